@@ -0,0 +1,165 @@
+      *****************************************************************
+      *           PROGRAMA DE MIGUEL ANTONIO CHAMORRO MARTINEZ        *
+      *                                                               *
+      *  MENU DE ENTRADA UNICO PARA LA CADENA DE PROCESO DE           *
+      *  EMPLEADOS. LANZA, UNO A UNO, LOS PROGRAMAS COMPILADOS DE      *
+      *  LA CADENA (COBOL003, COBOL300, COBOL500, COBOL900) Y EL      *
+      *  MANTENIMIENTO DE DEPARTAMENTOS (COBOL350), PARA QUE EL       *
+      *  OPERADOR NO TENGA QUE MEMORIZAR LOS PROGRAM-ID NI EL ORDEN   *
+      *                                                               *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    COBOL100.
+      *
+      *****************************************************************
+      *                  ENVIROMENT DIVISION                          *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *
+      *****************************************************************
+      *                    DATA DIVISION                              *
+      *****************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+      *****************************************************************
+      *               SWITCHES                                        *
+      *****************************************************************
+       01  SW-SWITCHES.
+           05  SW-FIN-MENU                       PIC 9 VALUE 0.
+                88 FIN-MENU                      VALUE 1.
+                88 NO-FIN-MENU                   VALUE 0.
+      *
+      *****************************************************************
+      *               CONSTANTES Y LITERALES                          *
+      *****************************************************************
+       01  LT-LITERALES.
+           05  LT-PROGRAMA-003      PIC X(20) VALUE "COBOL001".
+           05  LT-PROGRAMA-300      PIC X(20) VALUE "COBOL300".
+           05  LT-PROGRAMA-500      PIC X(20) VALUE "COBOL500".
+           05  LT-PROGRAMA-900      PIC X(20) VALUE "COBOL900".
+           05  LT-PROGRAMA-600      PIC X(20) VALUE "COBOL600".
+           05  LT-PROGRAMA-350      PIC X(20) VALUE "COBOL350".
+      *
+      *****************************************************************
+      *               VARIABLES AUXILIARES                            *
+      *****************************************************************
+       01  WS-VARIABLES.
+           05  WS-SYSIN-OPCION                   PIC 9(1).
+           05  WS-BINDIR                         PIC X(60).
+           05  WS-PROGRAMA                       PIC X(20).
+           05  WS-COMANDO                        PIC X(100).
+      *
+      *****************************************************************
+      *               PROCEDURE  DIVISION.                            *
+      *****************************************************************
+       PROCEDURE DIVISION.
+      *
+           PERFORM 1000-INICIO
+              THRU 1000-INICIO-EXIT.
+      *
+           PERFORM 3000-PROCESO
+              THRU 3000-PROCESO-EXIT
+              UNTIL FIN-MENU.
+      *
+           PERFORM 8000-FIN
+              THRU 8000-FIN-EXIT.
+      *
+      *****************************************************************
+      *               INICIO                                          *
+      *****************************************************************
+       1000-INICIO.
+      *EL DIRECTORIO DONDE ESTAN LOS EJECUTABLES SE PUEDE FIJAR CON LA
+      *VARIABLE DE ENTORNO COBOL100_BINDIR (AL ESTILO DEL PARAMETRO
+      *BINDIR DE RUN_DIARIO.SH); SI NO ESTA FIJADA SE BUSCA EN EL
+      *DIRECTORIO ACTUAL
+           ACCEPT WS-BINDIR FROM ENVIRONMENT "COBOL100_BINDIR".
+           IF WS-BINDIR = SPACES
+                MOVE "." TO WS-BINDIR
+           END-IF.
+      *
+       1000-INICIO-EXIT.
+       EXIT.
+      *
+      *****************************************************************
+      *             PROCESO                                           *
+      *****************************************************************
+       3000-PROCESO.
+      *MENU PRINCIPAL DE LA CADENA DE PROCESO DE EMPLEADOS
+           DISPLAY "***************************************".
+           DISPLAY "   CADENA DE PROCESO DE EMPLEADOS".
+           DISPLAY "   1-REPARTO POR DEPARTAMENTO (COBOL003)".
+           DISPLAY "   2-REPARTO SALIDA1/SALIDA2  (COBOL300)".
+           DISPLAY "   3-CRUCE DE FICHEROS        (COBOL500)".
+           DISPLAY "   4-RUTINA POR EMPLEADO      (COBOL900)".
+           DISPLAY "   5-LISTADO DE PLANTILLA     (COBOL600)".
+           DISPLAY "   6-MANTENIM. DEPARTAMENTOS  (COBOL350)".
+           DISPLAY "   7-FIN".
+           DISPLAY "***************************************".
+           ACCEPT WS-SYSIN-OPCION FROM SYSIN.
+      *
+           EVALUATE WS-SYSIN-OPCION
+                WHEN 1
+                     MOVE LT-PROGRAMA-003 TO WS-PROGRAMA
+                     PERFORM 5000-LANZA-PROGRAMA
+                        THRU 5000-LANZA-PROGRAMA-EXIT
+                WHEN 2
+                     MOVE LT-PROGRAMA-300 TO WS-PROGRAMA
+                     PERFORM 5000-LANZA-PROGRAMA
+                        THRU 5000-LANZA-PROGRAMA-EXIT
+                WHEN 3
+                     MOVE LT-PROGRAMA-500 TO WS-PROGRAMA
+                     PERFORM 5000-LANZA-PROGRAMA
+                        THRU 5000-LANZA-PROGRAMA-EXIT
+                WHEN 4
+                     MOVE LT-PROGRAMA-900 TO WS-PROGRAMA
+                     PERFORM 5000-LANZA-PROGRAMA
+                        THRU 5000-LANZA-PROGRAMA-EXIT
+                WHEN 5
+                     MOVE LT-PROGRAMA-600 TO WS-PROGRAMA
+                     PERFORM 5000-LANZA-PROGRAMA
+                        THRU 5000-LANZA-PROGRAMA-EXIT
+                WHEN 6
+                     MOVE LT-PROGRAMA-350 TO WS-PROGRAMA
+                     PERFORM 5000-LANZA-PROGRAMA
+                        THRU 5000-LANZA-PROGRAMA-EXIT
+                WHEN 7
+                     SET FIN-MENU TO TRUE
+                WHEN OTHER
+                     DISPLAY "OPCION NO VALIDA"
+           END-EVALUATE.
+      *
+       3000-PROCESO-EXIT.
+       EXIT.
+      *
+      *****************************************************************
+      *          LANZAMIENTO DE UN PROGRAMA DE LA CADENA               *
+      *****************************************************************
+       5000-LANZA-PROGRAMA.
+      *CONSTRUIMOS LA LINEA DE COMANDO BINDIR/PROGRAMA Y LANZAMOS EL
+      *EJECUTABLE CORRESPONDIENTE COMO UN PROCESO APARTE, IGUAL QUE
+      *HARIA UN OPERADOR DESDE LA LINEA DE COMANDOS
+           MOVE SPACES TO WS-COMANDO.
+           STRING WS-BINDIR    DELIMITED BY SPACE
+                  "/"          DELIMITED BY SIZE
+                  WS-PROGRAMA  DELIMITED BY SPACE
+                  INTO WS-COMANDO.
+      *
+           DISPLAY "LANZANDO: " WS-COMANDO.
+           CALL "SYSTEM" USING WS-COMANDO.
+           DISPLAY "**FIN DE " WS-PROGRAMA.
+      *
+       5000-LANZA-PROGRAMA-EXIT.
+       EXIT.
+      *
+      *****************************************************************
+      *             FIN                                               *
+      *****************************************************************
+       8000-FIN.
+           DISPLAY "MENU FINALIZADO".
+           MOVE 0 TO RETURN-CODE.
+           STOP RUN.
+      *
+       8000-FIN-EXIT.
+       EXIT.
