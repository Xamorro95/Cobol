@@ -0,0 +1,146 @@
+      *****************************************************************
+      *           PROGRAMA DE MIGUEL ANTONIO CHAMORRO MARTINEZ        *
+      *                                                               *
+      *  RUTINA LLAMADA DESDE COBOL900 QUE CLASIFICA AL EMPLEADO      *
+      *  RECIBIDO EN CP100I-EMPNO Y DEVUELVE SU GENERO EN             *
+      *  CP100O-GENRE, ADEMAS DE LA BANDA DE ANTIGUEDAD CALCULADA A   *
+      *  PARTIR DE CP100I-FEC-ALTA EN CP100O-ANTIGUEDAD, CON LAS      *
+      *  MISMAS BANDAS QUE USA COBOL400                               *
+      *                                                               *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    RUTEMPLE.
+      *
+      *****************************************************************
+      *                  ENVIROMENT DIVISION                          *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *
+      *****************************************************************
+      *                    DATA DIVISION                              *
+      *****************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+      *****************************************************************
+      *               VARIABLES AUXILIARES                            *
+      *****************************************************************
+       01  WS-VARIABLES.
+           05  WS-ULTIMO-DIGITO                PIC 9.
+           05  WS-COCIENTE                     PIC 9.
+           05  WS-RESTO                        PIC 9.
+           05  WS-FECHA-HOY                    PIC 9(8).
+           05  WS-FECHA-HOY-R REDEFINES WS-FECHA-HOY.
+               10  WS-HOY-ANIO                 PIC 9(4).
+               10  WS-HOY-MESDIA               PIC 9(4).
+           05  WS-FEC-ALTA-AUX                 PIC 9(8).
+           05  WS-FEC-ALTA-R REDEFINES WS-FEC-ALTA-AUX.
+               10  WS-ALTA-ANIO                PIC 9(4).
+               10  WS-ALTA-MESDIA              PIC 9(4).
+           05  WS-ANIOS-ANTIGUEDAD             PIC S9(4).
+      *
+      *****************************************************************
+      *               LINKAGE SECTION                                 *
+      *****************************************************************
+       LINKAGE SECTION.
+       COPY RUTEMPL1.
+      *
+      *****************************************************************
+      *               PROCEDURE  DIVISION.                            *
+      *****************************************************************
+       PROCEDURE DIVISION USING CP100-RUTEMPL1.
+      *
+           PERFORM 1000-INICIO
+              THRU 1000-INICIO-EXIT.
+      *
+           PERFORM 3000-PROCESO
+              THRU 3000-PROCESO-EXIT.
+      *
+           PERFORM 8000-FIN
+              THRU 8000-FIN-EXIT.
+      *
+      *****************************************************************
+      *               INICIO                                          *
+      *****************************************************************
+       1000-INICIO.
+      *INICIALIZAMOS LA SALIDA DE LA RUTINA
+           MOVE SPACE TO CP100O-GENRE.
+           SET CP100-OK TO TRUE.
+           MOVE 0 TO CP100O-ANTIGUEDAD.
+      *
+      *TOMAMOS LA FECHA DE HOY PARA CALCULAR LA ANTIGUEDAD
+           ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD.
+      *
+       1000-INICIO-EXIT.
+       EXIT.
+      *
+      *****************************************************************
+      *             PROCESO                                           *
+      *****************************************************************
+       3000-PROCESO.
+      *SI NO NOS HAN ENVIADO UN CODIGO DE EMPLEADO NO PODEMOS CLASIFICAR
+           IF CP100I-EMPNO = SPACE OR LOW-VALUE
+                MOVE "N" TO CP100O-GENRE
+                SET CP100-ERROR TO TRUE
+           ELSE
+      *CLASIFICAMOS SEGUN EL ULTIMO DIGITO DEL CODIGO DE EMPLEADO
+                MOVE CP100I-EMPNO(6:1) TO WS-ULTIMO-DIGITO
+                DIVIDE WS-ULTIMO-DIGITO BY 2
+                   GIVING WS-COCIENTE
+                   REMAINDER WS-RESTO
+                IF WS-RESTO = 0
+                     MOVE "M" TO CP100O-GENRE
+                ELSE
+                     MOVE "F" TO CP100O-GENRE
+                END-IF
+      *
+      *CALCULAMOS TAMBIEN LA BANDA DE ANTIGUEDAD DEL EMPLEADO
+                PERFORM 3100-CALCULA-ANTIGUEDAD
+                   THRU 3100-CALCULA-ANTIGUEDAD-EXIT
+           END-IF.
+      *
+       3000-PROCESO-EXIT.
+       EXIT.
+      *
+      *****************************************************************
+      *             CALCULO DE LA BANDA DE ANTIGUEDAD                 *
+      *****************************************************************
+       3100-CALCULA-ANTIGUEDAD.
+           MOVE CP100I-FEC-ALTA TO WS-FEC-ALTA-AUX.
+      *
+           COMPUTE WS-ANIOS-ANTIGUEDAD =
+                   WS-HOY-ANIO - WS-ALTA-ANIO.
+      *
+      *SI TODAVIA NO HA LLEGADO EL MES-DIA DE CONTRATACION EN EL
+      *ANIO EN CURSO, AUN NO SE HA CUMPLIDO EL ULTIMO ANIO
+           IF WS-HOY-MESDIA < WS-ALTA-MESDIA
+                SUBTRACT 1 FROM WS-ANIOS-ANTIGUEDAD
+           END-IF.
+      *
+           IF WS-ANIOS-ANTIGUEDAD < 0
+                MOVE 0 TO WS-ANIOS-ANTIGUEDAD
+           END-IF.
+      *
+           EVALUATE TRUE
+                WHEN WS-ANIOS-ANTIGUEDAD < 1
+                     SET CP100-BANDA-MENOS-1 TO TRUE
+                WHEN WS-ANIOS-ANTIGUEDAD < 5
+                     SET CP100-BANDA-1-A-5 TO TRUE
+                WHEN WS-ANIOS-ANTIGUEDAD < 10
+                     SET CP100-BANDA-5-A-10 TO TRUE
+                WHEN OTHER
+                     SET CP100-BANDA-10-MAS TO TRUE
+           END-EVALUATE.
+      *
+       3100-CALCULA-ANTIGUEDAD-EXIT.
+       EXIT.
+      *
+      *****************************************************************
+      *             FIN                                               *
+      *****************************************************************
+       8000-FIN.
+           GOBACK.
+      *
+       8000-FIN-EXIT.
+       EXIT.
