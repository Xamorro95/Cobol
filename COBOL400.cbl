@@ -0,0 +1,305 @@
+      *****************************************************************
+      *           PROGRAMA DE MIGUEL ANTONIO CHAMORRO MARTINEZ        *
+      *                                                               *
+      *  ESTE PROGRAMA LEE FICHERO.EMPLEADO Y CLASIFICA A CADA        *
+      *  EMPLEADO EN UNA BANDA DE ANTIGUEDAD SEGUN WS-EMPLE-FEC-ALTA  *
+      *                                                               *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    COBOL400.
+      *
+      *****************************************************************
+      *                  ENVIROMENT DIVISION                          *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICHERO
+           ASSIGN TO
+           "/home/forma2/cobol/ficheros/fichero.empleado"
+             FILE STATUS IS WS-FILE-STATUS.
+      *
+      *****************************************************************
+      *                    DATA DIVISION                              *
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD FICHERO.
+       01  REG-EMPLE                              PIC X(69).
+      *
+      *****************************************************************
+      *               WORKING STORAGE SECTION                         *
+      *****************************************************************
+       WORKING-STORAGE SECTION.
+      *
+      *****************************************************************
+      *               VARIABLES  FICHERO ENTRADA                      *
+      *****************************************************************
+       COPY COPYEMPLE.
+      *
+      *****************************************************************
+      *               SWITCHES                                        *
+      *****************************************************************
+       01  SW-SWITCHES.
+           05  SW-FIN-FICHERO                    PIC 9.
+                88 FIN-FICHERO                   VALUE 1.
+                88 NO-FIN-FICHERO                VALUE 0.
+           05  SW-ERRORES                        PIC 9 VALUE 0.
+                88 SI-ERROR                      VALUE 1.
+                88 NO-ERROR                      VALUE 0.
+      *
+      *****************************************************************
+      *               CONSTANTES Y LITERALES                           *
+      *****************************************************************
+       01  LT-LITERALES.
+           05  LT-FICHERO1          PIC X(16) VALUE "FICHERO.EMPLEADO".
+           05  LT-OPEN              PIC X(4) VALUE "OPEN".
+           05  LT-READ              PIC X(4) VALUE "READ".
+           05  LT-CLOSE             PIC X(5) VALUE "CLOSE".
+      *
+      *****************************************************************
+      *               VARIABLES AUXILIARES                            *
+      *****************************************************************
+       01  WS-VARIABLES.
+           05  WS-FILE-STATUS                       PIC XX.
+           05  WS-FICHERO-ERROR                     PIC X(16).
+           05  WS-PARRAFO-ERROR                     PIC X(20).
+           05  WS-OPERACION-ERROR                   PIC X(10).
+           05  WS-FECHA-HOY                         PIC 9(8).
+           05  WS-FECHA-HOY-R REDEFINES WS-FECHA-HOY.
+               10  WS-HOY-ANIO                      PIC 9(4).
+               10  WS-HOY-MESDIA                    PIC 9(4).
+           05  WS-EMPLE-FEC-ALTA-AUX                PIC 9(8).
+           05  WS-FEC-ALTA-R REDEFINES WS-EMPLE-FEC-ALTA-AUX.
+               10  WS-ALTA-ANIO                      PIC 9(4).
+               10  WS-ALTA-MESDIA                    PIC 9(4).
+           05  WS-ANIOS-ANTIGUEDAD                  PIC S9(4).
+      *
+      *****************************************************************
+      *               CONTADORES                                      *
+      *****************************************************************
+       01  WS-CONTADORES.
+           05 WC-CONTADOR                        PIC 9(4).
+           05 WC-BANDA-MENOS-1                   PIC 9(4).
+           05 WC-BANDA-1-A-5                     PIC 9(4).
+           05 WC-BANDA-5-A-10                    PIC 9(4).
+           05 WC-BANDA-10-MAS                    PIC 9(4).
+      *
+      *****************************************************************
+      *               PROCEDURE  DIVISION.                            *
+      *****************************************************************
+       PROCEDURE DIVISION.
+      *
+           PERFORM 1000-INICIO
+              THRU 1000-INICIO-EXIT.
+      *
+           PERFORM 3000-PROCESO
+              THRU 3000-PROCESO-EXIT
+              UNTIL FIN-FICHERO.
+      *
+           PERFORM 8000-FIN
+              THRU 8000-FIN-EXIT.
+      *
+      *****************************************************************
+      *               INICIO                                          *
+      *****************************************************************
+       1000-INICIO.
+      *INICIALIZAMOS LAS VARIABLES NECESARIAS
+           INITIALIZE WS-CONTADORES.
+      *
+      *TOMAMOS LA FECHA DE HOY PARA CALCULAR LA ANTIGUEDAD
+           ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD.
+      *
+      *ABRO EL FICHERO Y COMPRUEBO SI HAY ERRORES
+           OPEN INPUT FICHERO.
+           IF WS-FILE-STATUS NOT = 00
+                MOVE '1000' TO WS-PARRAFO-ERROR
+                MOVE LT-OPEN TO WS-OPERACION-ERROR
+                MOVE LT-FICHERO1 TO WS-FICHERO-ERROR
+                PERFORM 9100-ERRORES
+                THRU 9100-ERRORES-EXIT
+           END-IF.
+      *
+      *LLAMAMOS AL PERFORM DE LECTURA DEL FICHERO
+           PERFORM 9200-LEER-FICHERO
+              THRU 9200-LEER-FICHERO-EXIT.
+       1000-INICIO-EXIT.
+       EXIT.
+      *
+      *****************************************************************
+      *             PROCESO                                           *
+      *****************************************************************
+       3000-PROCESO.
+      *
+      *CALCULAMOS LA BANDA DE ANTIGUEDAD DEL EMPLEADO LEIDO
+           PERFORM 3100-CALCULA-ANTIGUEDAD
+              THRU 3100-CALCULA-ANTIGUEDAD-EXIT.
+      *
+           PERFORM 3200-ACUMULA-BANDA
+              THRU 3200-ACUMULA-BANDA-EXIT.
+      *
+           ADD 1 TO WC-CONTADOR.
+      *
+      *LEE EL SIGUIENTE REGISTRO
+           PERFORM 9200-LEER-FICHERO
+              THRU 9200-LEER-FICHERO-EXIT.
+      *
+       3000-PROCESO-EXIT.
+       EXIT.
+      *
+      *****************************************************************
+      *             CALCULO DE ANTIGUEDAD EN ANIOS COMPLETOS           *
+      *****************************************************************
+       3100-CALCULA-ANTIGUEDAD.
+           MOVE WS-EMPLE-FEC-ALTA TO WS-EMPLE-FEC-ALTA-AUX.
+      *
+           COMPUTE WS-ANIOS-ANTIGUEDAD =
+                   WS-HOY-ANIO - WS-ALTA-ANIO.
+      *
+      *SI TODAVIA NO HA LLEGADO EL MES-DIA DE CONTRATACION EN EL
+      *ANIO EN CURSO, AUN NO SE HA CUMPLIDO EL ULTIMO ANIO
+           IF WS-HOY-MESDIA < WS-ALTA-MESDIA
+                SUBTRACT 1 FROM WS-ANIOS-ANTIGUEDAD
+           END-IF.
+      *
+           IF WS-ANIOS-ANTIGUEDAD < 0
+                MOVE 0 TO WS-ANIOS-ANTIGUEDAD
+           END-IF.
+      *
+       3100-CALCULA-ANTIGUEDAD-EXIT.
+       EXIT.
+      *
+      *****************************************************************
+      *             ACUMULA EL CONTADOR DE LA BANDA QUE CORRESPONDA    *
+      *****************************************************************
+       3200-ACUMULA-BANDA.
+           EVALUATE TRUE
+                WHEN WS-ANIOS-ANTIGUEDAD < 1
+                     ADD 1 TO WC-BANDA-MENOS-1
+                WHEN WS-ANIOS-ANTIGUEDAD < 5
+                     ADD 1 TO WC-BANDA-1-A-5
+                WHEN WS-ANIOS-ANTIGUEDAD < 10
+                     ADD 1 TO WC-BANDA-5-A-10
+                WHEN OTHER
+                     ADD 1 TO WC-BANDA-10-MAS
+           END-EVALUATE.
+      *
+       3200-ACUMULA-BANDA-EXIT.
+       EXIT.
+      *****************************************************************
+      *             FIN                                               *
+      *****************************************************************
+       8000-FIN.
+      *SI NO SE PRODUCEN ERRORES DURANTE EL PROGRAMA MOSTRAMOS
+      *EL INFORME DE ANTIGUEDAD
+           IF NO-ERROR
+                 DISPLAY "******************************************"
+                 END-DISPLAY
+                 DISPLAY "      INFORME DE ANTIGUEDAD DE PLANTILLA"
+                 END-DISPLAY
+                 DISPLAY "******************************************"
+                 END-DISPLAY
+                 DISPLAY "**TOTAL EMPLEADOS LEIDOS:      " WC-CONTADOR
+                 END-DISPLAY
+                 DISPLAY "******************************************"
+                 END-DISPLAY
+                 DISPLAY "**MENOS DE 1 ANIO:             "
+                      WC-BANDA-MENOS-1
+                 END-DISPLAY
+                 DISPLAY "**DE 1 A 5 ANIOS:              "
+                      WC-BANDA-1-A-5
+                 END-DISPLAY
+                 DISPLAY "**DE 5 A 10 ANIOS:             "
+                      WC-BANDA-5-A-10
+                 END-DISPLAY
+                 DISPLAY "**10 ANIOS O MAS:              "
+                      WC-BANDA-10-MAS
+                 END-DISPLAY
+                 DISPLAY "******************************************"
+                 END-DISPLAY
+           END-IF.
+      *
+           CLOSE FICHERO.
+           DISPLAY "FICHERO CERRADO"
+           END-DISPLAY.
+      *
+      *DEVOLVEMOS EL CODIGO DE RETORNO AL SISTEMA OPERATIVO PARA QUE
+      *UN JOB/SCRIPT QUE ENCADENE VARIOS PROGRAMAS PUEDA DETECTAR EL
+      *FALLO SIN TENER QUE MIRAR EL LISTADO
+           IF SI-ERROR
+                MOVE 8 TO RETURN-CODE
+           ELSE
+                MOVE 0 TO RETURN-CODE
+           END-IF.
+           STOP RUN.
+      *
+       8000-FIN-EXIT.
+       EXIT.
+      *****************************************************************
+      *                COMPROBACION DE ERRORES                        *
+      *****************************************************************
+       9100-ERRORES.
+           SET SI-ERROR TO TRUE.
+      *
+           DISPLAY "************************************".
+           DISPLAY "          E R R O R       ".
+           DISPLAY "************************************".
+           DISPLAY "************************************".
+      *
+      *EVALUAMOS EL TIPO DE ERROR Y LO MOSTRAMOS POR PANTALLA
+           EVALUATE WS-FILE-STATUS
+                WHEN 04
+                      DISPLAY "SE HA PRODUCIDO UN DESBORDAMIENTO"
+                WHEN 10
+                     DISPLAY "EL FICHERO ESTA VACIO"
+                WHEN 35
+                     DISPLAY "NO SE ENCUENTRA EL FICHERO"
+                WHEN OTHER
+                     DISPLAY "SE HA PRODUCIDO UN ERROR"
+           END-EVALUATE.
+      *
+      *MOSTRAMOS UN ANALISIS DEL ERROR PRODUCIDO
+           DISPLAY "*********************************".
+           DISPLAY "*********************************".
+           DISPLAY "ANALISIS DE ERROR: ".
+           DISPLAY "*********************************".
+           DISPLAY "****FILE STATUS: " WS-FILE-STATUS.
+           DISPLAY "****FICHERO:     " WS-FICHERO-ERROR.
+           DISPLAY "****PARRAFO:     " WS-PARRAFO-ERROR.
+           DISPLAY "****LINEA:       " WC-CONTADOR.
+           DISPLAY "****OPERACION:   " WS-OPERACION-ERROR.
+           DISPLAY "*********************************".
+      *
+      *LLAMAMOS AL PERFORM QUE CIERRA EL PROGRAMA
+           PERFORM 8000-FIN
+              THRU 8000-FIN-EXIT.
+      *
+       9100-ERRORES-EXIT.
+       EXIT.
+      *
+      *****************************************************************
+      *               LEE EL FICHERO                                  *
+      *****************************************************************
+       9200-LEER-FICHERO.
+      *LEO UN REGISTRO DEL FICHERO  Y COMPRUEBA ERRORES
+           READ FICHERO RECORD INTO WS-REG-EMPLEADO
+              AT END SET FIN-FICHERO TO TRUE.
+      *
+      *CONTROL DE ERRORES DE LECTURA
+           IF WS-FILE-STATUS = 00
+               CONTINUE
+           ELSE
+               IF WS-FILE-STATUS = 10 AND WC-CONTADOR > 0
+                  CONTINUE
+               ELSE
+                  MOVE "9200-LEER" TO WS-PARRAFO-ERROR
+                  MOVE LT-READ TO WS-OPERACION-ERROR
+                  PERFORM 9100-ERRORES
+                   THRU 9100-ERRORES-EXIT
+           END-IF.
+      *
+       9200-LEER-FICHERO-EXIT.
+       EXIT.
+      *
