@@ -16,18 +16,32 @@
       *
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+      *LA RUTA SE RESUELVE EN TIEMPO DE EJECUCION EN EL PARRAFO
+      *1005-SELECCION-FICHERO (VARIABLE DE ENTORNO COBOL900_FICHERO,
+      *O LA RUTA POR DEFECTO SI NO ESTA FIJADA)
            SELECT FICHERO
-           ASSIGN TO
-           "/home/forma2/cobol/ficheros/fichero.empleado"
+           ASSIGN TO WS-ASSIGN-FICHERO
              FILE STATUS IS WS-FILE-STATUS.
       *
+      *FICHERO DE SALIDA CON EL RESULTADO DE LA RUTINA POR EMPLEADO
+           SELECT SALIDA-RUTINA
+           ASSIGN TO
+           "/home/forma2/cobol/ficheros/fichero.rutina.salida"
+             FILE STATUS IS WS-FILE-STATUS-RUTINA.
+           COPY ERRAUDFC.
+      *
       *****************************************************************
       *                    DATA DIVISION                              *
       *****************************************************************
        DATA DIVISION.
        FILE SECTION.
        FD FICHERO.
-       01  REG-EMPLE                              PIC X(61).
+       01  REG-EMPLE                              PIC X(69).
+      *
+       FD SALIDA-RUTINA.
+       01  REG-SALIDA-RUTINA                      PIC X(9).
+      *
+       COPY ERRAUDFD.
       *
       *****************************************************************
       *               WORKING STORAGE SECTION                         *
@@ -45,45 +59,67 @@
        COPY RUTEMPL1.
       *
       *****************************************************************
+      *               VALIDACION DE CODIGOS DUPLICADOS                *
+      *****************************************************************
+       COPY CHKDUPWS.
+      *
+      *****************************************************************
+      *               AUDITORIA DE ERRORES                            *
+      *****************************************************************
+       COPY ERRAUDWS.
+      *
+      *****************************************************************
       *               VARIABLES  FICHERO SALIDA                       *
       *****************************************************************
+       COPY COPYSALRUT.
       *
       *****************************************************************
       *               SWITCHES                                        *
       *****************************************************************
        01  SW-SWITCHES.
            05  SW-FIN-FICHERO                    PIC 9.
-                88 FIN-FICHERO                   VALUE "1".
-                88 NO-FIN-FICHERO                VALUE "0".
+                88 FIN-FICHERO                   VALUE 1.
+                88 NO-FIN-FICHERO                VALUE 0.
            05  SW-ERRORES                        PIC 9 VALUE 0.
-                88 SI-ERROR                      VALUE "1".
-                88 NO-ERROR                      VALUE "0".
+                88 SI-ERROR                      VALUE 1.
+                88 NO-ERROR                      VALUE 0.
       *
       *****************************************************************
       *               CONSTANTES Y LITERALES                           *
       *****************************************************************
        01  LT-LITERALES.
            05  LT-FICHERO1          PIC X(16) VALUE "FICHERO.EMPLEADO".
+           05  LT-FICHERO2          PIC X(16) VALUE "SALIDA-RUTINA".
+           05  LT-FICHERO1-DEFECTO  PIC X(60) VALUE
+               "/home/forma2/cobol/ficheros/fichero.empleado".
            05  LT-OPEN              PIC X(4) VALUE "OPEN".
            05  LT-READ              PIC X(4) VALUE "READ".
            05  LT-CLOSE             PIC X(5) VALUE "CLOSE".
            05  LT-WRITE             PIC X(5) VALUE "WRITE".
            05  LT-RUTINA            PIC X(15) VALUE "RUTEMPLE".
+           05  LT-PROGRAMA          PIC X(8) VALUE "COBOL900".
       *
       *****************************************************************
       *               VARIABLES AUXILIARES                            *
       *****************************************************************
        01  WS-VARIABLES.
            05  WS-FILE-STATUS                       PIC XX.
+           05  WS-FILE-STATUS-RUTINA                 PIC XX.
            05  WS-FICHERO-ERROR                     PIC X(16).
            05  WS-PARRAFO-ERROR                     PIC X(20).
            05  WS-OPERACION-ERROR                   PIC X(10).
+           05  WS-FILE-STATUS-ERROR                 PIC XX.
+           05  WS-ASSIGN-FICHERO                    PIC X(60).
       *
       *****************************************************************
       *               CONTADORES                                      *
       *****************************************************************
        01  WS-CONTADORES.
-           05 WC-CONTADOR                        PIC 9(2).
+           05 WC-CONTADOR                        PIC 9(7).
+           05 WC-CONTADOR-ERROR-RUTINA           PIC 9(4).
+           05 WC-CONTADOR-GENRE-M                PIC 9(4).
+           05 WC-CONTADOR-GENRE-F                PIC 9(4).
+           05 WC-CONTADOR-GENRE-OTRO             PIC 9(4).
       *
       *****************************************************************
       *               PROCEDURE  DIVISION.                            *
@@ -107,12 +143,34 @@
       *INICIALIZAMOS LAS VARIABLES NECESARIAS
            INITIALIZE WS-CONTADORES.
 
+      *ABRIMOS EL FICHERO COMUN DE AUDITORIA DE ERRORES ANTES QUE
+      *NINGUN OTRO. NO SE COMPRUEBA EL FILE STATUS: SI LA PROPIA
+      *AUDITORIA NO SE PUEDE ABRIR NO QUEREMOS DETENER EL PROCESO
+           OPEN EXTEND AUDITORIA.
+
+      *RESOLVEMOS LA RUTA DEL FICHERO DE ENTRADA (VARIABLE DE ENTORNO
+      *O, EN SU DEFECTO, LA RUTA POR DEFECTO)
+           PERFORM 1005-SELECCION-FICHERO
+              THRU 1005-SELECCION-FICHERO-EXIT.
+
       *ABRO EL FICHERO Y COMPRUEBO SI HAY ERRORES
            OPEN INPUT FICHERO.
            IF WS-FILE-STATUS NOT = 00
                 MOVE '1000' TO WS-PARRAFO-ERROR
                 MOVE LT-OPEN TO WS-OPERACION-ERROR
                 MOVE LT-FICHERO1 TO WS-FICHERO-ERROR
+                MOVE WS-FILE-STATUS TO WS-FILE-STATUS-ERROR
+                PERFORM 9100-ERRORES
+                THRU 9100-ERRORES-EXIT
+           END-IF.
+      *
+      *ABRO LA SALIDA DE LA RUTINA Y COMPRUEBO SI HAY ERRORES
+           OPEN OUTPUT SALIDA-RUTINA.
+           IF WS-FILE-STATUS-RUTINA NOT = 00
+                MOVE '1000' TO WS-PARRAFO-ERROR
+                MOVE LT-OPEN TO WS-OPERACION-ERROR
+                MOVE LT-FICHERO2 TO WS-FICHERO-ERROR
+                MOVE WS-FILE-STATUS-RUTINA TO WS-FILE-STATUS-ERROR
                 PERFORM 9100-ERRORES
                 THRU 9100-ERRORES-EXIT
            END-IF.
@@ -123,23 +181,38 @@
        1000-INICIO-EXIT.
        EXIT.
       *
+      *****************************************************************
+      *          SELECCION DE LA RUTA DEL FICHERO DE ENTRADA          *
+      *****************************************************************
+       1005-SELECCION-FICHERO.
+      *SI EL OPERADOR HA FIJADO LA VARIABLE DE ENTORNO COBOL900_FICHERO
+      *(AL ESTILO DE UN DD DE JCL) SE USA ESA RUTA TAL CUAL; SI NO, SE
+      *TOMA LA RUTA POR DEFECTO COMPILADA EN EL PROGRAMA
+           ACCEPT WS-ASSIGN-FICHERO FROM ENVIRONMENT "COBOL900_FICHERO".
+           IF WS-ASSIGN-FICHERO = SPACES
+                MOVE LT-FICHERO1-DEFECTO TO WS-ASSIGN-FICHERO
+           END-IF.
+      *
+       1005-SELECCION-FICHERO-EXIT.
+       EXIT.
+      *
 
       *****************************************************************
       *             PROCESO                                           *
       *****************************************************************
        3000-PROCESO.
 
-      *LEE REGISTROS DEL FICHERO EN PERFORM LEER
-           PERFORM  9200-LEER-FICHERO
-             THRU  9200-LEER-FICHERO-EXIT.
-
-      *LLAMAMOS AL PERFORM DE RUTINA
+      *LLAMAMOS AL PERFORM DE RUTINA PARA EL REGISTRO YA LEIDO
            PERFORM 9300-RUTINA
              THRU 9300-RUTINA-EXIT.
       *
       *SI DEVUELVE TODO CORRECTO AÃ‘ADE UNA LINEA AL CONTADOR PRINCIPAL
            ADD 1 TO WC-CONTADOR
            END-ADD.
+      *
+      *LEE EL SIGUIENTE REGISTRO
+           PERFORM  9200-LEER-FICHERO
+             THRU  9200-LEER-FICHERO-EXIT.
       *
        3000-PROCESO-EXIT.
        EXIT.
@@ -162,11 +235,44 @@
                  END-DISPLAY
                  DISPLAY "******************************************"
                  END-DISPLAY
+                 DISPLAY "**CODIGOS DUPLICADOS DETECTADOS: "
+                      WS-NUM-DUPLICADOS
+                 END-DISPLAY
+                 DISPLAY "******************************************"
+                 END-DISPLAY
+                 DISPLAY "**SIN CLASIFICAR POR LA RUTINA: "
+                      WC-CONTADOR-ERROR-RUTINA
+                 END-DISPLAY
+                 DISPLAY "******************************************"
+                 END-DISPLAY
+                 DISPLAY "**DESGLOSE POR GENERO:"
+                 END-DISPLAY
+                 DISPLAY "****MASCULINO: " WC-CONTADOR-GENRE-M
+                 END-DISPLAY
+                 DISPLAY "****FEMENINO:  " WC-CONTADOR-GENRE-F
+                 END-DISPLAY
+                 DISPLAY "****SIN DETERMINAR: " WC-CONTADOR-GENRE-OTRO
+                 END-DISPLAY
+                 DISPLAY "******************************************"
+                 END-DISPLAY
            END-IF.
       *
            CLOSE FICHERO.
            DISPLAY "FICHERO CERRADO"
            END-DISPLAY.
+      *
+           CLOSE SALIDA-RUTINA.
+      *
+           CLOSE AUDITORIA.
+      *
+      *DEVOLVEMOS EL CODIGO DE RETORNO AL SISTEMA OPERATIVO PARA QUE
+      *UN JOB/SCRIPT QUE ENCADENE VARIOS PROGRAMAS PUEDA DETECTAR EL
+      *FALLO SIN TENER QUE MIRAR EL LISTADO
+           IF SI-ERROR
+                MOVE 8 TO RETURN-CODE
+           ELSE
+                MOVE 0 TO RETURN-CODE
+           END-IF.
            STOP RUN.
       *
        8000-FIN-EXIT.
@@ -176,6 +282,10 @@
       *****************************************************************
        9100-ERRORES.
            SET SI-ERROR TO TRUE.
+      *
+      *DEJAMOS CONSTANCIA DEL ERROR EN EL HISTORICO COMUN DE AUDITORIA
+           PERFORM 9150-GRABA-AUDITORIA
+              THRU 9150-GRABA-AUDITORIA-EXIT.
       *
            DISPLAY "************************************".
            DISPLAY "          E R R O R       ".
@@ -183,7 +293,9 @@
            DISPLAY "************************************".
       *
       *EVALUAMOS EL TIPO DE ERROR Y LO MOSTRAMOS POR PANTALLA
-           EVALUATE WS-FILE-STATUS
+      *(LA LLAMADORA DEJA EL FILE STATUS DE SU FICHERO EN
+      *WS-FILE-STATUS-ERROR ANTES DE HACER PERFORM DE ESTE PARRAFO)
+           EVALUATE WS-FILE-STATUS-ERROR
                 WHEN 04
                       DISPLAY "SE HA PRODUCIDO UN DESBORDAMIENTO"
                 WHEN 10
@@ -199,7 +311,7 @@
            DISPLAY "*********************************".
            DISPLAY "ANALISIS DE ERROR: ".
            DISPLAY "*********************************".
-           DISPLAY "****FILE STATUS: " WS-FILE-STATUS.
+           DISPLAY "****FILE STATUS: " WS-FILE-STATUS-ERROR.
            DISPLAY "****FICHERO:     " WS-FICHERO-ERROR.
            DISPLAY "****PARRAFO:     " WS-PARRAFO-ERROR.
            DISPLAY "****LINEA:       " WC-CONTADOR.
@@ -230,13 +342,16 @@
                ELSE
                   MOVE "9200-LEER" TO WS-PARRAFO-ERROR
                   MOVE LT-READ TO WS-OPERACION-ERROR
+                  MOVE WS-FILE-STATUS TO WS-FILE-STATUS-ERROR
                   PERFORM 9100-ERRORES
                    THRU 9100-ERRORES-EXIT
            END-IF.
       *
-      *LLAMAMOS AL PERFORM DE RUTINA
-           PERFORM 9300-RUTINA
-             THRU 9300-RUTINA-EXIT.
+      *COMPROBAMOS SI EL CODIGO DE EMPLEADO YA HABIA APARECIDO ANTES
+           IF NOT FIN-FICHERO
+                PERFORM 9400-VALIDA-DUPLICADO
+                   THRU 9400-VALIDA-DUPLICADO-EXIT
+           END-IF.
       *
        9200-LEER-FICHERO-EXIT.
        EXIT.
@@ -251,14 +366,63 @@
       *MOVEMOS EL CONTENIDO DE LAS VARIABLES NECESARIAS A LAS VARIABLES
       *COMPARTIDAS
            MOVE WS-EMPLE-CODIGO TO CP100I-EMPNO.
+           MOVE WS-EMPLE-FEC-ALTA TO CP100I-FEC-ALTA.
       *
       *LLAMAMOS A LA RUTINA
            CALL LT-RUTINA USING CP100-RUTEMPL1.
       *
-      *MOSTRAMOS LA SALIDA DE LA RUTINA
-           DISPLAY "EMPLEADO: " WS-EMPLE-CODIGO.
-           DISPLAY "GENERO:   " CP100O-GENRE.
-           DISPLAY "**********************".
+      *COMPROBAMOS SI LA RUTINA HA PODIDO CLASIFICAR AL EMPLEADO ANTES
+      *DE DAR POR BUENO EL GENERO DEVUELTO
+           IF CP100-ERROR
+                ADD 1 TO WC-CONTADOR-ERROR-RUTINA
+                DISPLAY "**********************"
+                DISPLAY "RUTINA SIN CLASIFICAR: " WS-EMPLE-CODIGO
+                DISPLAY "**********************"
+           ELSE
+      *MOSTRAMOS LA SALIDA DE LA RUTINA, INCLUIDA LA BANDA DE
+      *ANTIGUEDAD DEVUELTA
+                DISPLAY "EMPLEADO: " WS-EMPLE-CODIGO
+                DISPLAY "GENERO:   " CP100O-GENRE
+                DISPLAY "ANTIGUEDAD: " CP100O-ANTIGUEDAD
+                DISPLAY "**********************"
+           END-IF.
+      *
+      *ACUMULAMOS EL DESGLOSE DEMOGRAFICO DEL GENERO DEVUELTO POR LA
+      *RUTINA PARA EL RESUMEN DE 8000-FIN
+           EVALUATE CP100O-GENRE
+                WHEN "M"
+                     ADD 1 TO WC-CONTADOR-GENRE-M
+                WHEN "F"
+                     ADD 1 TO WC-CONTADOR-GENRE-F
+                WHEN OTHER
+                     ADD 1 TO WC-CONTADOR-GENRE-OTRO
+           END-EVALUATE.
+      *
+      *DEJAMOS CONSTANCIA DEL RESULTADO DE LA RUTINA EN SU FICHERO DE
+      *SALIDA, TANTO SI HA CLASIFICADO AL EMPLEADO COMO SI NO
+           MOVE WS-EMPLE-CODIGO TO WS-CODIGO-SALRUTINA.
+           MOVE CP100O-GENRE TO WS-GENRE-SALRUTINA.
+           MOVE CP100O-STATUS TO WS-STATUS-SALRUTINA.
+           MOVE CP100O-ANTIGUEDAD TO WS-ANTIGUEDAD-SALRUTINA.
+           WRITE REG-SALIDA-RUTINA FROM WS-REG-SALRUTINA.
+           IF WS-FILE-STATUS-RUTINA NOT = 00
+                MOVE "9300-RUTINA" TO WS-PARRAFO-ERROR
+                MOVE LT-WRITE TO WS-OPERACION-ERROR
+                MOVE LT-FICHERO2 TO WS-FICHERO-ERROR
+                MOVE WS-FILE-STATUS-RUTINA TO WS-FILE-STATUS-ERROR
+                PERFORM 9100-ERRORES
+                THRU 9100-ERRORES-EXIT
+           END-IF.
       *
        9300-RUTINA-EXIT.
        EXIT.
+      *
+      *****************************************************************
+      *                VALIDACION DE CODIGOS DUPLICADOS               *
+      *****************************************************************
+       COPY CHKDUPPR.
+      *
+      *****************************************************************
+      *               AUDITORIA DE ERRORES                            *
+      *****************************************************************
+       COPY ERRAUDPR.
