@@ -1,8 +1,9 @@
       *****************************************************************
       *  PROGRAMA DE MIGUEL ANTONIO CHAMORRO MARTINEZ                 *
       *                                                               *
-      *  ESTE PROGRAMA CARGA DOS ARCHIVOS Y CRUZAMOS SU CONTENIDO     *
-      *  ALMACENAMOS EN TRES ARCHIVOS SEGUN COINCIDEN O NO            *
+      *  ESTE PROGRAMA CARGA VARIOS FICHEROS DE EMPLEADOS (NOMINA,    *
+      *  FICHAJE Y RRHH) Y LOS CRUZA POR WS-EMPLE-CODIGO, DEJANDO     *
+      *  LAS COINCIDENCIAS EN UN FICHERO Y LOS "SOLO EN X" EN OTROS   *
       *                                                               *
       *****************************************************************
        IDENTIFICATION DIVISION.
@@ -16,47 +17,148 @@
       *
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+      *LOS FICHEROS DE ENTRADA SE ORDENAN EN 1050-ORDENA-FICHEROS ANTES
+      *DE ABRIRLOS PARA EL CRUCE, ASI QUE FICHEROA/B/C SE LEEN DESDE LA
+      *COPIA YA ORDENADA Y NO DIRECTAMENTE DESDE EL FICHERO ORIGINAL
+      *LA RUTA DE CADA FUENTE SE RESUELVE EN TIEMPO DE EJECUCION EN
+      *1005-SELECCION-FICHEROS (VARIABLES DE ENTORNO COBOL500_FICHEROA/
+      *B/C, O LA RUTA POR DEFECTO SI NO ESTAN FIJADAS)
+           SELECT FICHEROA-ENTRADA
+           ASSIGN TO WS-ASSIGN-FICHEROA
+             FILE STATUS IS WS-FILE-STATUS-A-ENT.
+      *
            SELECT FICHEROA
            ASSIGN TO
-           "/home/forma2/cobol/ficheros/fichero.empleado"
+           "/home/forma2/cobol/ficheros/fichero.empleado.ordenado"
              FILE STATUS IS WS-FILE-STATUS.
+      *
+           SELECT FICHEROB-ENTRADA
+           ASSIGN TO WS-ASSIGN-FICHEROB
+             FILE STATUS IS WS-FILE-STATUS-B-ENT.
       *
            SELECT FICHEROB
            ASSIGN TO
-           "/home/forma2/cobol/ficheros/fichero.empleado.cruce"
-             FILE STATUS IS WS-FILE-STATUS.
+           "/home/forma2/cobol/ficheros/fichero.empleado.cruce.ordenado"
+             FILE STATUS IS WS-FILE-STATUS-B.
+      *
+           SELECT FICHEROC-ENTRADA
+           ASSIGN TO WS-ASSIGN-FICHEROC
+             FILE STATUS IS WS-FILE-STATUS-C-ENT.
+      *
+           SELECT FICHEROC
+           ASSIGN TO
+           "/home/forma2/cobol/ficheros/fichero.empleado.rrhh.ordenado"
+             FILE STATUS IS WS-FILE-STATUS-C.
       *
            SELECT SALIDA1
            ASSIGN TO "/home/forma2/cobol/ficheros/fichero.salida-AMBOS"
-             FILE STATUS IS WS-FILE-STATUS.
+             FILE STATUS IS WS-FILE-STATUS-S1.
       *
            SELECT SALIDA2
            ASSIGN TO "/home/forma2/cobol/ficheros/fichero.salidaA"
-             FILE STATUS IS WS-FILE-STATUS.
+             FILE STATUS IS WS-FILE-STATUS-S2.
       *
            SELECT SALIDA3
            ASSIGN TO "/home/forma2/cobol/ficheros/fichero.salidaB"
-             FILE STATUS IS WS-FILE-STATUS.
+             FILE STATUS IS WS-FILE-STATUS-S3.
+      *
+           SELECT SALIDA4
+           ASSIGN TO "/home/forma2/cobol/ficheros/fichero.salidaC"
+             FILE STATUS IS WS-FILE-STATUS-S4.
+      *
+      *HISTORICO ACUMULADO DE EJECUCIONES (SE ABRE EN EXTEND PARA NO
+      *PERDER LO ACUMULADO EN PASADAS ANTERIORES - VER 8100-GRABA-
+      *HISTORICO)
+           SELECT HISTORICO
+           ASSIGN TO
+           "/home/forma2/cobol/ficheros/fichero.cruce.historico"
+             FILE STATUS IS WS-FILE-STATUS-HIST.
+      *
+      *FICHEROS DE TRABAJO DEL SORT (VER 1050-ORDENA-FICHEROS)
+           SELECT SD-FICHEROA
+           ASSIGN TO "SRTA".
+      *
+           SELECT SD-FICHEROB
+           ASSIGN TO "SRTB".
+      *
+           SELECT SD-FICHEROC
+           ASSIGN TO "SRTC".
+      *
+      *FICHERO COMUN DE AUDITORIA DE ERRORES (VER COPY ERRAUDPR)
+           COPY ERRAUDFC.
+      *
+      *FICHERO DE CHECKPOINT PARA REINICIO TRAS UN ABEND, BASADO EN EL
+      *AVANCE DE LA FUENTE A (VER 1060-LEE-CHECKPOINT Y 8150-GRABA-
+      *CHECKPOINT)
+           SELECT CHECKPOINT
+           ASSIGN TO
+           "/home/forma2/cobol/ficheros/fichero.checkpoint.cobol500"
+             FILE STATUS IS WS-FILE-STATUS-CHECKPOINT.
       *
       *****************************************************************
       *                    DATA DIVISION                              *
       *****************************************************************
        DATA DIVISION.
        FILE SECTION.
+       FD FICHEROA-ENTRADA.
+       01  REG-EMPLE-ENTRADA                       PIC X(69).
+      *
        FD FICHEROA.
-       01  REG-EMPLE                              PIC X(61).
+       01  REG-EMPLE                              PIC X(69).
+      *
+       SD SD-FICHEROA.
+       01  SD-REG-EMPLE.
+           05  SD-CODIGO-A                         PIC X(6).
+           05  FILLER                              PIC X(63).
+      *
+       FD FICHEROB-ENTRADA.
+       01  REG-EMPLE-CRUCE-ENTRADA                 PIC X(69).
       *
        FD FICHEROB.
-       01  REG-EMPLE-CRUCE                        PIC X(61).
+       01  REG-EMPLE-CRUCE                        PIC X(69).
+      *
+       SD SD-FICHEROB.
+       01  SD-REG-EMPLE-CRUCE.
+           05  SD-CODIGO-B                         PIC X(6).
+           05  FILLER                              PIC X(63).
+      *
+       FD FICHEROC-ENTRADA.
+       01  REG-EMPLE-RRHH-ENTRADA                  PIC X(69).
+      *
+       FD FICHEROC.
+       01  REG-EMPLE-RRHH                         PIC X(69).
+      *
+       SD SD-FICHEROC.
+       01  SD-REG-EMPLE-RRHH.
+           05  SD-CODIGO-C                         PIC X(6).
+           05  FILLER                              PIC X(63).
       *
        FD SALIDA1.
-       01  REG-SALIDA1                            PIC X(122).
+       01  REG-SALIDA1                            PIC X(55).
       *
        FD SALIDA2.
-       01  REG-SALIDA2                            PIC X(61).
+       01  REG-SALIDA2                            PIC X(69).
       *
        FD SALIDA3.
-       01  REG-SALIDA3                            PIC X(61).
+       01  REG-SALIDA3                            PIC X(69).
+      *
+       FD SALIDA4.
+       01  REG-SALIDA4                            PIC X(69).
+      *
+       COPY ERRAUDFD.
+      *
+       COPY CHKPTFD.
+      *
+       FD HISTORICO.
+       01  REG-HISTORICO.
+           05  WH-FECHA-EJECUCION                 PIC 9(8).
+           05  WH-CONTADOR-A                      PIC 9(7).
+           05  WH-CONTADOR-B                      PIC 9(7).
+           05  WH-CONTADOR-C                      PIC 9(7).
+           05  WH-CONTADOR-S1                     PIC 9(7).
+           05  WH-CONTADOR-S2                     PIC 9(7).
+           05  WH-CONTADOR-S3                     PIC 9(7).
+           05  WH-CONTADOR-S4                     PIC 9(7).
       *
       *****************************************************************
       *               WORKING STORAGE SECTION                         *
@@ -66,71 +168,82 @@
       *****************************************************************
       *               VARIABLES  FICHERO ENTRADA                      *
       *****************************************************************
-      *FICHERO ENTRADA 1
+      *FICHERO ENTRADA A (NOMINA)
        01  WS-REG-EMPLEADO.
            05  WS-EMPLE-CODIGO                 PIC X(6).
            05  WS-EMPLE-NOMBRE                 PIC X(12).
            05  WS-EMPLE-INICIAL                PIC X(1).
            05  WS-EMPLE-APELLIDO               PIC X(15).
            05  WS-EMPLE-DEPT                   PIC X(3).
-           05  WS-EMPLE-SALARIO                PIC 9(9)V99.
-           05  WS-EMPLE-COMISION               PIC 9(9)V99.
-           05  WS-EMPLE-VACIO                  PIC XX.
-      *
-      *FICHERO ENTRADA 2
+           05  WS-EMPLE-SALARIO                PIC S9(9)V99.
+           05  WS-EMPLE-COMISION               PIC S9(9)V99.
+           05  WS-EMPLE-TIPO-REG               PIC X(1).
+                88  WS-EMPLE-REG-NORMAL        VALUE "N".
+                88  WS-EMPLE-REG-AJUSTE        VALUE "A".
+           05  WS-EMPLE-VACIO                  PIC X(1).
+           05  WS-EMPLE-FEC-ALTA                PIC 9(8).
+      *
+      *FICHERO ENTRADA B (FICHAJE)
        01  WS-REG-CRUCE-EMPLEADO.
            05  WS-EMPLE-CRUCE-CODIGO                 PIC X(6).
            05  WS-EMPLE-CRUCE-NOMBRE                 PIC X(12).
            05  WS-EMPLE-CRUCE-INICIAL                PIC X(1).
            05  WS-EMPLE-CRUCE-APELLIDO               PIC X(15).
            05  WS-EMPLE-CRUCE-DEPT                   PIC X(3).
-           05  WS-EMPLE-CRUCE-SALARIO                PIC 9(9)V99.
-           05  WS-EMPLE-CRUCE-COMISION               PIC 9(9)V99.
-           05  WS-EMPLE-CRUCE-VACIO                  PIC XX.
+           05  WS-EMPLE-CRUCE-SALARIO                PIC S9(9)V99.
+           05  WS-EMPLE-CRUCE-COMISION               PIC S9(9)V99.
+           05  WS-EMPLE-CRUCE-TIPO-REG                PIC X(1).
+                88  WS-EMPLE-CRUCE-REG-NORMAL        VALUE "N".
+                88  WS-EMPLE-CRUCE-REG-AJUSTE        VALUE "A".
+           05  WS-EMPLE-CRUCE-VACIO                  PIC X(1).
+           05  WS-EMPLE-CRUCE-FEC-ALTA                PIC 9(8).
+      *
+      *FICHERO ENTRADA C (RRHH)
+       01  WS-REG-RRHH-EMPLEADO.
+           05  WS-EMPLE-RRHH-CODIGO                  PIC X(6).
+           05  WS-EMPLE-RRHH-NOMBRE                  PIC X(12).
+           05  WS-EMPLE-RRHH-INICIAL                 PIC X(1).
+           05  WS-EMPLE-RRHH-APELLIDO                PIC X(15).
+           05  WS-EMPLE-RRHH-DEPT                    PIC X(3).
+           05  WS-EMPLE-RRHH-SALARIO                 PIC S9(9)V99.
+           05  WS-EMPLE-RRHH-COMISION                PIC S9(9)V99.
+           05  WS-EMPLE-RRHH-TIPO-REG                 PIC X(1).
+                88  WS-EMPLE-RRHH-REG-NORMAL         VALUE "N".
+                88  WS-EMPLE-RRHH-REG-AJUSTE         VALUE "A".
+           05  WS-EMPLE-RRHH-VACIO                   PIC X(1).
+           05  WS-EMPLE-RRHH-FEC-ALTA                 PIC 9(8).
       *
       *****************************************************************
       *               VARIABLES  FICHERO SALIDA                       *
       *****************************************************************
-      *FICHERO DE SALIDA AMBOS
-       01  WS-REG-AMBOS.
-           05  WS-SAL-AMBOS-1-CODIGO                 PIC X(6).
-           05  WS-SAL-AMBOS-1-NOMBRE                 PIC X(12).
-           05  WS-SAL-AMBOS-1-INICIAL                PIC X(1).
-           05  WS-SAL-AMBOS-1-APELLIDO               PIC X(15).
-           05  WS-SAL-AMBOS-1-DEPT                   PIC X(3).
-           05  WS-SAL-AMBOS-1-SALARIO                PIC 9(9)V99.
-           05  WS-SAL-AMBOS-1-COMISION               PIC 9(9)V99.
-           05  WS-SAL-AMBOS-1-VACIO                  PIC XX.
-           05  WS-SAL-AMBOS-2-CODIGO                 PIC X(6).
-           05  WS-SAL-AMBOS-2-NOMBRE                 PIC X(12).
-           05  WS-SAL-AMBOS-2-INICIAL                PIC X(1).
-           05  WS-SAL-AMBOS-2-APELLIDO               PIC X(15).
-           05  WS-SAL-AMBOS-2-DEPT                   PIC X(3).
-           05  WS-SAL-AMBOS-2-SALARIO                PIC 9(9)V99.
-           05  WS-SAL-AMBOS-2-COMISION               PIC 9(9)V99.
-           05  WS-SAL-AMBOS-2-VACIO                  PIC XX.
-      *
-      *FICHERO DE SALIDA A
-       01  WS-REG-SALIDA1.
-            05  WS-SAL1-CODIGO                 PIC X(6).
-            05  WS-SAL1-NOMBRE                 PIC X(12).
-            05  WS-SAL1-INICIAL                PIC X(1).
-            05  WS-SAL1-APELLIDO               PIC X(15).
-            05  WS-SAL1-DEPT                   PIC X(3).
-            05  WS-SAL1-SALARIO                PIC 9(9)V99.
-            05  WS-SAL1-COMISION               PIC 9(9)V99.
-            05  WS-SAL1-VACIO                  PIC XX.
-      *
-      *FICHERO DE SALIDA B
-       01  WS-REG-SALIDA2.
-            05  WS-SAL2-CODIGO                 PIC X(6).
-            05  WS-SAL2-NOMBRE                 PIC X(12).
-            05  WS-SAL2-INICIAL                PIC X(1).
-            05  WS-SAL2-APELLIDO               PIC X(15).
-            05  WS-SAL2-DEPT                   PIC X(3).
-            05  WS-SAL2-SALARIO                PIC 9(9)V99.
-            05  WS-SAL2-COMISION               PIC 9(9)V99.
-            05  WS-SAL2-VACIO                  PIC XX.
+      *FICHERO DE SALIDA DE COINCIDENCIAS (2 O MAS FUENTES CON EL
+      *MISMO CODIGO DE EMPLEADO)
+       01  WS-REG-COINCIDE.
+           05  WC-CODIGO                       PIC X(6).
+           05  WC-PRESENTE-A                    PIC X.
+           05  WC-PRESENTE-B                    PIC X.
+           05  WC-PRESENTE-C                    PIC X.
+           05  WC-DEPT-A                        PIC X(3).
+           05  WC-DEPT-B                        PIC X(3).
+           05  WC-DEPT-C                        PIC X(3).
+           05  WC-SALARIO-A                     PIC S9(9)V99.
+           05  WC-SALARIO-B                     PIC S9(9)V99.
+           05  WC-SALARIO-C                     PIC S9(9)V99.
+      *DIFERENCIAS DE ATRIBUTOS DETECTADAS ENTRE LAS FUENTES PRESENTES
+           05  WC-DIFIERE-NOMBRE                PIC X VALUE "N".
+           05  WC-DIFIERE-DEPT                  PIC X VALUE "N".
+           05  WC-DIFIERE-SALARIO               PIC X VALUE "N".
+           05  WC-DIFIERE-COMISION              PIC X VALUE "N".
+      *
+      *****************************************************************
+      *               AUDITORIA COMUN DE ERRORES                      *
+      *****************************************************************
+       COPY ERRAUDWS.
+      *
+      *****************************************************************
+      *               CHECKPOINT / REINICIO                           *
+      *****************************************************************
+       COPY CHKPTWS.
       *
       *****************************************************************
       *               SWITCHES                                        *
@@ -144,14 +257,40 @@
                 88 NO-ERROR                      VALUE "0".
       *
       *****************************************************************
+      *               PRESENCIA DEL CODIGO EN CADA FUENTE              *
+      *****************************************************************
+       01  SW-PRESENCIA.
+           05  SW-PRESENTE-A                     PIC X.
+                88 PRESENTE-A                    VALUE "1".
+                88 NO-PRESENTE-A                 VALUE "0".
+           05  SW-PRESENTE-B                     PIC X.
+                88 PRESENTE-B                    VALUE "1".
+                88 NO-PRESENTE-B                 VALUE "0".
+           05  SW-PRESENTE-C                     PIC X.
+                88 PRESENTE-C                    VALUE "1".
+                88 NO-PRESENTE-C                 VALUE "0".
+      *
+      *****************************************************************
       *               CONSTANTES Y LITERALES                          *
       *****************************************************************
        01  LT-LITERALES.
-           05  LT-FICHERO1    PIC X(20) VALUE "FICHERO.EMPLEADO".
+           05  LT-FICHERO1    PIC X(25) VALUE "FICHERO.EMPLEADO".
            05  LT-FICHERO2    PIC X(25) VALUE "FICHERO.EMPLEADO.CRUCE".
-           05  LT-SALIDA1     PIC X(16) VALUE "SALIDA-AMBOS".
+           05  LT-FICHERO3    PIC X(25) VALUE "FICHERO.EMPLEADO.RRHH".
+           05  LT-FICHERO1-DEFECTO  PIC X(60) VALUE
+               "/home/forma2/cobol/ficheros/fichero.empleado".
+           05  LT-FICHERO2-DEFECTO  PIC X(60) VALUE
+               "/home/forma2/cobol/ficheros/fichero.empleado.cruce".
+           05  LT-FICHERO3-DEFECTO  PIC X(60) VALUE
+               "/home/forma2/cobol/ficheros/fichero.empleado.rrhh".
+           05  LT-SALIDA1     PIC X(16) VALUE "SALIDA-COINCIDE".
            05  LT-SALIDA2     PIC X(16) VALUE "SALIDA-A".
            05  LT-SALIDA3     PIC X(16) VALUE "SALIDA-B".
+           05  LT-SALIDA4     PIC X(16) VALUE "SALIDA-C".
+           05  LT-HISTORICO   PIC X(16) VALUE "HISTORICO".
+           05  LT-CHECKPOINT  PIC X(16) VALUE "CHECKPOINT".
+           05  LT-INTERVALO-CHECKPOINT PIC 9(7) VALUE 1000.
+           05  LT-PROGRAMA    PIC X(8) VALUE "COBOL500".
            05  LT-OPEN        PIC X(4) VALUE "OPEN".
            05  LT-READ        PIC X(4) VALUE "READ".
            05  LT-CLOSE       PIC X(5) VALUE "CLOSE".
@@ -162,20 +301,39 @@
       *****************************************************************
        01  WS-VARIABLES.
            05  WS-FILE-STATUS                    PIC XX.
+           05  WS-FILE-STATUS-A-ENT               PIC XX.
+           05  WS-FILE-STATUS-B-ENT               PIC XX.
+           05  WS-FILE-STATUS-B                   PIC XX.
+           05  WS-FILE-STATUS-C-ENT               PIC XX.
+           05  WS-FILE-STATUS-C                   PIC XX.
+           05  WS-FILE-STATUS-S1                  PIC XX.
+           05  WS-FILE-STATUS-S2                  PIC XX.
+           05  WS-FILE-STATUS-S3                  PIC XX.
+           05  WS-FILE-STATUS-S4                  PIC XX.
+           05  WS-FILE-STATUS-HIST                PIC XX.
            05  WS-FICHERO-ERROR                  PIC X(25).
            05  WS-PARRAFO-ERROR                  PIC 9(4).
            05  WS-OPERACION-ERROR                PIC X(5).
+           05  WS-CLAVE-MIN                      PIC X(6).
+           05  WS-NUM-COINCIDE                   PIC 9.
+           05  WS-FECHA-HOY                      PIC 9(8).
+           05  WS-FILE-STATUS-ERROR               PIC XX.
+           05  WS-ASSIGN-FICHEROA                 PIC X(60).
+           05  WS-ASSIGN-FICHEROB                 PIC X(60).
+           05  WS-ASSIGN-FICHEROC                 PIC X(60).
       *
       *****************************************************************
       *               CONTADORES                                      *
       *****************************************************************
        01  WS-CONTADORES.
            05 WC-CONTADOR                      PIC 9(2).
-           05 WC-CONTADOR-A                      PIC 9(2).
-           05 WC-CONTADOR-B                      PIC 9(2).
-           05 WC-CONTADOR-S1                     PIC 9(2).
-           05 WC-CONTADOR-S2                     PIC 9(2).
-           05 WC-CONTADOR-S3                     PIC 9(2).
+           05 WC-CONTADOR-A                      PIC 9(7).
+           05 WC-CONTADOR-B                      PIC 9(7).
+           05 WC-CONTADOR-C                      PIC 9(7).
+           05 WC-CONTADOR-S1                     PIC 9(7).
+           05 WC-CONTADOR-S2                     PIC 9(7).
+           05 WC-CONTADOR-S3                     PIC 9(7).
+           05 WC-CONTADOR-S4                     PIC 9(7).
       *
       *****************************************************************
       *               PROCEDURE  DIVISION.                            *
@@ -203,18 +361,150 @@
            INITIALIZE WS-CONTADORES
                       WS-REG-EMPLEADO
                       WS-REG-CRUCE-EMPLEADO
-                      WS-REG-AMBOS
-                      WS-REG-SALIDA1
-                      WS-REG-SALIDA2
+                      WS-REG-RRHH-EMPLEADO
+                      WS-REG-COINCIDE
                       WS-VARIABLES.
+      *
+      *TOMAMOS LA FECHA DEL SISTEMA PARA EL REGISTRO DE HISTORICO
+           ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD.
+      *
+      *RESOLVEMOS LA RUTA DE CADA FUENTE (VARIABLE DE ENTORNO O, EN SU
+      *DEFECTO, LA RUTA POR DEFECTO)
+           PERFORM 1005-SELECCION-FICHEROS
+              THRU 1005-SELECCION-FICHEROS-EXIT.
+      *
+      *ORDENAMOS LOS TRES FICHEROS DE ENTRADA ANTES DEL CRUCE, PARA QUE
+      *NO HAGA FALTA QUE LLEGUEN YA ORDENADOS POR CODIGO DE EMPLEADO
+           PERFORM 1050-ORDENA-FICHEROS
+              THRU 1050-ORDENA-FICHEROS-EXIT.
+      *
+      *COMPROBAMOS SI HAY UN CHECKPOINT DE UNA PASADA ANTERIOR PARA
+      *REINICIAR A PARTIR DE AHI EN LUGAR DE DESDE EL PRINCIPIO
+           PERFORM 1060-LEE-CHECKPOINT
+              THRU 1060-LEE-CHECKPOINT-EXIT.
       *
        1000-INICIO-EXIT.
        EXIT.
       *
       *****************************************************************
+      *          SELECCION DE LAS RUTAS DE LOS FICHEROS DE ENTRADA    *
+      *****************************************************************
+       1005-SELECCION-FICHEROS.
+      *SI EL OPERADOR HA FIJADO LAS VARIABLES DE ENTORNO COBOL500_
+      *FICHEROA/B/C (AL ESTILO DE UNOS DD DE JCL) SE USA ESA RUTA TAL
+      *CUAL; SI NO, SE TOMA LA RUTA POR DEFECTO COMPILADA EN EL
+      *PROGRAMA PARA CADA FUENTE
+           ACCEPT WS-ASSIGN-FICHEROA
+                  FROM ENVIRONMENT "COBOL500_FICHEROA".
+           IF WS-ASSIGN-FICHEROA = SPACES
+                MOVE LT-FICHERO1-DEFECTO TO WS-ASSIGN-FICHEROA
+           END-IF.
+      *
+           ACCEPT WS-ASSIGN-FICHEROB
+                  FROM ENVIRONMENT "COBOL500_FICHEROB".
+           IF WS-ASSIGN-FICHEROB = SPACES
+                MOVE LT-FICHERO2-DEFECTO TO WS-ASSIGN-FICHEROB
+           END-IF.
+      *
+           ACCEPT WS-ASSIGN-FICHEROC
+                  FROM ENVIRONMENT "COBOL500_FICHEROC".
+           IF WS-ASSIGN-FICHEROC = SPACES
+                MOVE LT-FICHERO3-DEFECTO TO WS-ASSIGN-FICHEROC
+           END-IF.
+      *
+       1005-SELECCION-FICHEROS-EXIT.
+       EXIT.
+      *
+      *****************************************************************
+      *       ORDENA LOS FICHEROS DE ENTRADA POR CODIGO DE EMPLEADO   *
+      *****************************************************************
+       1050-ORDENA-FICHEROS.
+           SORT SD-FICHEROA
+                ON ASCENDING KEY SD-CODIGO-A
+                USING FICHEROA-ENTRADA
+                GIVING FICHEROA.
+      *
+           SORT SD-FICHEROB
+                ON ASCENDING KEY SD-CODIGO-B
+                USING FICHEROB-ENTRADA
+                GIVING FICHEROB.
+      *
+           SORT SD-FICHEROC
+                ON ASCENDING KEY SD-CODIGO-C
+                USING FICHEROC-ENTRADA
+                GIVING FICHEROC.
+      *
+       1050-ORDENA-FICHEROS-EXIT.
+       EXIT.
+      *
+      *****************************************************************
+      *          LECTURA DEL CHECKPOINT DE UNA PASADA ANTERIOR        *
+      *****************************************************************
+       1060-LEE-CHECKPOINT.
+           SET NO-EXISTE-CHECKPOINT TO TRUE.
+           MOVE LOW-VALUES TO WS-CLAVE-REINICIO.
+      *
+           OPEN INPUT CHECKPOINT.
+           IF WS-FILE-STATUS-CHECKPOINT = 35
+      *NO EXISTE CHECKPOINT PREVIO: ES LA PRIMERA PASADA, EMPEZAMOS
+      *DESDE EL PRINCIPIO DE LOS TRES FICHEROS
+                CONTINUE
+           ELSE
+                IF WS-FILE-STATUS-CHECKPOINT NOT = 00
+                     MOVE LT-CHECKPOINT TO WS-FICHERO-ERROR
+                     MOVE 1060 TO WS-PARRAFO-ERROR
+                     MOVE LT-OPEN TO WS-OPERACION-ERROR
+                     MOVE WS-FILE-STATUS-CHECKPOINT
+                       TO WS-FILE-STATUS-ERROR
+                     PERFORM 9100-ERRORES
+                        THRU 9100-ERRORES-EXIT
+                ELSE
+      *NOS QUEDAMOS CON LA CLAVE DEL ULTIMO CHECKPOINT GRABADO, QUE
+      *ES EL MAS RECIENTE AL HABERSE IDO AÃ‘ADIENDO EN ORDEN
+                     SET NO-FIN-CHECKPOINT TO TRUE
+                     PERFORM 1061-LEE-SIGUIENTE-CHECKPOINT
+                        THRU 1061-LEE-SIGUIENTE-CHECKPOINT-EXIT
+                        UNTIL FIN-CHECKPOINT
+                     CLOSE CHECKPOINT
+                END-IF
+           END-IF.
+      *
+       1060-LEE-CHECKPOINT-EXIT.
+       EXIT.
+      *
+      *****************************************************************
+      *          LEE UN REGISTRO DEL CHECKPOINT EXISTENTE             *
+      *****************************************************************
+       1061-LEE-SIGUIENTE-CHECKPOINT.
+           READ CHECKPOINT RECORD INTO WS-REG-CHECKPOINT
+              AT END SET FIN-CHECKPOINT TO TRUE.
+           IF WS-FILE-STATUS-CHECKPOINT = 00
+                MOVE WK-CLAVE-CHECKPOINT TO WS-CLAVE-REINICIO
+                SET EXISTE-CHECKPOINT TO TRUE
+           ELSE
+                IF WS-FILE-STATUS-CHECKPOINT NOT = 10
+                     MOVE LT-CHECKPOINT TO WS-FICHERO-ERROR
+                     MOVE 1061 TO WS-PARRAFO-ERROR
+                     MOVE LT-READ TO WS-OPERACION-ERROR
+                     MOVE WS-FILE-STATUS-CHECKPOINT
+                       TO WS-FILE-STATUS-ERROR
+                     PERFORM 9100-ERRORES
+                        THRU 9100-ERRORES-EXIT
+                END-IF
+           END-IF.
+      *
+       1061-LEE-SIGUIENTE-CHECKPOINT-EXIT.
+       EXIT.
+      *
+      *****************************************************************
       *             APERTURA DE FICHEROS CON CONTROL DE ERROR         *
       *****************************************************************
        1100-APERTURA-FICHEROS.
+      *ABRIMOS EL FICHERO COMUN DE AUDITORIA DE ERRORES ANTES QUE
+      *NINGUN OTRO. NO SE COMPRUEBA EL FILE STATUS: SI LA PROPIA
+      *AUDITORIA NO SE PUEDE ABRIR NO QUEREMOS DETENER EL PROCESO
+           OPEN EXTEND AUDITORIA.
+      *
       *ESTABLECEMOS LOS DATOS DE PARRAFO Y OPERACION PARA ERRORES
            MOVE 1100 TO WS-PARRAFO-ERROR
            MOVE LT-OPEN TO WS-OPERACION-ERROR
@@ -223,180 +513,482 @@
            OPEN INPUT FICHEROA.
            IF WS-FILE-STATUS NOT = 00
                 MOVE LT-FICHERO1 TO WS-FICHERO-ERROR
+                MOVE WS-FILE-STATUS TO WS-FILE-STATUS-ERROR
                 PERFORM 9100-ERRORES
                    THRU 9100-ERRORES-EXIT
            END-IF.
       *
       *ABRO EL FICHERO B Y COMPRUEBO SI HAY ERRORES
            OPEN INPUT FICHEROB.
-           IF WS-FILE-STATUS NOT = 00
+           IF WS-FILE-STATUS-B NOT = 00
                 MOVE LT-FICHERO2 TO WS-FICHERO-ERROR
+                MOVE WS-FILE-STATUS-B TO WS-FILE-STATUS-ERROR
                 PERFORM 9100-ERRORES
                    THRU 9100-ERRORES-EXIT
            END-IF.
       *
-      *ABRO LA SALIDA 1 Y COMPRUEBO SI HAY ERRORES
-           OPEN OUTPUT SALIDA1.
-           IF WS-FILE-STATUS NOT = 00
+      *ABRO EL FICHERO C Y COMPRUEBO SI HAY ERRORES
+           OPEN INPUT FICHEROC.
+           IF WS-FILE-STATUS-C NOT = 00
+                MOVE LT-FICHERO3 TO WS-FICHERO-ERROR
+                MOVE WS-FILE-STATUS-C TO WS-FILE-STATUS-ERROR
+                PERFORM 9100-ERRORES
+                   THRU 9100-ERRORES-EXIT
+           END-IF.
+      *
+      *ABRO LA SALIDA 1 Y COMPRUEBO SI HAY ERRORES (EXTEND SI VENIMOS
+      *DE UN CHECKPOINT DE UNA PASADA ANTERIOR, PARA NO PERDER LO YA
+      *ESCRITO ANTES DEL REINICIO; NUEVO EN CASO CONTRARIO)
+           IF EXISTE-CHECKPOINT
+                OPEN EXTEND SALIDA1
+           ELSE
+                OPEN OUTPUT SALIDA1
+           END-IF.
+           IF WS-FILE-STATUS-S1 NOT = 00
                 MOVE LT-SALIDA1 TO WS-FICHERO-ERROR
+                MOVE WS-FILE-STATUS-S1 TO WS-FILE-STATUS-ERROR
                 PERFORM 9100-ERRORES
                    THRU 9100-ERRORES-EXIT
            END-IF.
       *
       *ABRO LA SALIDA 2 Y COMPRUEBO SI HAY ERRORES
-           OPEN OUTPUT SALIDA2.
-           IF WS-FILE-STATUS NOT = 00
+           IF EXISTE-CHECKPOINT
+                OPEN EXTEND SALIDA2
+           ELSE
+                OPEN OUTPUT SALIDA2
+           END-IF.
+           IF WS-FILE-STATUS-S2 NOT = 00
                 MOVE LT-SALIDA2 TO WS-FICHERO-ERROR
+                MOVE WS-FILE-STATUS-S2 TO WS-FILE-STATUS-ERROR
                 PERFORM 9100-ERRORES
                    THRU 9100-ERRORES-EXIT
            END-IF.
       *
       *ABRO LA SALIDA 3 Y COMPRUEBO SI HAY ERRORES
-           OPEN OUTPUT SALIDA3.
-           IF WS-FILE-STATUS NOT = 00
+           IF EXISTE-CHECKPOINT
+                OPEN EXTEND SALIDA3
+           ELSE
+                OPEN OUTPUT SALIDA3
+           END-IF.
+           IF WS-FILE-STATUS-S3 NOT = 00
                 MOVE LT-SALIDA3 TO WS-FICHERO-ERROR
+                MOVE WS-FILE-STATUS-S3 TO WS-FILE-STATUS-ERROR
                 PERFORM 9100-ERRORES
                    THRU 9100-ERRORES-EXIT
            END-IF.
       *
-      *SI NO SE PRODUCEN ERRORES LEEMOS EL PRIMER REGISTRO DE A
+      *ABRO LA SALIDA 4 Y COMPRUEBO SI HAY ERRORES
+           IF EXISTE-CHECKPOINT
+                OPEN EXTEND SALIDA4
+           ELSE
+                OPEN OUTPUT SALIDA4
+           END-IF.
+           IF WS-FILE-STATUS-S4 NOT = 00
+                MOVE LT-SALIDA4 TO WS-FICHERO-ERROR
+                MOVE WS-FILE-STATUS-S4 TO WS-FILE-STATUS-ERROR
+                PERFORM 9100-ERRORES
+                   THRU 9100-ERRORES-EXIT
+           END-IF.
+      *
+      *ABRO EL HISTORICO EN EXTEND PARA ACUMULAR LAS ESTADISTICAS DE
+      *CADA EJECUCION SIN PERDER LAS PASADAS ANTERIORES
+           OPEN EXTEND HISTORICO.
+           IF WS-FILE-STATUS-HIST NOT = 00
+                MOVE LT-HISTORICO TO WS-FICHERO-ERROR
+                MOVE WS-FILE-STATUS-HIST TO WS-FILE-STATUS-ERROR
+                PERFORM 9100-ERRORES
+                   THRU 9100-ERRORES-EXIT
+           END-IF.
+      *
+      *ABRO EL CHECKPOINT (EXTEND SI YA EXISTIA UNO DE UNA PASADA
+      *ANTERIOR, NUEVO EN CASO CONTRARIO) Y COMPRUEBO SI HAY ERRORES
+           IF EXISTE-CHECKPOINT
+                OPEN EXTEND CHECKPOINT
+           ELSE
+                OPEN OUTPUT CHECKPOINT
+           END-IF.
+           IF WS-FILE-STATUS-CHECKPOINT NOT = 00
+                MOVE LT-CHECKPOINT TO WS-FICHERO-ERROR
+                MOVE WS-FILE-STATUS-CHECKPOINT TO WS-FILE-STATUS-ERROR
+                PERFORM 9100-ERRORES
+                   THRU 9100-ERRORES-EXIT
+           END-IF.
+      *
+      *SI NO SE PRODUCEN ERRORES LEEMOS EL PRIMER REGISTRO DE CADA
+      *FUENTE
            PERFORM 9200-LEER-FICHEROA
               THRU 9200-LEER-FICHEROA-EXIT.
       *
-      *SI NO SE PRODUCEN ERRORES LEEMOS EL PRIMER REGISTRO DE B
            PERFORM 9300-LEER-FICHEROB
               THRU 9300-LEER-FICHEROB-EXIT.
+      *
+           PERFORM 9400-LEER-FICHEROC
+              THRU 9400-LEER-FICHEROC-EXIT.
+      *
+      *SI VENIMOS DE UN CHECKPOINT, AVANZAMOS LAS TRES FUENTES SIN
+      *REPROCESAR HASTA DEJAR ATRAS LO YA TRATADO EN LA PASADA ANTERIOR
+           PERFORM 1065-AVANZA-REINICIO
+              THRU 1065-AVANZA-REINICIO-EXIT.
       *
        1100-APERTURA-FICHEROS-EXIT.
        EXIT.
       *
       *****************************************************************
+      *          AVANCE SIN REPROCESO HASTA EL PUNTO DE REINICIO      *
+      *****************************************************************
+       1065-AVANZA-REINICIO.
+           IF EXISTE-CHECKPOINT
+                PERFORM 1066-AVANZA-A
+                   THRU 1066-AVANZA-A-EXIT
+                   UNTIL WS-EMPLE-CODIGO > WS-CLAVE-REINICIO
+                      OR WS-EMPLE-CODIGO = HIGH-VALUES
+                PERFORM 1067-AVANZA-B
+                   THRU 1067-AVANZA-B-EXIT
+                   UNTIL WS-EMPLE-CRUCE-CODIGO > WS-CLAVE-REINICIO
+                      OR WS-EMPLE-CRUCE-CODIGO = HIGH-VALUES
+                PERFORM 1068-AVANZA-C
+                   THRU 1068-AVANZA-C-EXIT
+                   UNTIL WS-EMPLE-RRHH-CODIGO > WS-CLAVE-REINICIO
+                      OR WS-EMPLE-RRHH-CODIGO = HIGH-VALUES
+           END-IF.
+      *
+       1065-AVANZA-REINICIO-EXIT.
+       EXIT.
+      *
+      *****************************************************************
+      *          DESCARTA UN REGISTRO YA TRATADO DE LA FUENTE A        *
+      *****************************************************************
+       1066-AVANZA-A.
+           PERFORM 9200-LEER-FICHEROA
+              THRU 9200-LEER-FICHEROA-EXIT.
+      *
+       1066-AVANZA-A-EXIT.
+       EXIT.
+      *
+      *****************************************************************
+      *          DESCARTA UN REGISTRO YA TRATADO DE LA FUENTE B        *
+      *****************************************************************
+       1067-AVANZA-B.
+           PERFORM 9300-LEER-FICHEROB
+              THRU 9300-LEER-FICHEROB-EXIT.
+      *
+       1067-AVANZA-B-EXIT.
+       EXIT.
+      *
+      *****************************************************************
+      *          DESCARTA UN REGISTRO YA TRATADO DE LA FUENTE C        *
+      *****************************************************************
+       1068-AVANZA-C.
+           PERFORM 9400-LEER-FICHEROC
+              THRU 9400-LEER-FICHEROC-EXIT.
+      *
+       1068-AVANZA-C-EXIT.
+       EXIT.
+      *
+      *****************************************************************
       *             PROCESO                                           *
       *****************************************************************
        3000-PROCESO.
-           IF WS-EMPLE-CODIGO = WS-EMPLE-CRUCE-CODIGO
-      *       ESCRITURA EN LA SALIDA DE AMBOS
-              PERFORM 3100-ESCRITURA-SALIDA1
-                 THRU 3100-ESCRITURA-SALIDA1-EXIT
-      *       LEEMOS UNA LINEA FICHERO A
-              PERFORM 9200-LEER-FICHEROA
-                 THRU 9200-LEER-FICHEROA-EXIT
-      *       LEEMOS UNA LINEA FICHERO B
-              PERFORM 9300-LEER-FICHEROB
-                 THRU 9300-LEER-FICHEROB-EXIT
+      *DETERMINAMOS EL CODIGO MAS BAJO DE LOS TRES PUNTEROS DE LECTURA
+           PERFORM 3050-DETERMINA-CLAVE-MIN
+              THRU 3050-DETERMINA-CLAVE-MIN-EXIT.
+      *
+      *SI LAS TRES FUENTES HAN LLEGADO A FIN DE FICHERO, TERMINAMOS
+           IF WS-CLAVE-MIN = HIGH-VALUES
+                SET FIN-FICHERO TO TRUE
+                GO TO 3000-PROCESO-EXIT
+           END-IF.
+      *
+      *MARCAMOS QUE FUENTES TRAEN ESE CODIGO EN SU REGISTRO ACTUAL
+           PERFORM 3060-MARCA-PRESENCIA
+              THRU 3060-MARCA-PRESENCIA-EXIT.
+      *
+           IF WS-NUM-COINCIDE >= 2
+      *       EL CODIGO APARECE EN 2 O MAS FUENTES - COINCIDENCIA
+              PERFORM 3100-ESCRITURA-COINCIDE
+                 THRU 3100-ESCRITURA-COINCIDE-EXIT
            ELSE
-              IF WS-EMPLE-CODIGO < WS-EMPLE-CRUCE-CODIGO
-      *          ESCRITURA EN LA SALIDA 2
-                 PERFORM 3200-ESCRITURA-SALIDA2
-                    THRU 3200-ESCRITURA-SALIDA2-EXIT
-      *          LEEMOS UNA LINEA FICHERO A
-                 PERFORM 9200-LEER-FICHEROA
-                    THRU 9200-LEER-FICHEROA-EXIT
+              IF PRESENTE-A
+      *          EL CODIGO SOLO APARECE EN LA FUENTE A
+                 PERFORM 3200-ESCRITURA-SOLO-A
+                    THRU 3200-ESCRITURA-SOLO-A-EXIT
               ELSE
-      *          ESCRITURA EN LA SALIDA 3
-                 PERFORM 3300-ESCRITURA-SALIDA3
-                    THRU 3300-ESCRITURA-SALIDA3-EXIT
-      *          LEEMOS UNA LINEA FICHERO B
-                 PERFORM 9300-LEER-FICHEROB
-                    THRU 9300-LEER-FICHEROB-EXIT
+                 IF PRESENTE-B
+      *             EL CODIGO SOLO APARECE EN LA FUENTE B
+                    PERFORM 3300-ESCRITURA-SOLO-B
+                       THRU 3300-ESCRITURA-SOLO-B-EXIT
+                 ELSE
+      *             EL CODIGO SOLO APARECE EN LA FUENTE C
+                    PERFORM 3400-ESCRITURA-SOLO-C
+                       THRU 3400-ESCRITURA-SOLO-C-EXIT
+                 END-IF
               END-IF
            END-IF.
-
+      *
+      *AVANZAMOS LA LECTURA SOLO DE LAS FUENTES QUE TENIAN EL CODIGO
+           PERFORM 3500-AVANZA-FICHEROS
+              THRU 3500-AVANZA-FICHEROS-EXIT.
+      *
+      *CADA LT-INTERVALO-CHECKPOINT REGISTROS DE LA FUENTE A DEJAMOS
+      *CONSTANCIA DE LA CLAVE Y EL CONTADOR ACTUALES, PARA QUE UN
+      *REINICIO TRAS UN ABEND PUEDA RETOMAR DESDE AQUI
+           DIVIDE WC-CONTADOR-A BY LT-INTERVALO-CHECKPOINT
+              GIVING WK-COCIENTE-CHECKPOINT
+              REMAINDER WK-RESTO-CHECKPOINT.
+           IF WK-RESTO-CHECKPOINT = 0
+                PERFORM 8150-GRABA-CHECKPOINT
+                   THRU 8150-GRABA-CHECKPOINT-EXIT
+           END-IF.
+      *
        3000-PROCESO-EXIT.
        EXIT.
       *
       *****************************************************************
-      *             ESCRITURA SALIDA AMBOS                            *
-      *****************************************************************
-       3100-ESCRITURA-SALIDA1.
-      *MOVEMOS LAS VARIABLES DEL FICHERO A A SALIDA 1
-           MOVE WS-EMPLE-CODIGO         TO WS-SAL-AMBOS-1-CODIGO.
-           MOVE WS-EMPLE-NOMBRE         TO WS-SAL-AMBOS-1-NOMBRE.
-           MOVE WS-EMPLE-INICIAL        TO WS-SAL-AMBOS-1-INICIAL.
-           MOVE WS-EMPLE-APELLIDO       TO WS-SAL-AMBOS-1-APELLIDO.
-           MOVE WS-EMPLE-DEPT           TO WS-SAL-AMBOS-1-DEPT.
-           MOVE WS-EMPLE-SALARIO        TO WS-SAL-AMBOS-1-SALARIO.
-           MOVE WS-EMPLE-COMISION       TO WS-SAL-AMBOS-1-COMISION.
-      *
-      *MOVEMOS LAS VARIABLES DEL FICHERO B A SALIDA 1
-           MOVE WS-EMPLE-CRUCE-CODIGO   TO WS-SAL-AMBOS-2-CODIGO.
-           MOVE WS-EMPLE-CRUCE-NOMBRE   TO WS-SAL-AMBOS-2-NOMBRE.
-           MOVE WS-EMPLE-CRUCE-INICIAL  TO WS-SAL-AMBOS-2-INICIAL.
-           MOVE WS-EMPLE-CRUCE-APELLIDO TO WS-SAL-AMBOS-2-APELLIDO.
-           MOVE WS-EMPLE-CRUCE-DEPT     TO WS-SAL-AMBOS-2-DEPT.
-           MOVE WS-EMPLE-CRUCE-SALARIO  TO WS-SAL-AMBOS-2-SALARIO.
-           MOVE WS-EMPLE-CRUCE-COMISION TO WS-SAL-AMBOS-2-COMISION.
-      *
-      *ESCRIBIMOS LA SALIDA EN EL FICHERO DE AMBOS Y COMPROBAMOS ERROR
-           WRITE REG-SALIDA1 FROM WS-REG-AMBOS
-             AFTER ADVANCING 1 LINES
-           IF WS-FILE-STATUS = 00
+      *       CALCULA EL CODIGO MAS BAJO ENTRE LAS TRES FUENTES        *
+      *****************************************************************
+       3050-DETERMINA-CLAVE-MIN.
+           MOVE WS-EMPLE-CODIGO TO WS-CLAVE-MIN.
+      *
+           IF WS-EMPLE-CRUCE-CODIGO < WS-CLAVE-MIN
+                MOVE WS-EMPLE-CRUCE-CODIGO TO WS-CLAVE-MIN
+           END-IF.
+      *
+           IF WS-EMPLE-RRHH-CODIGO < WS-CLAVE-MIN
+                MOVE WS-EMPLE-RRHH-CODIGO TO WS-CLAVE-MIN
+           END-IF.
+      *
+       3050-DETERMINA-CLAVE-MIN-EXIT.
+       EXIT.
+      *
+      *****************************************************************
+      *       MARCA QUE FUENTES TRAEN EL CODIGO MINIMO                 *
+      *****************************************************************
+       3060-MARCA-PRESENCIA.
+           SET NO-PRESENTE-A TO TRUE.
+           SET NO-PRESENTE-B TO TRUE.
+           SET NO-PRESENTE-C TO TRUE.
+           MOVE 0 TO WS-NUM-COINCIDE.
+      *
+           IF WS-EMPLE-CODIGO = WS-CLAVE-MIN
+                SET PRESENTE-A TO TRUE
+                ADD 1 TO WS-NUM-COINCIDE
+           END-IF.
+      *
+           IF WS-EMPLE-CRUCE-CODIGO = WS-CLAVE-MIN
+                SET PRESENTE-B TO TRUE
+                ADD 1 TO WS-NUM-COINCIDE
+           END-IF.
+      *
+           IF WS-EMPLE-RRHH-CODIGO = WS-CLAVE-MIN
+                SET PRESENTE-C TO TRUE
+                ADD 1 TO WS-NUM-COINCIDE
+           END-IF.
+      *
+       3060-MARCA-PRESENCIA-EXIT.
+       EXIT.
+      *
+      *****************************************************************
+      *             ESCRITURA DE COINCIDENCIAS                        *
+      *****************************************************************
+       3100-ESCRITURA-COINCIDE.
+           MOVE WS-CLAVE-MIN TO WC-CODIGO.
+           MOVE SW-PRESENTE-A TO WC-PRESENTE-A.
+           MOVE SW-PRESENTE-B TO WC-PRESENTE-B.
+           MOVE SW-PRESENTE-C TO WC-PRESENTE-C.
+      *
+           IF PRESENTE-A
+                MOVE WS-EMPLE-DEPT TO WC-DEPT-A
+                MOVE WS-EMPLE-SALARIO TO WC-SALARIO-A
+           ELSE
+                MOVE SPACES TO WC-DEPT-A
+                MOVE 0 TO WC-SALARIO-A
+           END-IF.
+      *
+           IF PRESENTE-B
+                MOVE WS-EMPLE-CRUCE-DEPT TO WC-DEPT-B
+                MOVE WS-EMPLE-CRUCE-SALARIO TO WC-SALARIO-B
+           ELSE
+                MOVE SPACES TO WC-DEPT-B
+                MOVE 0 TO WC-SALARIO-B
+           END-IF.
+      *
+           IF PRESENTE-C
+                MOVE WS-EMPLE-RRHH-DEPT TO WC-DEPT-C
+                MOVE WS-EMPLE-RRHH-SALARIO TO WC-SALARIO-C
+           ELSE
+                MOVE SPACES TO WC-DEPT-C
+                MOVE 0 TO WC-SALARIO-C
+           END-IF.
+      *
+      *COMPROBAMOS SI LOS ATRIBUTOS DIFIEREN ENTRE LAS FUENTES
+           PERFORM 3110-COMPARA-ATRIBUTOS
+              THRU 3110-COMPARA-ATRIBUTOS-EXIT.
+      *
+           WRITE REG-SALIDA1 FROM WS-REG-COINCIDE.
+           IF WS-FILE-STATUS-S1 = 00
               CONTINUE
            ELSE
               MOVE LT-SALIDA1 TO WS-FICHERO-ERROR
               MOVE 3100 TO WS-PARRAFO-ERROR
               MOVE LT-WRITE TO WS-OPERACION-ERROR
+              MOVE WS-FILE-STATUS-S1 TO WS-FILE-STATUS-ERROR
               PERFORM 9100-ERRORES
                  THRU 9100-ERRORES-EXIT
            END-IF.
       *
-      *AUMENTAMOS EN 1 EL CONTADOR DE REGISTROS ESCRITOS SALIDA AMBOS
            ADD 1 TO WC-CONTADOR-S1.
       *
-       3100-ESCRITURA-SALIDA1-EXIT.
+       3100-ESCRITURA-COINCIDE-EXIT.
        EXIT.
       *
       *****************************************************************
-      *             ESCRITURA SALIDA 2 DEL FICHERO A                  *
+      *       COMPARA LOS ATRIBUTOS ENTRE LAS FUENTES PRESENTES        *
       *****************************************************************
-       3200-ESCRITURA-SALIDA2.
-      *MOVEMOS LAS VARIABLES DEL FICHERO A A SALIDA 2
-           MOVE WS-REG-EMPLEADO TO WS-REG-SALIDA1.
+       3110-COMPARA-ATRIBUTOS.
+           MOVE "N" TO WC-DIFIERE-NOMBRE.
+           MOVE "N" TO WC-DIFIERE-DEPT.
+           MOVE "N" TO WC-DIFIERE-SALARIO.
+           MOVE "N" TO WC-DIFIERE-COMISION.
+      *
+      *COMPARAMOS A CONTRA B
+           IF PRESENTE-A AND PRESENTE-B
+                IF WS-EMPLE-NOMBRE NOT = WS-EMPLE-CRUCE-NOMBRE OR
+                   WS-EMPLE-APELLIDO NOT = WS-EMPLE-CRUCE-APELLIDO
+                     MOVE "S" TO WC-DIFIERE-NOMBRE
+                END-IF
+                IF WS-EMPLE-DEPT NOT = WS-EMPLE-CRUCE-DEPT
+                     MOVE "S" TO WC-DIFIERE-DEPT
+                END-IF
+                IF WS-EMPLE-SALARIO NOT = WS-EMPLE-CRUCE-SALARIO
+                     MOVE "S" TO WC-DIFIERE-SALARIO
+                END-IF
+                IF WS-EMPLE-COMISION NOT = WS-EMPLE-CRUCE-COMISION
+                     MOVE "S" TO WC-DIFIERE-COMISION
+                END-IF
+           END-IF.
       *
-      *ESCRIBIMOS LA SALIDA EN EL FICHERO DE AMBOS Y COMPROBAMOS ERROR
-           WRITE REG-SALIDA2 FROM WS-REG-SALIDA1.
-           IF WS-FILE-STATUS = 00
+      *COMPARAMOS A CONTRA C
+           IF PRESENTE-A AND PRESENTE-C
+                IF WS-EMPLE-NOMBRE NOT = WS-EMPLE-RRHH-NOMBRE OR
+                   WS-EMPLE-APELLIDO NOT = WS-EMPLE-RRHH-APELLIDO
+                     MOVE "S" TO WC-DIFIERE-NOMBRE
+                END-IF
+                IF WS-EMPLE-DEPT NOT = WS-EMPLE-RRHH-DEPT
+                     MOVE "S" TO WC-DIFIERE-DEPT
+                END-IF
+                IF WS-EMPLE-SALARIO NOT = WS-EMPLE-RRHH-SALARIO
+                     MOVE "S" TO WC-DIFIERE-SALARIO
+                END-IF
+                IF WS-EMPLE-COMISION NOT = WS-EMPLE-RRHH-COMISION
+                     MOVE "S" TO WC-DIFIERE-COMISION
+                END-IF
+           END-IF.
+      *
+      *COMPARAMOS B CONTRA C
+           IF PRESENTE-B AND PRESENTE-C
+                IF WS-EMPLE-CRUCE-NOMBRE NOT = WS-EMPLE-RRHH-NOMBRE OR
+                   WS-EMPLE-CRUCE-APELLIDO NOT = WS-EMPLE-RRHH-APELLIDO
+                     MOVE "S" TO WC-DIFIERE-NOMBRE
+                END-IF
+                IF WS-EMPLE-CRUCE-DEPT NOT = WS-EMPLE-RRHH-DEPT
+                     MOVE "S" TO WC-DIFIERE-DEPT
+                END-IF
+                IF WS-EMPLE-CRUCE-SALARIO NOT = WS-EMPLE-RRHH-SALARIO
+                     MOVE "S" TO WC-DIFIERE-SALARIO
+                END-IF
+                IF WS-EMPLE-CRUCE-COMISION NOT = WS-EMPLE-RRHH-COMISION
+                     MOVE "S" TO WC-DIFIERE-COMISION
+                END-IF
+           END-IF.
+      *
+       3110-COMPARA-ATRIBUTOS-EXIT.
+       EXIT.
+      *
+      *****************************************************************
+      *             ESCRITURA SOLO EN FUENTE A                        *
+      *****************************************************************
+       3200-ESCRITURA-SOLO-A.
+           WRITE REG-SALIDA2 FROM WS-REG-EMPLEADO.
+           IF WS-FILE-STATUS-S2 = 00
               CONTINUE
            ELSE
               MOVE LT-SALIDA2 TO WS-FICHERO-ERROR
-              MOVE 3100 TO WS-PARRAFO-ERROR
+              MOVE 3200 TO WS-PARRAFO-ERROR
               MOVE LT-WRITE TO WS-OPERACION-ERROR
+              MOVE WS-FILE-STATUS-S2 TO WS-FILE-STATUS-ERROR
               PERFORM 9100-ERRORES
                  THRU 9100-ERRORES-EXIT
            END-IF.
       *
-      *AUMENTAMOS EN 1 EL CONTADOR DE REGISTROS ESCRITOS SALIDA 2
            ADD 1 TO WC-CONTADOR-S2.
       *
-       3200-ESCRITURA-SALIDA2-EXIT.
+       3200-ESCRITURA-SOLO-A-EXIT.
        EXIT.
       *
       *****************************************************************
-      *             ESCRITURA SALIDA 3 DEL FICHERO 3                  *
+      *             ESCRITURA SOLO EN FUENTE B                        *
       *****************************************************************
-       3300-ESCRITURA-SALIDA3.
-      *MOVEMOS LAS VARIABLES DEL FICHERO B A SALIDA 3
-           MOVE WS-REG-CRUCE-EMPLEADO TO WS-REG-SALIDA2.
-      *
-      *ESCRIBIMOS LA SALIDA EN EL FICHERO DE AMBOS Y COMPROBAMOS ERROR
-           WRITE REG-SALIDA3 FROM WS-REG-SALIDA2.
-           IF WS-FILE-STATUS = 00
+       3300-ESCRITURA-SOLO-B.
+           WRITE REG-SALIDA3 FROM WS-REG-CRUCE-EMPLEADO.
+           IF WS-FILE-STATUS-S3 = 00
               CONTINUE
            ELSE
               MOVE LT-SALIDA3 TO WS-FICHERO-ERROR
-              MOVE 3200 TO WS-PARRAFO-ERROR
+              MOVE 3300 TO WS-PARRAFO-ERROR
               MOVE LT-WRITE TO WS-OPERACION-ERROR
+              MOVE WS-FILE-STATUS-S3 TO WS-FILE-STATUS-ERROR
               PERFORM 9100-ERRORES
                  THRU 9100-ERRORES-EXIT
            END-IF.
       *
-      *AUMENTAMOS EN 1 EL CONTADOR DE REGISTROS ESCRITOS SALIDA 3
            ADD 1 TO WC-CONTADOR-S3.
       *
-       3300-ESCRITURA-SALIDA3-EXIT.
+       3300-ESCRITURA-SOLO-B-EXIT.
+       EXIT.
+      *
+      *****************************************************************
+      *             ESCRITURA SOLO EN FUENTE C                        *
+      *****************************************************************
+       3400-ESCRITURA-SOLO-C.
+           WRITE REG-SALIDA4 FROM WS-REG-RRHH-EMPLEADO.
+           IF WS-FILE-STATUS-S4 = 00
+              CONTINUE
+           ELSE
+              MOVE LT-SALIDA4 TO WS-FICHERO-ERROR
+              MOVE 3400 TO WS-PARRAFO-ERROR
+              MOVE LT-WRITE TO WS-OPERACION-ERROR
+              MOVE WS-FILE-STATUS-S4 TO WS-FILE-STATUS-ERROR
+              PERFORM 9100-ERRORES
+                 THRU 9100-ERRORES-EXIT
+           END-IF.
+      *
+           ADD 1 TO WC-CONTADOR-S4.
+      *
+       3400-ESCRITURA-SOLO-C-EXIT.
        EXIT.
       *
       *****************************************************************
+      *       AVANZA LA LECTURA DE LAS FUENTES QUE TENIAN EL CODIGO    *
+      *****************************************************************
+       3500-AVANZA-FICHEROS.
+           IF PRESENTE-A
+                PERFORM 9200-LEER-FICHEROA
+                   THRU 9200-LEER-FICHEROA-EXIT
+           END-IF.
+      *
+           IF PRESENTE-B
+                PERFORM 9300-LEER-FICHEROB
+                   THRU 9300-LEER-FICHEROB-EXIT
+           END-IF.
+      *
+           IF PRESENTE-C
+                PERFORM 9400-LEER-FICHEROC
+                   THRU 9400-LEER-FICHEROC-EXIT
+           END-IF.
+      *
+       3500-AVANZA-FICHEROS-EXIT.
+       EXIT.
+      *****************************************************************
       *             FIN                                               *
       *****************************************************************
        8000-FIN.
@@ -409,26 +1001,96 @@
                  DISPLAY "REGISTROS POR FICHERO:"
                  DISPLAY "**LEIDOS FICHERO ENTRADA A: " WC-CONTADOR-A
                  DISPLAY "**LEIDOS FICHERO ENTRADA B: " WC-CONTADOR-B
-                 DISPLAY "**ESCRITOS FICHERO 1:"   WC-CONTADOR-S1"(X2)"
-                 DISPLAY "**ESCRITOS FICHERO 2:     "   WC-CONTADOR-S2
-                 DISPLAY "**ESCRITOS FICHERO 3:     "   WC-CONTADOR-S3
+                 DISPLAY "**LEIDOS FICHERO ENTRADA C: " WC-CONTADOR-C
+                 DISPLAY "**COINCIDENCIAS (2 O MAS):  " WC-CONTADOR-S1
+                 DISPLAY "**SOLO EN A:                " WC-CONTADOR-S2
+                 DISPLAY "**SOLO EN B:                " WC-CONTADOR-S3
+                 DISPLAY "**SOLO EN C:                " WC-CONTADOR-S4
                  DISPLAY "******************************************"
+      *
+      *DEJAMOS CONSTANCIA DEL RESULTADO DE ESTA EJECUCION EN EL
+      *HISTORICO ACUMULADO
+                 PERFORM 8100-GRABA-HISTORICO
+                    THRU 8100-GRABA-HISTORICO-EXIT
            END-IF.
       *
            CLOSE FICHEROA.
            CLOSE FICHEROB.
+           CLOSE FICHEROC.
            CLOSE SALIDA1.
            CLOSE SALIDA2.
            CLOSE SALIDA3.
+           CLOSE SALIDA4.
+           CLOSE HISTORICO.
+           CLOSE CHECKPOINT.
+           CLOSE AUDITORIA.
+      *
+      *DEVOLVEMOS EL CODIGO DE RETORNO AL SISTEMA OPERATIVO PARA QUE
+      *UN JOB/SCRIPT QUE ENCADENE VARIOS PROGRAMAS PUEDA DETECTAR EL
+      *FALLO SIN TENER QUE MIRAR EL LISTADO
+           IF SI-ERROR
+                MOVE 8 TO RETURN-CODE
+           ELSE
+                MOVE 0 TO RETURN-CODE
+           END-IF.
            STOP RUN.
       *
        8000-FIN-EXIT.
        EXIT.
       *****************************************************************
+      *       GRABA LAS ESTADISTICAS DE LA EJECUCION EN EL HISTORICO  *
+      *****************************************************************
+       8100-GRABA-HISTORICO.
+           MOVE WS-FECHA-HOY   TO WH-FECHA-EJECUCION.
+           MOVE WC-CONTADOR-A  TO WH-CONTADOR-A.
+           MOVE WC-CONTADOR-B  TO WH-CONTADOR-B.
+           MOVE WC-CONTADOR-C  TO WH-CONTADOR-C.
+           MOVE WC-CONTADOR-S1 TO WH-CONTADOR-S1.
+           MOVE WC-CONTADOR-S2 TO WH-CONTADOR-S2.
+           MOVE WC-CONTADOR-S3 TO WH-CONTADOR-S3.
+           MOVE WC-CONTADOR-S4 TO WH-CONTADOR-S4.
+      *
+      *NO LLAMAMOS A 9100-ERRORES AQUI PORQUE ESE PARRAFO VUELVE A
+      *HACER PERFORM DE 8000-FIN, Y 8100-GRABA-HISTORICO YA SE EJECUTA
+      *DESDE DENTRO DE 8000-FIN (SE PRODUCIRIA UN BUCLE); NOS LIMITAMOS
+      *A AVISAR Y DEJAR CONSTANCIA DEL FALLO
+           WRITE REG-HISTORICO.
+           IF WS-FILE-STATUS-HIST NOT = 00
+                SET SI-ERROR TO TRUE
+                DISPLAY "**NO SE HA PODIDO GRABAR EL HISTORICO - "
+                        "FILE STATUS: " WS-FILE-STATUS-HIST
+           END-IF.
+      *
+       8100-GRABA-HISTORICO-EXIT.
+       EXIT.
+      *****************************************************************
+      *          GRABA UN CHECKPOINT CON LA CLAVE Y EL CONTADOR       *
+      *          ACTUALES PARA PERMITIR UN REINICIO POSTERIOR         *
+      *****************************************************************
+       8150-GRABA-CHECKPOINT.
+           MOVE WS-CLAVE-MIN TO WK-CLAVE-CHECKPOINT.
+           MOVE WC-CONTADOR-A TO WK-CONTADOR-CHECKPOINT.
+           WRITE REG-CHECKPOINT FROM WS-REG-CHECKPOINT.
+           IF WS-FILE-STATUS-CHECKPOINT NOT = 00
+                MOVE LT-CHECKPOINT TO WS-FICHERO-ERROR
+                MOVE 8150 TO WS-PARRAFO-ERROR
+                MOVE LT-WRITE TO WS-OPERACION-ERROR
+                MOVE WS-FILE-STATUS-CHECKPOINT TO WS-FILE-STATUS-ERROR
+                PERFORM 9100-ERRORES
+                   THRU 9100-ERRORES-EXIT
+           END-IF.
+      *
+       8150-GRABA-CHECKPOINT-EXIT.
+       EXIT.
+      *****************************************************************
       *                COMPROBACION DE ERRORES                        *
       *****************************************************************
        9100-ERRORES.
            SET SI-ERROR TO TRUE.
+      *
+      *DEJAMOS CONSTANCIA DEL ERROR EN EL HISTORICO COMUN DE AUDITORIA
+           PERFORM 9150-GRABA-AUDITORIA
+              THRU 9150-GRABA-AUDITORIA-EXIT.
       *
            DISPLAY "************************************".
            DISPLAY "          E R R O R       ".
@@ -436,7 +1098,9 @@
            DISPLAY "************************************".
       *
       *EVALUAMOS EL TIPO DE ERROR Y LO MOSTRAMOS POR PANTALLA
-           EVALUATE WS-FILE-STATUS
+      *(LA LLAMADORA DEJA EL FILE STATUS DE SU FICHERO EN
+      *WS-FILE-STATUS-ERROR ANTES DE HACER PERFORM DE ESTE PARRAFO)
+           EVALUATE WS-FILE-STATUS-ERROR
                 WHEN 04
                       DISPLAY "SE HA PRODUCIDO UN DESBORDAMIENTO"
                 WHEN 10
@@ -452,7 +1116,7 @@
            DISPLAY "*********************************".
            DISPLAY "ANALISIS DE ERROR: ".
            DISPLAY "*********************************".
-           DISPLAY "****FILE STATUS: " WS-FILE-STATUS.
+           DISPLAY "****FILE STATUS: " WS-FILE-STATUS-ERROR.
            DISPLAY "****FICHERO:     " WS-FICHERO-ERROR.
            DISPLAY "****PARRAFO:     " WS-PARRAFO-ERROR.
            DISPLAY "****LINEA:       " WC-CONTADOR.
@@ -481,25 +1145,21 @@
               IF WS-FILE-STATUS = 10 AND WC-CONTADOR-A > 0
                  CONTINUE
               ELSE
-                 MOVE 9200 TO WS-PARRAFO-ERROR
-                 MOVE LT-READ TO WS-OPERACION-ERROR
-                 PERFORM 9100-ERRORES
-                    THRU 9100-ERRORES-EXIT
+                 IF WS-FILE-STATUS NOT = 10
+                    MOVE 9200 TO WS-PARRAFO-ERROR
+                    MOVE LT-READ TO WS-OPERACION-ERROR
+                    MOVE WS-FILE-STATUS TO WS-FILE-STATUS-ERROR
+                    PERFORM 9100-ERRORES
+                       THRU 9100-ERRORES-EXIT
+                 END-IF
               END-IF
            END-IF.
       *
-      *COMPROBAMOS SI HA LLEGADO AL FINAL DEL FICHERO
-           IF WS-REG-CRUCE-EMPLEADO = HIGH-VALUE AND
-              WS-REG-EMPLEADO = HIGH-VALUE
-              SET FIN-FICHERO TO TRUE
-           ELSE
       *AUMENTAMOS EN 1 EL CONTADOR DE REG LEIDOS DE FICHERO A SI NO FIN
-              IF WS-REG-EMPLEADO = HIGH-VALUE
-                 CONTINUE
-              ELSE
-                 ADD 1 TO WC-CONTADOR-A
-              END-IF
+           IF WS-REG-EMPLEADO NOT = HIGH-VALUE
+                ADD 1 TO WC-CONTADOR-A
            END-IF.
+      *
        9200-LEER-FICHEROA-EXIT.
        EXIT.
       *
@@ -507,35 +1167,69 @@
       *                LEECTURA DEL FICHERO B                         *
       *****************************************************************
        9300-LEER-FICHEROB.
-      *LEE UN REGISTRO DEL FICHERO A
+      *LEE UN REGISTRO DEL FICHERO B
            READ FICHEROB RECORD INTO WS-REG-CRUCE-EMPLEADO
               AT END MOVE HIGH-VALUE TO WS-REG-CRUCE-EMPLEADO.
       *
       *SI SE PRODUCE UN ERROR EN LA LECTURA ENVIA A PERFORM ERRORES
-           IF WS-FILE-STATUS = 00
+           IF WS-FILE-STATUS-B = 00
               CONTINUE
            ELSE
-              IF WS-FILE-STATUS = 10 AND WC-CONTADOR-A > 0
+              IF WS-FILE-STATUS-B = 10 AND WC-CONTADOR-B > 0
                  CONTINUE
               ELSE
-                 MOVE 9300 TO WS-PARRAFO-ERROR
-                 MOVE LT-READ TO WS-OPERACION-ERROR
-                 PERFORM 9100-ERRORES
-                    THRU 9100-ERRORES-EXIT
+                 IF WS-FILE-STATUS-B NOT = 10
+                    MOVE 9300 TO WS-PARRAFO-ERROR
+                    MOVE LT-READ TO WS-OPERACION-ERROR
+                    MOVE WS-FILE-STATUS-B TO WS-FILE-STATUS-ERROR
+                    PERFORM 9100-ERRORES
+                       THRU 9100-ERRORES-EXIT
+                 END-IF
               END-IF
            END-IF.
       *
-      *COMPROBAMOS SI HA LLEGADO AL FINAL DEL FICHERO
-           IF WS-REG-CRUCE-EMPLEADO = HIGH-VALUE AND
-              WS-REG-EMPLEADO = HIGH-VALUE
-              SET FIN-FICHERO TO TRUE
-           ELSE
       *AUMENTAMOS EN 1 EL CONTADOR DE REG LEIDOS DE FICHERO B SI NO FIN
-              IF WS-REG-CRUCE-EMPLEADO = HIGH-VALUE
+           IF WS-REG-CRUCE-EMPLEADO NOT = HIGH-VALUE
+                ADD 1 TO WC-CONTADOR-B
+           END-IF.
+      *
+       9300-LEER-FICHEROB-EXIT.
+       EXIT.
+      *
+      *****************************************************************
+      *                LEECTURA DEL FICHERO C                         *
+      *****************************************************************
+       9400-LEER-FICHEROC.
+      *LEE UN REGISTRO DEL FICHERO C
+           READ FICHEROC RECORD INTO WS-REG-RRHH-EMPLEADO
+              AT END MOVE HIGH-VALUE TO WS-REG-RRHH-EMPLEADO.
+      *
+      *SI SE PRODUCE UN ERROR EN LA LECTURA ENVIA A PERFORM ERRORES
+           IF WS-FILE-STATUS-C = 00
+              CONTINUE
+           ELSE
+              IF WS-FILE-STATUS-C = 10 AND WC-CONTADOR-C > 0
                  CONTINUE
               ELSE
-                 ADD 1 TO WC-CONTADOR-B
+                 IF WS-FILE-STATUS-C NOT = 10
+                    MOVE 9400 TO WS-PARRAFO-ERROR
+                    MOVE LT-READ TO WS-OPERACION-ERROR
+                    MOVE WS-FILE-STATUS-C TO WS-FILE-STATUS-ERROR
+                    PERFORM 9100-ERRORES
+                       THRU 9100-ERRORES-EXIT
+                 END-IF
               END-IF
            END-IF.
-       9300-LEER-FICHEROB-EXIT.
+      *
+      *AUMENTAMOS EN 1 EL CONTADOR DE REG LEIDOS DE FICHERO C SI NO FIN
+           IF WS-REG-RRHH-EMPLEADO NOT = HIGH-VALUE
+                ADD 1 TO WC-CONTADOR-C
+           END-IF.
+      *
+       9400-LEER-FICHEROC-EXIT.
        EXIT.
+      *
+      *****************************************************************
+      *                AUDITORIA COMUN DE ERRORES                     *
+      *****************************************************************
+       COPY ERRAUDPR.
