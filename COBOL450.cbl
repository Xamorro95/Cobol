@@ -0,0 +1,361 @@
+      *****************************************************************
+      *           PROGRAMA DE MIGUEL ANTONIO CHAMORRO MARTINEZ        *
+      *                                                               *
+      *  ESTE PROGRAMA LEE FICHERO.EMPLEADO Y COMPRUEBA QUE EL        *
+      *  DEPARTAMENTO DE CADA EMPLEADO EXISTA EN LA TABLA MAESTRA     *
+      *  DE DEPARTAMENTOS (FICHERO.DEPARTAMENTO), AVISANDO DE LOS     *
+      *  CODIGOS QUE NO TIENEN DEPARTAMENTO ASOCIADO                  *
+      *                                                               *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    COBOL450.
+      *
+      *****************************************************************
+      *                  ENVIROMENT DIVISION                          *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICHERO
+           ASSIGN TO
+           "/home/forma2/cobol/ficheros/fichero.empleado"
+             FILE STATUS IS WS-FILE-STATUS.
+      *
+           SELECT FICDEPT
+           ASSIGN TO "/home/forma2/cobol/ficheros/fichero.departamento"
+             FILE STATUS IS WS-FILE-STATUS-DEPT.
+      *
+      *****************************************************************
+      *                    DATA DIVISION                              *
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD FICHERO.
+       01  REG-EMPLE                              PIC X(69).
+      *
+       FD FICDEPT.
+       01  REG-DEPART                             PIC X(25).
+      *
+      *****************************************************************
+      *               WORKING STORAGE SECTION                         *
+      *****************************************************************
+       WORKING-STORAGE SECTION.
+      *
+      *****************************************************************
+      *               VARIABLES  FICHERO ENTRADA                      *
+      *****************************************************************
+       COPY COPYEMPLE.
+      *
+      *****************************************************************
+      *               VARIABLES DE TABLAS                             *
+      *****************************************************************
+      *LA TABLA SE CARGA DESDE FICHERO.DEPARTAMENTO EN 1010-CARGA-TABLA;
+      *LOS VALUE DE COPY_COD_DEPART QUEDAN COMO TABLA POR DEFECTO SI EL
+      *FICHERO NO EXISTE O NO SE PUEDE ABRIR. CUANDO EL FICHERO TIENE
+      *MENOS DE 24 REGISTROS, LAS POSICIONES SOBRANTES DE LA TABLA SE
+      *RELLENAN CON HIGH-VALUES EN 1010-CARGA-TABLA (VER
+      *1012-LIMPIA-SOBRANTES) PARA QUE NUNCA COINCIDAN CON UN CODIGO
+      *DE DEPARTAMENTO REAL Y PARA MANTENER LA TABLA ORDENADA DE CARA
+      *AL SEARCH ALL
+       01  WT-TABLA-DEPART.
+           COPY COPY_COD_DEPART.
+           05 WT-REG-TABLA REDEFINES WS-DATOS-TABLA
+              OCCURS 24 TIMES
+              ASCENDING KEY IS WT-CODIGO-DEPART
+              INDEXED BY I.
+                10 WT-CODIGO-DEPART              PIC X(3).
+                10 WT-NOMBRE-DEPART              PIC X(22).
+      *
+      *****************************************************************
+      *               SWITCHES                                        *
+      *****************************************************************
+       01  SW-SWITCHES.
+           05  SW-FIN-FICHERO                    PIC 9.
+                88 FIN-FICHERO                   VALUE 1.
+                88 NO-FIN-FICHERO                VALUE 0.
+           05  SW-ERRORES                        PIC 9 VALUE 0.
+                88 SI-ERROR                      VALUE 1.
+                88 NO-ERROR                      VALUE 0.
+           05  SW-ENCONTRADO                     PIC 9 VALUE 0.
+                88 DEPART-ENCONTRADO             VALUE 1.
+                88 DEPART-NO-ENCONTRADO          VALUE 0.
+      *
+      *****************************************************************
+      *               CONSTANTES Y LITERALES                           *
+      *****************************************************************
+       01  LT-LITERALES.
+           05  LT-FICHERO1          PIC X(20) VALUE "FICHERO.EMPLEADO".
+           05  LT-FICHERO2     PIC X(20) VALUE "FICHERO.DEPARTAMENTO".
+           05  LT-OPEN              PIC X(4) VALUE "OPEN".
+           05  LT-READ              PIC X(4) VALUE "READ".
+           05  LT-CLOSE             PIC X(5) VALUE "CLOSE".
+      *
+      *****************************************************************
+      *               VARIABLES AUXILIARES                            *
+      *****************************************************************
+       01  WS-VARIABLES.
+           05  WS-FILE-STATUS                       PIC XX.
+           05  WS-FILE-STATUS-DEPT                   PIC XX.
+           05  WS-FILE-STATUS-ERROR                  PIC XX.
+           05  WS-FICHERO-ERROR                     PIC X(20).
+           05  WS-PARRAFO-ERROR                     PIC X(20).
+           05  WS-OPERACION-ERROR                   PIC X(10).
+      *
+      *****************************************************************
+      *               CONTADORES                                      *
+      *****************************************************************
+       01  WS-CONTADORES.
+           05 WC-CONTADOR                        PIC 9(4).
+           05 WC-NUM-DEPART                      PIC 9(2) VALUE 0.
+           05 WC-CONTADOR-SIN-DEPART             PIC 9(4).
+      *
+      *****************************************************************
+      *               PROCEDURE  DIVISION.                            *
+      *****************************************************************
+       PROCEDURE DIVISION.
+      *
+           PERFORM 1000-INICIO
+              THRU 1000-INICIO-EXIT.
+      *
+           PERFORM 3000-PROCESO
+              THRU 3000-PROCESO-EXIT
+              UNTIL FIN-FICHERO.
+      *
+           PERFORM 8000-FIN
+              THRU 8000-FIN-EXIT.
+      *
+      *****************************************************************
+      *               INICIO                                          *
+      *****************************************************************
+       1000-INICIO.
+      *INICIALIZAMOS LAS VARIABLES NECESARIAS
+           INITIALIZE WS-CONTADORES.
+      *
+      *CARGAMOS LA TABLA DE DEPARTAMENTOS DESDE EL FICHERO MAESTRO
+           PERFORM 1010-CARGA-TABLA
+              THRU 1010-CARGA-TABLA-EXIT.
+      *
+      *ABRO EL FICHERO DE EMPLEADOS Y COMPRUEBO SI HAY ERRORES
+           OPEN INPUT FICHERO.
+           IF WS-FILE-STATUS NOT = 00
+                MOVE '1000' TO WS-PARRAFO-ERROR
+                MOVE LT-OPEN TO WS-OPERACION-ERROR
+                MOVE LT-FICHERO1 TO WS-FICHERO-ERROR
+                MOVE WS-FILE-STATUS TO WS-FILE-STATUS-ERROR
+                PERFORM 9100-ERRORES
+                THRU 9100-ERRORES-EXIT
+           END-IF.
+      *
+           PERFORM 9200-LEER-FICHERO
+              THRU 9200-LEER-FICHERO-EXIT.
+       1000-INICIO-EXIT.
+       EXIT.
+      *
+      *****************************************************************
+      *       CARGA DE LA TABLA DE DEPARTAMENTOS DESDE FICHERO         *
+      *****************************************************************
+       1010-CARGA-TABLA.
+      *SI NO EXISTE EL FICHERO DE DEPARTAMENTOS SE MANTIENE LA TABLA
+      *POR DEFECTO CARGADA POR LOS VALUE DE COPY_COD_DEPART
+           OPEN INPUT FICDEPT.
+           IF WS-FILE-STATUS-DEPT = 35
+                DISPLAY "AVISO: NO SE ENCUENTRA " LT-FICHERO2
+                DISPLAY "       SE UTILIZA LA TABLA DE DEPARTAMENTOS "
+                DISPLAY "       POR DEFECTO"
+                GO TO 1010-CARGA-TABLA-EXIT
+           END-IF.
+           IF WS-FILE-STATUS-DEPT NOT = 00
+                MOVE LT-FICHERO2 TO WS-FICHERO-ERROR
+                MOVE "1010-CARGA" TO WS-PARRAFO-ERROR
+                MOVE LT-OPEN TO WS-OPERACION-ERROR
+                MOVE WS-FILE-STATUS-DEPT TO WS-FILE-STATUS-ERROR
+                PERFORM 9100-ERRORES
+                THRU 9100-ERRORES-EXIT
+           END-IF.
+      *
+      *LEEMOS HASTA 24 REGISTROS DEL FICHERO, SUSTITUYENDO LA TABLA
+      *POR DEFECTO ENTRADA A ENTRADA
+           PERFORM 1011-LEE-DEPART
+              THRU 1011-LEE-DEPART-EXIT
+              VARYING I FROM 1 BY 1
+              UNTIL I > 24
+                 OR FIN-FICHERO.
+      *
+           SET NO-FIN-FICHERO TO TRUE.
+           CLOSE FICDEPT.
+      *
+      *SI EL FICHERO TENIA MENOS DE 24 REGISTROS, LIMPIAMOS LAS
+      *POSICIONES SOBRANTES PARA QUE NO QUEDEN VALORES POR DEFECTO
+      *DE COPY_COD_DEPART QUE EL SEARCH ALL PUDIERA ENCONTRAR
+           PERFORM 1012-LIMPIA-SOBRANTES
+              THRU 1012-LIMPIA-SOBRANTES-EXIT
+              VARYING I FROM WC-NUM-DEPART BY 1
+              UNTIL I > 24.
+      *
+       1010-CARGA-TABLA-EXIT.
+       EXIT.
+      *
+      *****************************************************************
+      *       LEE UNA ENTRADA DEL FICHERO DE DEPARTAMENTOS             *
+      *****************************************************************
+       1011-LEE-DEPART.
+           READ FICDEPT INTO WT-REG-TABLA(I)
+              AT END SET FIN-FICHERO TO TRUE.
+      *
+           IF WS-FILE-STATUS-DEPT = 00
+                ADD 1 TO WC-NUM-DEPART
+           ELSE
+                IF WS-FILE-STATUS-DEPT NOT = 10
+                     MOVE LT-FICHERO2 TO WS-FICHERO-ERROR
+                     MOVE "1011-LEE-DEPART" TO WS-PARRAFO-ERROR
+                     MOVE LT-READ TO WS-OPERACION-ERROR
+                     MOVE WS-FILE-STATUS-DEPT TO WS-FILE-STATUS-ERROR
+                     PERFORM 9100-ERRORES
+                     THRU 9100-ERRORES-EXIT
+                END-IF
+           END-IF.
+      *
+       1011-LEE-DEPART-EXIT.
+       EXIT.
+      *
+      *****************************************************************
+      *       LIMPIA LAS POSICIONES NO UTILIZADAS DE LA TABLA          *
+      *****************************************************************
+       1012-LIMPIA-SOBRANTES.
+      *HIGH-VALUES ORDENA DETRAS DE CUALQUIER CODIGO REAL, POR LO QUE
+      *LA TABLA SIGUE ASCENDENTE PARA EL SEARCH ALL, Y NUNCA COINCIDE
+      *CON UN CODIGO DE DEPARTAMENTO REAL
+           MOVE HIGH-VALUES TO WT-CODIGO-DEPART(I)
+           MOVE HIGH-VALUES TO WT-NOMBRE-DEPART(I).
+      *
+       1012-LIMPIA-SOBRANTES-EXIT.
+       EXIT.
+      *
+      *****************************************************************
+      *             PROCESO                                           *
+      *****************************************************************
+       3000-PROCESO.
+      *
+      *BUSCAMOS EL DEPARTAMENTO DEL EMPLEADO EN LA TABLA MAESTRA
+           SET DEPART-NO-ENCONTRADO TO TRUE.
+           SEARCH ALL WT-REG-TABLA
+                AT END SET DEPART-NO-ENCONTRADO TO TRUE
+                WHEN WT-CODIGO-DEPART(I) = WS-EMPLE-DEPT
+                     SET DEPART-ENCONTRADO TO TRUE
+           END-SEARCH.
+      *
+           IF DEPART-NO-ENCONTRADO
+                ADD 1 TO WC-CONTADOR-SIN-DEPART
+                DISPLAY "DEPARTAMENTO NO EXISTE - EMPLEADO: "
+                     WS-EMPLE-CODIGO " DEPT: " WS-EMPLE-DEPT
+           END-IF.
+      *
+           ADD 1 TO WC-CONTADOR.
+      *
+           PERFORM 9200-LEER-FICHERO
+              THRU 9200-LEER-FICHERO-EXIT.
+      *
+       3000-PROCESO-EXIT.
+       EXIT.
+      *****************************************************************
+      *             FIN                                               *
+      *****************************************************************
+       8000-FIN.
+           IF NO-ERROR
+                 DISPLAY "******************************************"
+                 END-DISPLAY
+                 DISPLAY "   INFORME DE DEPARTAMENTOS NO VALIDOS"
+                 END-DISPLAY
+                 DISPLAY "******************************************"
+                 END-DISPLAY
+                 DISPLAY "**TOTAL EMPLEADOS LEIDOS:       " WC-CONTADOR
+                 END-DISPLAY
+                 DISPLAY "**SIN DEPARTAMENTO VALIDO:      "
+                      WC-CONTADOR-SIN-DEPART
+                 END-DISPLAY
+                 DISPLAY "******************************************"
+                 END-DISPLAY
+           END-IF.
+      *
+           CLOSE FICHERO.
+           DISPLAY "FICHERO CERRADO"
+           END-DISPLAY.
+      *
+      *DEVOLVEMOS EL CODIGO DE RETORNO AL SISTEMA OPERATIVO PARA QUE
+      *UN JOB/SCRIPT QUE ENCADENE VARIOS PROGRAMAS PUEDA DETECTAR EL
+      *FALLO SIN TENER QUE MIRAR EL LISTADO
+           IF SI-ERROR
+                MOVE 8 TO RETURN-CODE
+           ELSE
+                MOVE 0 TO RETURN-CODE
+           END-IF.
+           STOP RUN.
+      *
+       8000-FIN-EXIT.
+       EXIT.
+      *****************************************************************
+      *                COMPROBACION DE ERRORES                        *
+      *****************************************************************
+       9100-ERRORES.
+           SET SI-ERROR TO TRUE.
+      *
+           DISPLAY "************************************".
+           DISPLAY "          E R R O R       ".
+           DISPLAY "************************************".
+           DISPLAY "************************************".
+      *
+      *(LA LLAMADORA DEJA EL FILE STATUS DE SU FICHERO EN
+      *WS-FILE-STATUS-ERROR ANTES DE HACER PERFORM DE ESTE PARRAFO)
+           EVALUATE WS-FILE-STATUS-ERROR
+                WHEN 04
+                      DISPLAY "SE HA PRODUCIDO UN DESBORDAMIENTO"
+                WHEN 10
+                     DISPLAY "EL FICHERO ESTA VACIO"
+                WHEN 35
+                     DISPLAY "NO SE ENCUENTRA EL FICHERO"
+                WHEN OTHER
+                     DISPLAY "SE HA PRODUCIDO UN ERROR"
+           END-EVALUATE.
+      *
+           DISPLAY "*********************************".
+           DISPLAY "*********************************".
+           DISPLAY "ANALISIS DE ERROR: ".
+           DISPLAY "*********************************".
+           DISPLAY "****FILE STATUS: " WS-FILE-STATUS-ERROR.
+           DISPLAY "****FICHERO:     " WS-FICHERO-ERROR.
+           DISPLAY "****PARRAFO:     " WS-PARRAFO-ERROR.
+           DISPLAY "****LINEA:       " WC-CONTADOR.
+           DISPLAY "****OPERACION:   " WS-OPERACION-ERROR.
+           DISPLAY "*********************************".
+      *
+           PERFORM 8000-FIN
+              THRU 8000-FIN-EXIT.
+      *
+       9100-ERRORES-EXIT.
+       EXIT.
+      *
+      *****************************************************************
+      *               LEE EL FICHERO                                  *
+      *****************************************************************
+       9200-LEER-FICHERO.
+           READ FICHERO RECORD INTO WS-REG-EMPLEADO
+              AT END SET FIN-FICHERO TO TRUE.
+      *
+           IF WS-FILE-STATUS = 00
+               CONTINUE
+           ELSE
+               IF WS-FILE-STATUS = 10 AND WC-CONTADOR > 0
+                  CONTINUE
+               ELSE
+                  MOVE "9200-LEER" TO WS-PARRAFO-ERROR
+                  MOVE LT-READ TO WS-OPERACION-ERROR
+                  MOVE WS-FILE-STATUS TO WS-FILE-STATUS-ERROR
+                  PERFORM 9100-ERRORES
+                   THRU 9100-ERRORES-EXIT
+           END-IF.
+      *
+       9200-LEER-FICHERO-EXIT.
+       EXIT.
+      *
