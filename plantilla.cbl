@@ -1,159 +1,229 @@
-      ***************************************************************** 
-      *                                                               * 
-      * PROGRAMA DE XXXXXXXXXXXXXXXX                                  * 
-      *                                                               * 
-      * ESTE PROGRAMA GENERA XXXXXXXXXXXXXXXXX                        * 
-      ***************************************************************** 
-      *
-       IDENTIFICATION DIVISION.                                         
+      *****************************************************************
+      *           PROGRAMA DE XXXXXXXXXXXXXXXX                        *
+      *                                                               *
+      *  ESTE PROGRAMA GENERA XXXXXXXXXXXXXXXXX                       *
+      *                                                               *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
        PROGRAM-ID.    XXXXXX.
       *
-      ***************************************************************** 
-      * ENVIROMENT DIVISION                                           * 
-      ***************************************************************** 
-       ENVIRONMENT DIVISION.                                            
-      *
-       CONFIGURATION SECTION.                                           
-      *
-       INPUT-OUTPUT SECTION.                                            
-      *
-       FILE-CONTROL.                                                                                                                               
-      *
-      ***************************************************************** 
-      * DATA DIVISION                                                 * 
-      ***************************************************************** 
-      *
-       DATA DIVISION.                                                                                                                           
-       FILE SECTION.                                                    
-      *                                                                         
-      ***************************************************************** 
-
-      * WORKING STORAGE SECTION                                       * 
-
-      ***************************************************************** 
-
-       WORKING-STORAGE SECTION.                                         
-
-                                                                                  
-
-      ***************************************************************** * 
-
-      **              VARIABLES  FICHERO ENTRADA                      * * 
-
-      ***************************************************************** * 
-
-                                                                         
-
-      ***************************************************************** * 
-
-      **              VARIABLES  FICHERO SALIDA                       * * 
-
-      ***************************************************************** * 
-
-                                                                                  
-
-      ***************************************************************** * 
-
-      **              SWITCHES                                        * * 
-
-      ***************************************************************** * 
-
-                                                                         
-
-      ***************************************************************** * 
-
-      **              CONSTANTES                                      * * 
-
-      ***************************************************************** * 
-
-                                                                         
-
-      ***************************************************************** * 
-
-      **              VARIABLES AUXILIARES                            * * 
-
-      ***************************************************************** * 
-
-                                                                         
-
-      ***************************************************************** * 
-
-      **              PROCEDURE  DIVISION.                            * * 
-
-      ***************************************************************** * 
-
-       PROCEDURE DIVISION.                                              
-
-      *                                                                          
-
-           PERFORM 1000-INICIO 
-
+      *****************************************************************
+      *                  ENVIROMENT DIVISION                          *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *SUSTITUIR POR EL/LOS FICHERO(S) REALES DEL PROGRAMA, SIGUIENDO
+      *EL MISMO PATRON QUE EL RESTO DE PROGRAMAS DE ESTE DIRECTORIO
+      *    SELECT FICHERO
+      *    ASSIGN TO
+      *    "/home/forma2/cobol/ficheros/fichero.XXXXXXXX"
+      *      FILE STATUS IS WS-FILE-STATUS.
+      *
+      *****************************************************************
+      *                    DATA DIVISION                              *
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+      *    FD FICHERO.
+      *    01  REG-FICHERO                         PIC X(01).
+      *
+      *****************************************************************
+      *               WORKING STORAGE SECTION                         *
+      *****************************************************************
+       WORKING-STORAGE SECTION.
+      *
+      *****************************************************************
+      *               VARIABLES  FICHERO ENTRADA                      *
+      *****************************************************************
+      *SUSTITUIR POR EL COPY DEL LAYOUT DE ENTRADA QUE CORRESPONDA
+      *(POR EJEMPLO COPY COPYEMPLE) O POR LA DEFINICION DEL REGISTRO
+      *SI EL FICHERO ES PROPIO DE ESTE PROGRAMA
+      *
+      *****************************************************************
+      *               VARIABLES  FICHERO SALIDA                       *
+      *****************************************************************
+      *
+      *****************************************************************
+      *               SWITCHES                                        *
+      *****************************************************************
+       01  SW-SWITCHES.
+           05  SW-FIN-FICHERO                    PIC 9 VALUE 0.
+                88 FIN-FICHERO                   VALUE 1.
+                88 NO-FIN-FICHERO                VALUE 0.
+           05  SW-ERRORES                        PIC 9 VALUE 0.
+                88 SI-ERROR                      VALUE 1.
+                88 NO-ERROR                      VALUE 0.
+      *
+      *****************************************************************
+      *               CONSTANTES Y LITERALES                          *
+      *****************************************************************
+       01  LT-LITERALES.
+           05  LT-FICHERO1          PIC X(16) VALUE "FICHERO.XXXXXXXX".
+           05  LT-OPEN              PIC X(4) VALUE "OPEN".
+           05  LT-READ              PIC X(4) VALUE "READ".
+           05  LT-WRITE             PIC X(5) VALUE "WRITE".
+           05  LT-CLOSE             PIC X(5) VALUE "CLOSE".
+      *
+      *****************************************************************
+      *               VARIABLES AUXILIARES                            *
+      *****************************************************************
+       01  WS-VARIABLES.
+           05  WS-FILE-STATUS                       PIC XX.
+           05  WS-FICHERO-ERROR                     PIC X(16).
+           05  WS-PARRAFO-ERROR                     PIC X(20).
+           05  WS-OPERACION-ERROR                   PIC X(10).
+      *
+      *****************************************************************
+      *               CONTADORES                                      *
+      *****************************************************************
+       01  WS-CONTADORES.
+           05 WC-CONTADOR                        PIC 9(4).
+      *
+      *****************************************************************
+      *               PROCEDURE  DIVISION.                            *
+      *****************************************************************
+       PROCEDURE DIVISION.
+      *
+           PERFORM 1000-INICIO
               THRU 1000-INICIO-EXIT.
-
-      *                                                                 
-
-           PERFORM 3000-PROCESO 
-
+      *
+           PERFORM 3000-PROCESO
               THRU 3000-PROCESO-EXIT.
-
-      *                                                                 
-
-           PERFORM 8000-FIN 
-
+      *
+           PERFORM 8000-FIN
+              THRU 8000-FIN-EXIT.
+      *
+      *****************************************************************
+      *               INICIO                                          *
+      *****************************************************************
+       1000-INICIO.
+      *INICIALIZAMOS LAS VARIABLES NECESARIAS
+           INITIALIZE WS-CONTADORES.
+      *
+      *ABRO EL/LOS FICHERO(S) Y COMPRUEBO SI HAY ERRORES
+      *    OPEN INPUT FICHERO.
+      *    IF WS-FILE-STATUS NOT = 00
+      *         MOVE "1000-INICIO" TO WS-PARRAFO-ERROR
+      *         MOVE LT-OPEN TO WS-OPERACION-ERROR
+      *         MOVE LT-FICHERO1 TO WS-FICHERO-ERROR
+      *         PERFORM 9100-ERRORES
+      *         THRU 9100-ERRORES-EXIT
+      *    END-IF.
+      *
+      *LLAMAMOS AL PERFORM DE LECTURA DEL FICHERO
+      *    PERFORM 9200-LEER-FICHERO
+      *       THRU 9200-LEER-FICHERO-EXIT.
+      *
+       1000-INICIO-EXIT.
+       EXIT.
+      *
+      *****************************************************************
+      *             PROCESO                                           *
+      *****************************************************************
+       3000-PROCESO.
+      *AQUI VA EL TRATAMIENTO DE CADA REGISTRO LEIDO
+           ADD 1 TO WC-CONTADOR.
+      *
+      *LEE EL SIGUIENTE REGISTRO
+      *    PERFORM 9200-LEER-FICHERO
+      *       THRU 9200-LEER-FICHERO-EXIT.
+      *
+       3000-PROCESO-EXIT.
+       EXIT.
+      *
+      *****************************************************************
+      *             FIN                                               *
+      *****************************************************************
+       8000-FIN.
+      *SI NO SE PRODUCEN ERRORES DURANTE EL PROGRAMA MOSTRAMOS LAS
+      *ESTADISTICAS DEL MISMO
+           IF NO-ERROR
+                 DISPLAY "******************************************"
+                 DISPLAY "**TOTAL REGISTROS PROCESADOS:  " WC-CONTADOR
+                 DISPLAY "******************************************"
+           END-IF.
+      *
+      *    CLOSE FICHERO.
+           DISPLAY "FICHERO CERRADO".
+      *
+      *DEVOLVEMOS EL CODIGO DE RETORNO AL SISTEMA OPERATIVO PARA QUE
+      *UN JOB/SCRIPT QUE ENCADENE VARIOS PROGRAMAS PUEDA DETECTAR EL
+      *FALLO SIN TENER QUE MIRAR EL LISTADO
+           IF SI-ERROR
+                MOVE 8 TO RETURN-CODE
+           ELSE
+                MOVE 0 TO RETURN-CODE
+           END-IF.
+           STOP RUN.
+      *
+       8000-FIN-EXIT.
+       EXIT.
+      *
+      *****************************************************************
+      *                COMPROBACION DE ERRORES                        *
+      *****************************************************************
+       9100-ERRORES.
+           SET SI-ERROR TO TRUE.
+      *
+           DISPLAY "************************************".
+           DISPLAY "          E R R O R       ".
+           DISPLAY "************************************".
+           DISPLAY "************************************".
+      *
+      *EVALUAMOS EL TIPO DE ERROR Y LO MOSTRAMOS POR PANTALLA
+           EVALUATE WS-FILE-STATUS
+                WHEN 04
+                      DISPLAY "SE HA PRODUCIDO UN DESBORDAMIENTO"
+                WHEN 10
+                     DISPLAY "EL FICHERO ESTA VACIO"
+                WHEN 35
+                     DISPLAY "NO SE ENCUENTRA EL FICHERO"
+                WHEN OTHER
+                     DISPLAY "SE HA PRODUCIDO UN ERROR"
+           END-EVALUATE.
+      *
+      *MOSTRAMOS UN ANALISIS DEL ERROR PRODUCIDO
+           DISPLAY "*********************************".
+           DISPLAY "*********************************".
+           DISPLAY "ANALISIS DE ERROR: ".
+           DISPLAY "*********************************".
+           DISPLAY "****FILE STATUS: " WS-FILE-STATUS.
+           DISPLAY "****FICHERO:     " WS-FICHERO-ERROR.
+           DISPLAY "****PARRAFO:     " WS-PARRAFO-ERROR.
+           DISPLAY "****LINEA:       " WC-CONTADOR.
+           DISPLAY "****OPERACION:   " WS-OPERACION-ERROR.
+           DISPLAY "*********************************".
+      *
+      *LLAMAMOS AL PERFORM QUE CIERRA EL PROGRAMA
+           PERFORM 8000-FIN
               THRU 8000-FIN-EXIT.
-
-      *                                                                 
-
-      ***************************************************************** *
-
-      **              INICIO                                          * * 
-
-      ***************************************************************** * 
-
-       1000-INICIO.                                                     
-
-                                                                                  
-
-       1000-INICIO-EXIT.                                                
-
-       EXIT.                                                        
-
-                                                                         
-
-      *****************************************************             
-
-      * PROCESO                                           *             
-
-      *****************************************************             
-
-       3000-PROCESO.                                                    
-
-                                                                                  
-
-       3000-PROCESO-EXIT.                                               
-
-       EXIT.                                                        
-
-                                                                         
-
-      *****************************************************             
-
-      * FIN                                               *             
-
-      *****************************************************             
-
-       8000-FIN.                                                        
-
-                                                                         
-
-                                                                                  
-
-           STOP RUN.                                                            
-
-                                                                                  
-
-       8000-FIN-EXIT.                                                   
-
-       EXIT.                                                        
-
-                                                                         
+      *
+       9100-ERRORES-EXIT.
+       EXIT.
+      *
+      *****************************************************************
+      *               LEE EL FICHERO                                  *
+      *****************************************************************
+       9200-LEER-FICHERO.
+      *LEO UN REGISTRO DEL FICHERO Y COMPRUEBO ERRORES
+      *    READ FICHERO
+      *       AT END SET FIN-FICHERO TO TRUE.
+      *
+      *CONTROL DE ERRORES DE LECTURA
+           IF WS-FILE-STATUS = 00
+               CONTINUE
+           ELSE
+               IF WS-FILE-STATUS = 10 AND WC-CONTADOR > 0
+                  CONTINUE
+               ELSE
+                  MOVE "9200-LEER" TO WS-PARRAFO-ERROR
+                  MOVE LT-READ TO WS-OPERACION-ERROR
+                  PERFORM 9100-ERRORES
+                   THRU 9100-ERRORES-EXIT
+           END-IF.
+      *
+       9200-LEER-FICHERO-EXIT.
+       EXIT.
