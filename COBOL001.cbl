@@ -17,23 +17,24 @@
       *
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+      *EL NOMBRE DE FICHERO SE RESUELVE EN TIEMPO DE EJECUCION EN EL
+      *PARRAFO 1010-SELECCION-FICHERO SEGUN EL VALOR LEIDO POR SYSIN
            SELECT FICHERO
-           ASSIGN TO
-      *    "/home/forma2/cobol/ficheros/fichero.empleado"
-      *     "/home/forma2/cobol/ficheros/fichero.empleado.correcto"
-      *    "/home/forma2/cobol/ficheros/fichero.empleado.cruce"
-      *    "/home/forma2/cobol/ficheros/fichero.empleado.cruce.uno"
-           "/home/forma2/cobol/ficheros/fichero.empleado.cruce.vacio"
-      *    "/home/forma2/cobol/ficheros/fichero.empleado.cruce.raro"
+           ASSIGN TO WS-ASSIGN-FICHERO
              FILE STATUS IS WS-FILE-STATUS.
       *
+      *FICHERO COMUN DE AUDITORIA DE ERRORES (VER COPY ERRAUDPR)
+           COPY ERRAUDFC.
+      *
       *****************************************************************
       *                    DATA DIVISION                              *
       *****************************************************************
        DATA DIVISION.
        FILE SECTION.
        FD FICHERO.
-       01  RG-EMPLE                              PIC X(61).
+       01  RG-EMPLE                              PIC X(69).
+      *
+       COPY ERRAUDFD.
       *
       *****************************************************************
       *               WORKING STORAGE SECTION                         *
@@ -45,48 +46,95 @@
       *****************************************************************
        COPY COPYEMPLE.
       *
-      ***************************************************************** 
+      *****************************************************************
       *               VARIABLES  FICHERO SALIDA                       *
       *****************************************************************
       *
       *****************************************************************
-      *               SWITCHES                                        * 
+      *               VARIABLES DE TABLAS                             *
+      *****************************************************************
+       01  WT-TABLA-DEPART.
+           COPY COPY_COD_DEPART.
+           05 WT-REG-TABLA REDEFINES WS-DATOS-TABLA
+              OCCURS 24 TIMES
+              ASCENDING KEY IS WT-CODIGO-DEPART
+              INDEXED BY I.
+                10 WT-CODIGO-DEPART              PIC X(3).
+                10 WT-NOMBRE-DEPART              PIC X(22).
+      *
+      *****************************************************************
+      *               VALIDACION DE CODIGOS DUPLICADOS                *
+      *****************************************************************
+       COPY CHKDUPWS.
+      *
+      *****************************************************************
+      *               AUDITORIA COMUN DE ERRORES                      *
+      *****************************************************************
+       COPY ERRAUDWS.
+      *
+      *****************************************************************
+      *               SWITCHES                                        *
       *****************************************************************
        01  SW-SWITCHES.
            05  SW-FIN-FICHERO                    PIC 9.
-                88 FIN-FICHERO                   VALUE "1".
-                88 NO-FIN-FICHERO                VALUE "0".
+                88 FIN-FICHERO                   VALUE 1.
+                88 NO-FIN-FICHERO                VALUE 0.
            05  SW-ERRORES                        PIC 9 VALUE 0.
-                88 SI-ERROR                      VALUE "1".
-                88 NO-ERROR                      VALUE "0".
+                88 SI-ERROR                      VALUE 1.
+                88 NO-ERROR                      VALUE 0.
       *
       *****************************************************************
       *               CONSTANTES Y LITERALES                          *
       *****************************************************************
        01  LT-LITERALES.
            05  LT-FICHERO           PIC X(16) VALUE "FICHERO.EMPLEADO".
+           05  LT-PROGRAMA            PIC X(8) VALUE "COBOL003".
            05  LT-OPEN                           PIC X(4) VALUE "OPEN".
            05  LT-READ                           PIC X(4) VALUE "READ".
            05  LT-CLOSE                          PIC X(4) VALUE "CLOSE".
       *
       *****************************************************************
+      *               VARIANTES DEL FICHERO DE ENTRADA                *
+      *               SELECCIONABLES POR SYSIN EN 1010-SELECCION      *
+      *****************************************************************
+       01  LT-VARIANTES-FICHERO.
+           05  LT-VARIANTE-1 PIC X(60) VALUE
+           "/home/forma2/cobol/ficheros/fichero.empleado".
+           05  LT-VARIANTE-2 PIC X(60) VALUE
+           "/home/forma2/cobol/ficheros/fichero.empleado.correcto".
+           05  LT-VARIANTE-3 PIC X(60) VALUE
+           "/home/forma2/cobol/ficheros/fichero.empleado.cruce".
+           05  LT-VARIANTE-4 PIC X(60) VALUE
+           "/home/forma2/cobol/ficheros/fichero.empleado.cruce.uno".
+           05  LT-VARIANTE-5 PIC X(60) VALUE
+           "/home/forma2/cobol/ficheros/fichero.empleado.cruce.vacio".
+           05  LT-VARIANTE-6 PIC X(60) VALUE
+           "/home/forma2/cobol/ficheros/fichero.empleado.cruce.raro".
+      *
+      *****************************************************************
       *               VARIABLES AUXILIARES                            *
       *****************************************************************
        01  WS-VARIABLES.
            05  WS-FILE-STATUS                       PIC XX.
            05  WS-FICHERO-ERROR                     PIC X(16).
            05  WS-PARRAFO-ERROR                     PIC 9(4).
-           05  WS-OPERACION-ERROR                   PIC X(4).    
+           05  WS-OPERACION-ERROR                   PIC X(4).
+           05  WS-ASSIGN-FICHERO                    PIC X(60).
+           05  WS-ENV-FICHERO                       PIC X(60).
+           05  WS-SYSIN-VARIANTE                    PIC 9(1).
+           05  WS-FILE-STATUS-ERROR                 PIC XX.
       *
       *****************************************************************
       *               CONTADORES                                      *
       *****************************************************************
        01  WS-CONTADORES.
-           05 WC-CONTADOR                        PIC 9(2).
-           05 WC-CONTADOR1                       PIC 9(2).
-           05 WC-CONTADOR2                       PIC 9(2).
-           05 WC-CONTADOR3                       PIC 9(2).
-           05 WC-CONTADOR4                       PIC 9(2).
+           05 WC-CONTADOR                        PIC 9(4).
+           05 WC-CONTADOR-DEPART OCCURS 24 TIMES PIC 9(4).
+           05 WC-SALARIO-DEPART  OCCURS 24 TIMES PIC S9(11)V99.
+           05 WC-COMISION-DEPART OCCURS 24 TIMES PIC S9(11)V99.
+           05 WC-CONTADOR-OTRO                   PIC 9(4).
+           05 WC-SALARIO-OTRO                    PIC S9(11)V99.
+           05 WC-COMISION-OTRO                   PIC S9(11)V99.
       *
       *****************************************************************
       *               PROCEDURE  DIVISION.                            *
@@ -109,6 +157,17 @@
        1000-INICIO.
       *INICIALIZAMOS LAS VARIABLES NECESARIAS
            INITIALIZE WS-CONTADORES.
+      *
+      *ABRIMOS EL FICHERO COMUN DE AUDITORIA DE ERRORES ANTES QUE
+      *NINGUN OTRO, PARA QUE YA ESTE DISPONIBLE SI 9100-ERRORES
+      *NECESITA ESCRIBIR EN EL DESDE EL PRIMER FICHERO DE LA CADENA.
+      *NO SE COMPRUEBA EL FILE STATUS: SI LA PROPIA AUDITORIA NO SE
+      *PUEDE ABRIR NO QUEREMOS DETENER EL PROCESO POR ELLO
+           OPEN EXTEND AUDITORIA.
+      *
+      *RESOLVEMOS QUE VARIANTE DEL FICHERO DE ENTRADA SE VA A ABRIR
+           PERFORM 1010-SELECCION-FICHERO
+              THRU 1010-SELECCION-FICHERO-EXIT.
       *
            OPEN INPUT FICHERO.
            MOVE LT-FICHERO TO WS-FICHERO-ERROR.
@@ -139,6 +198,41 @@
        EXIT.
       *
       *****************************************************************
+      *          SELECCION DE LA VARIANTE DEL FICHERO DE ENTRADA      *
+      *****************************************************************
+       1010-SELECCION-FICHERO.
+      *SI EL OPERADOR HA FIJADO LA VARIABLE DE ENTORNO COBOL003_FICHERO
+      *(AL ESTILO DE UN DD DE JCL) SE USA ESA RUTA TAL CUAL Y NO SE
+      *PREGUNTA LA VARIANTE POR SYSIN
+           ACCEPT WS-ENV-FICHERO FROM ENVIRONMENT "COBOL003_FICHERO".
+           IF WS-ENV-FICHERO NOT = SPACES
+                MOVE WS-ENV-FICHERO TO WS-ASSIGN-FICHERO
+           ELSE
+      *PEDIMOS POR SYSIN QUE VARIANTE DE FICHERO.EMPLEADO SE VA A LEER
+      *1=EMPLEADO  2=CORRECTO  3=CRUCE  4=CRUCE.UNO  5=CRUCE.VACIO
+      *6=CRUCE.RARO  (CUALQUIER OTRO VALOR TOMA LA 5 POR DEFECTO)
+                DISPLAY "VARIANTE FICHERO.EMPLEADO A PROCESAR (1-6): "
+                ACCEPT WS-SYSIN-VARIANTE FROM SYSIN
+                EVALUATE WS-SYSIN-VARIANTE
+                     WHEN 1
+                          MOVE LT-VARIANTE-1 TO WS-ASSIGN-FICHERO
+                     WHEN 2
+                          MOVE LT-VARIANTE-2 TO WS-ASSIGN-FICHERO
+                     WHEN 3
+                          MOVE LT-VARIANTE-3 TO WS-ASSIGN-FICHERO
+                     WHEN 4
+                          MOVE LT-VARIANTE-4 TO WS-ASSIGN-FICHERO
+                     WHEN 6
+                          MOVE LT-VARIANTE-6 TO WS-ASSIGN-FICHERO
+                     WHEN OTHER
+                          MOVE LT-VARIANTE-5 TO WS-ASSIGN-FICHERO
+                END-EVALUATE
+           END-IF.
+      *
+       1010-SELECCION-FICHERO-EXIT.
+       EXIT.
+      *
+      *****************************************************************
       *             PROCESO                                           *
       *****************************************************************
        3000-PROCESO.
@@ -155,16 +249,23 @@
                 THRU 9100-ERRORES-EXIT
            END-IF.
       *
-           EVALUATE TRUE
-               WHEN WS-EMPLE-DEPT(1:1) = "A"
-                   ADD 1 TO WC-CONTADOR1
-               WHEN WS-EMPLE-DEPT(1:1) = "B"
-                   ADD 1 TO WC-CONTADOR2
-               WHEN WS-EMPLE-DEPT(1:1) = "D"
-                   ADD 1 TO WC-CONTADOR3
-               WHEN OTHER
-                   ADD 1 TO WC-CONTADOR4
-           END-EVALUATE.
+      *COMPROBAMOS SI EL CODIGO DE EMPLEADO YA HABIA APARECIDO ANTES
+           PERFORM 9400-VALIDA-DUPLICADO
+              THRU 9400-VALIDA-DUPLICADO-EXIT.
+      *
+      *BUSCAMOS EL DEPARTAMENTO DEL EMPLEADO EN LA TABLA MAESTRA Y
+      *ACUMULAMOS EN EL CONTADOR DE ESE DEPARTAMENTO
+           SET I TO 1.
+           SEARCH ALL WT-REG-TABLA
+              AT END
+                 ADD 1 TO WC-CONTADOR-OTRO
+                 ADD WS-EMPLE-SALARIO  TO WC-SALARIO-OTRO
+                 ADD WS-EMPLE-COMISION TO WC-COMISION-OTRO
+              WHEN WT-CODIGO-DEPART(I) = WS-EMPLE-DEPT
+                 ADD 1 TO WC-CONTADOR-DEPART(I)
+                 ADD WS-EMPLE-SALARIO  TO WC-SALARIO-DEPART(I)
+                 ADD WS-EMPLE-COMISION TO WC-COMISION-DEPART(I)
+           END-SEARCH.
       *
            READ FICHERO RECORD INTO WS-REG-EMPLEADO
               AT END SET FIN-FICHERO TO TRUE.
@@ -182,30 +283,61 @@
                  DISPLAY "******************************************"
                  DISPLAY "**FILAS LEIDAS:      " WC-CONTADOR
                  DISPLAY "******************************************"
-                 DISPLAY "**EMPIEZAN POR A:    " WC-CONTADOR1
-                 DISPLAY "******************************************"
-                 DISPLAY "**EMPIEZAN POR B:    " WC-CONTADOR2
+                 DISPLAY "**DESGLOSE POR DEPARTAMENTO:"
                  DISPLAY "******************************************"
-                 DISPLAY "**EMPIEZAN POR C:    " WC-CONTADOR3
+                 PERFORM 8100-IMPRIME-DEPART
+                    THRU 8100-IMPRIME-DEPART-EXIT
+                    VARYING I FROM 1 BY 1
+                    UNTIL I > 24
+                 DISPLAY "**SIN DEPARTAMENTO RECONOCIDO: "
+                      WC-CONTADOR-OTRO
+                 DISPLAY "     SALARIO: " WC-SALARIO-OTRO
+                      " COMISION: " WC-COMISION-OTRO
                  DISPLAY "******************************************"
-                 DISPLAY "**EMPIEZAN POR OTRO: " WC-CONTADOR4
+                 DISPLAY "**CODIGOS DUPLICADOS DETECTADOS: "
+                      WS-NUM-DUPLICADOS
                  DISPLAY "******************************************"
-                 
            END-IF.
       *
            CLOSE FICHERO.
+           CLOSE AUDITORIA.
            DISPLAY "FICHERO CERRADO".
            DISPLAY "FILE.STATUS: " WS-FILE-STATUS.
+      *
+      *DEVOLVEMOS EL CODIGO DE RETORNO AL SISTEMA OPERATIVO PARA QUE
+      *UN JOB/SCRIPT QUE ENCADENE VARIOS PROGRAMAS PUEDA DETECTAR EL
+      *FALLO SIN TENER QUE MIRAR EL LISTADO
+           IF SI-ERROR
+                MOVE 8 TO RETURN-CODE
+           ELSE
+                MOVE 0 TO RETURN-CODE
+           END-IF.
            STOP RUN.
       *
        8000-FIN-EXIT.
        EXIT.
       *****************************************************************
+      *          IMPRIME EL CONTADOR DE UN DEPARTAMENTO               *
+      *****************************************************************
+       8100-IMPRIME-DEPART.
+           DISPLAY "**" WT-CODIGO-DEPART(I) "-" WT-NOMBRE-DEPART(I)
+                ": " WC-CONTADOR-DEPART(I).
+           DISPLAY "     SALARIO: " WC-SALARIO-DEPART(I)
+                " COMISION: " WC-COMISION-DEPART(I).
+      *
+       8100-IMPRIME-DEPART-EXIT.
+       EXIT.
+      *****************************************************************
       *                COMPROBACION DE ERRORES                        *
       *****************************************************************
        9100-ERRORES.
            SET SI-ERROR TO TRUE.
-      *     
+      *
+      *DEJAMOS CONSTANCIA DEL ERROR EN EL HISTORICO COMUN DE AUDITORIA
+           MOVE WS-FILE-STATUS TO WS-FILE-STATUS-ERROR.
+           PERFORM 9150-GRABA-AUDITORIA
+              THRU 9150-GRABA-AUDITORIA-EXIT.
+      *
            DISPLAY "************************************".
            DISPLAY "          E R R O R       ".
            DISPLAY "************************************".
@@ -239,3 +371,13 @@
       *
        9100-ERRORES-EXIT.
        EXIT.
+      *
+      *****************************************************************
+      *                AUDITORIA COMUN DE ERRORES                     *
+      *****************************************************************
+       COPY ERRAUDPR.
+      *
+      *****************************************************************
+      *                VALIDACION DE CODIGOS DUPLICADOS               *
+      *****************************************************************
+       COPY CHKDUPPR.
