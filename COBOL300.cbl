@@ -17,32 +17,49 @@
       *
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+      *LA RUTA SE RESUELVE EN TIEMPO DE EJECUCION EN EL PARRAFO
+      *1005-SELECCION-FICHERO (VARIABLE DE ENTORNO COBOL300_FICHERO,
+      *O LA RUTA POR DEFECTO SI NO ESTA FIJADA)
            SELECT FICHERO
-           ASSIGN TO
-           "/home/forma2/cobol/ficheros/fichero.empleado"
+           ASSIGN TO WS-ASSIGN-FICHERO
              FILE STATUS IS WS-FILE-STATUS.
       *
+      *NOMBRE CONSTRUIDO EN 1020-CONSTRUYE-NOMBRES CON LA FECHA DEL DIA
            SELECT SALIDA1
-           ASSIGN TO "/home/forma2/cobol/ficheros/salida1"
+           ASSIGN TO WS-ASSIGN-SALIDA1
              FILE STATUS IS WS-FILE-STATUS1.
       *
            SELECT SALIDA2
-           ASSIGN TO "/home/forma2/cobol/ficheros/salida2"
+           ASSIGN TO WS-ASSIGN-SALIDA2
              FILE STATUS IS WS-FILE-STATUS2.
       *
+      *FICHERO COMUN DE AUDITORIA DE ERRORES (VER COPY ERRAUDPR)
+           COPY ERRAUDFC.
+      *
+      *FICHERO DE CHECKPOINT PARA REINICIO TRAS UN ABEND (VER 1040-
+      *LEE-CHECKPOINT Y 8150-GRABA-CHECKPOINT)
+           SELECT CHECKPOINT
+           ASSIGN TO
+           "/home/forma2/cobol/ficheros/fichero.checkpoint.cobol300"
+             FILE STATUS IS WS-FILE-STATUS-CHECKPOINT.
+      *
       *****************************************************************
       *                    DATA DIVISION                              *
       *****************************************************************
        DATA DIVISION.
        FILE SECTION.
        FD FICHERO.
-       01  REG-EMPLE                              PIC X(61).
+       01  REG-EMPLE                              PIC X(69).
       *
        FD SALIDA1.
-       01  REG-SALIDA1                            PIC X(59).
+       01  REG-SALIDA1                            PIC X(73).
       *
        FD SALIDA2.
-       01  REG-SALIDA2                            PIC X(55).
+       01  REG-SALIDA2                            PIC X(56).
+      *
+       COPY ERRAUDFD.
+      *
+       COPY CHKPTFD.
       *
       *****************************************************************
       *               WORKING STORAGE SECTION                         *
@@ -61,6 +78,21 @@
        COPY COPYSALIDA2.
       *
       *****************************************************************
+      *               VALIDACION DE CODIGOS DUPLICADOS                *
+      *****************************************************************
+       COPY CHKDUPWS.
+      *
+      *****************************************************************
+      *               AUDITORIA COMUN DE ERRORES                      *
+      *****************************************************************
+       COPY ERRAUDWS.
+      *
+      *****************************************************************
+      *               CHECKPOINT / REINICIO                           *
+      *****************************************************************
+       COPY CHKPTWS.
+      *
+      *****************************************************************
       *               SWITCHES                                        *
       *****************************************************************
        01  SW-SWITCHES.
@@ -70,14 +102,26 @@
            05  SW-ERRORES                        PIC X VALUE 0.
                 88 SI-ERROR                      VALUE "1".
                 88 NO-ERROR                      VALUE "0".
+           05  SW-MODO-SALIDA                    PIC X VALUE "O".
+                88 MODO-NUEVO                    VALUE "O".
+                88 MODO-EXTEND                   VALUE "E".
       *
       *****************************************************************
       *               CONSTANTES Y LITERALES                          *
       *****************************************************************
        01  LT-LITERALES.
            05  LT-FICHERO1          PIC X(16) VALUE "FICHERO.EMPLEADO".
+           05  LT-FICHERO1-DEFECTO  PIC X(60) VALUE
+               "/home/forma2/cobol/ficheros/fichero.empleado".
            05  LT-FICHERO2          PIC X(16) VALUE "SALIDA1".
            05  LT-FICHERO3          PIC X(16) VALUE "SALIDA2".
+           05  LT-CHECKPOINT        PIC X(16) VALUE "CHECKPOINT".
+           05  LT-INTERVALO-CHECKPOINT PIC 9(7) VALUE 1000.
+           05  LT-PROGRAMA          PIC X(8) VALUE "COBOL300".
+           05  LT-BASE-SALIDA1      PIC X(40)
+                    VALUE "/home/forma2/cobol/ficheros/salida1.".
+           05  LT-BASE-SALIDA2      PIC X(40)
+                    VALUE "/home/forma2/cobol/ficheros/salida2.".
            05  LT-OPEN              PIC X(4) VALUE "OPEN".
            05  LT-READ              PIC X(4) VALUE "READ".
            05  LT-CLOSE             PIC X(5) VALUE "CLOSE".
@@ -95,14 +139,24 @@
            05  WS-OPERACION-ERROR                   PIC X(5).
            05  WS-FILE-STATUS-ERROR                 PIC XX.
            05  WS-DATE                              PIC 9(8).
+           05  WS-LETRA-CORTE                       PIC X(1) VALUE "M".
+           05  WS-ASSIGN-FICHERO                    PIC X(60).
+           05  WS-ASSIGN-SALIDA1                    PIC X(60).
+           05  WS-ASSIGN-SALIDA2                    PIC X(60).
+           05  WS-SYSIN-MODO                        PIC 9(1).
       *
       *****************************************************************
       *               CONTADORES                                      *
       *****************************************************************
        01  WS-CONTADORES.
-           05 WC-CONTADOR                        PIC 9(2).
-           05 WC-CONTADOR-EXIT1                  PIC 9(2).
-           05 WC-CONTADOR-EXIT2                  PIC 9(2).
+           05 WC-CONTADOR                        PIC 9(7).
+           05 WC-CONTADOR-EXIT1                  PIC 9(7).
+           05 WC-CONTADOR-EXIT2                  PIC 9(7).
+           05 WC-CONTADOR-SUMA                    PIC 9(8).
+           05 WC-SALARIO-ENTRADA                 PIC S9(9)V99.
+           05 WC-COMISION-ENTRADA                PIC S9(9)V99.
+           05 WC-SALARIO-SALIDA                  PIC S9(9)V99.
+           05 WC-COMISION-SALIDA                 PIC S9(9)V99.
       *
       *****************************************************************
       *               PROCEDURE  DIVISION.                            *
@@ -126,9 +180,36 @@
       *INICIALIZAMOS LAS VARIABLES NECESARIAS
            INITIALIZE WS-CONTADORES.
       *
+      *ABRIMOS EL FICHERO COMUN DE AUDITORIA DE ERRORES ANTES QUE
+      *NINGUN OTRO. NO SE COMPRUEBA EL FILE STATUS: SI LA PROPIA
+      *AUDITORIA NO SE PUEDE ABRIR NO QUEREMOS DETENER EL PROCESO
+           OPEN EXTEND AUDITORIA.
+      *
+      *RESOLVEMOS LA RUTA DEL FICHERO DE ENTRADA (VARIABLE DE ENTORNO
+      *O, EN SU DEFECTO, LA RUTA POR DEFECTO)
+           PERFORM 1005-SELECCION-FICHERO
+              THRU 1005-SELECCION-FICHERO-EXIT.
+      *
       *OBTENEMOS LA FECHA DEL SISTEMA
            ACCEPT WS-DATE FROM DATE YYYYMMDD.
       *
+      *PEDIMOS LA LETRA DE CORTE PARA REPARTIR SALIDA1/SALIDA2
+           PERFORM 1010-SELECCION-CORTE
+              THRU 1010-SELECCION-CORTE-EXIT.
+      *
+      *CONSTRUIMOS LOS NOMBRES DE LOS FICHEROS DE SALIDA CON LA FECHA
+           PERFORM 1020-CONSTRUYE-NOMBRES
+              THRU 1020-CONSTRUYE-NOMBRES-EXIT.
+      *
+      *PEDIMOS EL MODO DE APERTURA DE LAS SALIDAS (NUEVO O EXTEND)
+           PERFORM 1030-SELECCION-MODO
+              THRU 1030-SELECCION-MODO-EXIT.
+      *
+      *COMPROBAMOS SI HAY UN CHECKPOINT DE UNA PASADA ANTERIOR PARA
+      *REINICIAR A PARTIR DE AHI EN LUGAR DE DESDE EL PRINCIPIO
+           PERFORM 1040-LEE-CHECKPOINT
+              THRU 1040-LEE-CHECKPOINT-EXIT.
+      *
       *ESTABLECEMOS LOS DATOS DE INICIO PARA ERRORES
            MOVE 1000 TO WS-PARRAFO-ERROR
            MOVE LT-OPEN TO WS-OPERACION-ERROR
@@ -142,8 +223,13 @@
                 THRU 9100-ERRORES-EXIT
            END-IF.
       *
-      *ABRO LA SALIDA 1 Y COMPRUEBO SI HAY ERRORES
-           OPEN OUTPUT SALIDA1.
+      *ABRO LA SALIDA 1 Y COMPRUEBO SI HAY ERRORES (NUEVO O EXTEND
+      *SEGUN EL MODO PEDIDO EN 1030-SELECCION-MODO)
+           IF MODO-EXTEND
+                OPEN EXTEND SALIDA1
+           ELSE
+                OPEN OUTPUT SALIDA1
+           END-IF.
            IF WS-FILE-STATUS1 NOT = 00
                 MOVE LT-FICHERO2 TO WS-FICHERO-ERROR
                 MOVE WS-FILE-STATUS1 TO WS-FILE-STATUS-ERROR
@@ -152,7 +238,11 @@
            END-IF.
       *
       *ABRO LA SALIDA 2 Y COMPRUEBO SI HAY ERRORES
-           OPEN OUTPUT SALIDA2.
+           IF MODO-EXTEND
+                OPEN EXTEND SALIDA2
+           ELSE
+                OPEN OUTPUT SALIDA2
+           END-IF.
            IF WS-FILE-STATUS2 NOT = 00
                 MOVE LT-FICHERO3 TO WS-FICHERO-ERROR
                 MOVE WS-FILE-STATUS2 TO WS-FILE-STATUS-ERROR
@@ -160,6 +250,20 @@
                 THRU 9100-ERRORES-EXIT
            END-IF.
       *
+      *ABRO EL CHECKPOINT (EXTEND SI YA EXISTIA UNO DE UNA PASADA
+      *ANTERIOR, NUEVO EN CASO CONTRARIO) Y COMPRUEBO SI HAY ERRORES
+           IF EXISTE-CHECKPOINT
+                OPEN EXTEND CHECKPOINT
+           ELSE
+                OPEN OUTPUT CHECKPOINT
+           END-IF.
+           IF WS-FILE-STATUS-CHECKPOINT NOT = 00
+                MOVE LT-CHECKPOINT TO WS-FICHERO-ERROR
+                MOVE WS-FILE-STATUS-CHECKPOINT TO WS-FILE-STATUS-ERROR
+                PERFORM 9100-ERRORES
+                THRU 9100-ERRORES-EXIT
+           END-IF.
+      *
       *LEO EL PRIMER REGISTRO DEL FICHERO 1 Y COMPRUEBO ERRORES SI NO
       *ERRORES, ENVIO A BUCLE
            READ FICHERO RECORD INTO WS-REG-EMPLEADO
@@ -171,18 +275,197 @@
                 PERFORM 9100-ERRORES
                 THRU 9100-ERRORES-EXIT
            END-IF.
+      *
+      *SI VENIMOS DE UN CHECKPOINT, AVANZAMOS SIN REPROCESAR HASTA
+      *DEJAR ATRAS LOS REGISTROS YA TRATADOS EN LA PASADA ANTERIOR
+           PERFORM 1045-AVANZA-REINICIO
+              THRU 1045-AVANZA-REINICIO-EXIT.
       *
        1000-INICIO-EXIT.
        EXIT.
       *
       *****************************************************************
+      *          SELECCION DE LA RUTA DEL FICHERO DE ENTRADA          *
+      *****************************************************************
+       1005-SELECCION-FICHERO.
+      *SI EL OPERADOR HA FIJADO LA VARIABLE DE ENTORNO COBOL300_FICHERO
+      *(AL ESTILO DE UN DD DE JCL) SE USA ESA RUTA TAL CUAL; SI NO, SE
+      *TOMA LA RUTA POR DEFECTO COMPILADA EN EL PROGRAMA
+           ACCEPT WS-ASSIGN-FICHERO FROM ENVIRONMENT "COBOL300_FICHERO".
+           IF WS-ASSIGN-FICHERO = SPACES
+                MOVE LT-FICHERO1-DEFECTO TO WS-ASSIGN-FICHERO
+           END-IF.
+      *
+       1005-SELECCION-FICHERO-EXIT.
+       EXIT.
+      *
+      *****************************************************************
+      *          SELECCION DE LA LETRA DE CORTE SALIDA1/SALIDA2       *
+      *****************************************************************
+       1010-SELECCION-CORTE.
+      *PEDIMOS POR SYSIN LA LETRA A PARTIR DE LA CUAL UN APELLIDO
+      *PASA DE SALIDA1 A SALIDA2 (POR DEFECTO, SI NO SE INFORMA
+      *UNA LETRA DE LA A A LA Z, SE TOMA LA "M" HABITUAL)
+           DISPLAY "LETRA DE CORTE APELLIDO SALIDA1/SALIDA2 (A-Z): ".
+           ACCEPT WS-LETRA-CORTE FROM SYSIN.
+           IF WS-LETRA-CORTE < "A" OR WS-LETRA-CORTE > "Z"
+                MOVE "M" TO WS-LETRA-CORTE
+           END-IF.
+      *
+       1010-SELECCION-CORTE-EXIT.
+       EXIT.
+      *
+      *****************************************************************
+      *          CONSTRUCCION DE NOMBRES DE FICHEROS DE SALIDA        *
+      *****************************************************************
+       1020-CONSTRUYE-NOMBRES.
+      *AÃ‘ADIMOS LA FECHA DEL SISTEMA AL NOMBRE BASE DE CADA SALIDA
+      *PARA QUE CADA EJECUCION GENERE SUS PROPIOS FICHEROS
+           STRING LT-BASE-SALIDA1 DELIMITED BY SPACE
+                  WS-DATE         DELIMITED BY SIZE
+                  INTO WS-ASSIGN-SALIDA1.
+      *
+           STRING LT-BASE-SALIDA2 DELIMITED BY SPACE
+                  WS-DATE         DELIMITED BY SIZE
+                  INTO WS-ASSIGN-SALIDA2.
+      *
+       1020-CONSTRUYE-NOMBRES-EXIT.
+       EXIT.
+      *
+      *****************************************************************
+      *          SELECCION DEL MODO DE APERTURA DE LAS SALIDAS        *
+      *****************************************************************
+       1030-SELECCION-MODO.
+      *PEDIMOS POR SYSIN SI ES LA PRIMERA PASADA DEL DIA (NUEVO,
+      *TRUNCA EL FICHERO) O UNA PASADA POSTERIOR (EXTEND, AÃ‘ADE AL
+      *FINAL PARA NO PERDER LO ESCRITO EN PASADAS ANTERIORES)
+      *1=NUEVO(OUTPUT)  2=AÃ‘ADIR(EXTEND)  (CUALQUIER OTRO VALOR TOMA
+      *NUEVO POR DEFECTO)
+           DISPLAY "MODO DE APERTURA SALIDA1/SALIDA2 (1=NUEVO ".
+           DISPLAY "2=AÃ‘ADIR): ".
+           ACCEPT WS-SYSIN-MODO FROM SYSIN.
+           EVALUATE WS-SYSIN-MODO
+                WHEN 2
+                     SET MODO-EXTEND TO TRUE
+                WHEN OTHER
+                     SET MODO-NUEVO TO TRUE
+           END-EVALUATE.
+      *
+       1030-SELECCION-MODO-EXIT.
+       EXIT.
+      *
+      *****************************************************************
+      *          LECTURA DEL CHECKPOINT DE UNA PASADA ANTERIOR        *
+      *****************************************************************
+       1040-LEE-CHECKPOINT.
+           SET NO-EXISTE-CHECKPOINT TO TRUE.
+           MOVE LOW-VALUES TO WS-CLAVE-REINICIO.
+      *
+           OPEN INPUT CHECKPOINT.
+           IF WS-FILE-STATUS-CHECKPOINT = 35
+      *NO EXISTE CHECKPOINT PREVIO: ES LA PRIMERA PASADA, EMPEZAMOS
+      *DESDE EL PRINCIPIO DEL FICHERO
+                CONTINUE
+           ELSE
+                IF WS-FILE-STATUS-CHECKPOINT NOT = 00
+                     MOVE LT-CHECKPOINT TO WS-FICHERO-ERROR
+                     MOVE 1040 TO WS-PARRAFO-ERROR
+                     MOVE LT-OPEN TO WS-OPERACION-ERROR
+                     MOVE WS-FILE-STATUS-CHECKPOINT
+                       TO WS-FILE-STATUS-ERROR
+                     PERFORM 9100-ERRORES
+                        THRU 9100-ERRORES-EXIT
+                ELSE
+      *NOS QUEDAMOS CON LA CLAVE DEL ULTIMO CHECKPOINT GRABADO, QUE
+      *ES EL MAS RECIENTE AL HABERSE IDO AÃ‘ADIENDO EN ORDEN
+                     SET NO-FIN-CHECKPOINT TO TRUE
+                     PERFORM 1041-LEE-SIGUIENTE-CHECKPOINT
+                        THRU 1041-LEE-SIGUIENTE-CHECKPOINT-EXIT
+                        UNTIL FIN-CHECKPOINT
+                     CLOSE CHECKPOINT
+                END-IF
+           END-IF.
+      *
+       1040-LEE-CHECKPOINT-EXIT.
+       EXIT.
+      *
+      *****************************************************************
+      *          LEE UN REGISTRO DEL CHECKPOINT EXISTENTE             *
+      *****************************************************************
+       1041-LEE-SIGUIENTE-CHECKPOINT.
+           READ CHECKPOINT RECORD INTO WS-REG-CHECKPOINT
+              AT END SET FIN-CHECKPOINT TO TRUE.
+           IF WS-FILE-STATUS-CHECKPOINT = 00
+                MOVE WK-CLAVE-CHECKPOINT TO WS-CLAVE-REINICIO
+                SET EXISTE-CHECKPOINT TO TRUE
+           ELSE
+                IF WS-FILE-STATUS-CHECKPOINT NOT = 10
+                     MOVE LT-CHECKPOINT TO WS-FICHERO-ERROR
+                     MOVE 1041 TO WS-PARRAFO-ERROR
+                     MOVE LT-READ TO WS-OPERACION-ERROR
+                     MOVE WS-FILE-STATUS-CHECKPOINT
+                       TO WS-FILE-STATUS-ERROR
+                     PERFORM 9100-ERRORES
+                        THRU 9100-ERRORES-EXIT
+                END-IF
+           END-IF.
+      *
+       1041-LEE-SIGUIENTE-CHECKPOINT-EXIT.
+       EXIT.
+      *
+      *****************************************************************
+      *          AVANCE SIN REPROCESO HASTA EL PUNTO DE REINICIO      *
+      *****************************************************************
+       1045-AVANZA-REINICIO.
+           IF EXISTE-CHECKPOINT
+                PERFORM 1046-DESCARTA-REGISTRO
+                   THRU 1046-DESCARTA-REGISTRO-EXIT
+                   UNTIL FIN-FICHERO
+                      OR WS-EMPLE-CODIGO > WS-CLAVE-REINICIO
+           END-IF.
+      *
+       1045-AVANZA-REINICIO-EXIT.
+       EXIT.
+      *
+      *****************************************************************
+      *          DESCARTA UN REGISTRO YA TRATADO ANTES DEL ABEND      *
+      *****************************************************************
+       1046-DESCARTA-REGISTRO.
+           READ FICHERO RECORD INTO WS-REG-EMPLEADO
+              AT END SET FIN-FICHERO TO TRUE.
+           IF WS-FILE-STATUS = 00 OR WS-FILE-STATUS = 10
+                CONTINUE
+           ELSE
+                MOVE 1046 TO WS-PARRAFO-ERROR
+                MOVE LT-READ TO WS-OPERACION-ERROR
+                MOVE WS-FILE-STATUS TO WS-FILE-STATUS-ERROR
+                PERFORM 9100-ERRORES
+                   THRU 9100-ERRORES-EXIT
+           END-IF.
+      *
+       1046-DESCARTA-REGISTRO-EXIT.
+       EXIT.
+      *
+      *****************************************************************
       *             PROCESO                                           *
       *****************************************************************
        3000-PROCESO.
+      *COMPROBAMOS SI EL CODIGO DE EMPLEADO YA HABIA APARECIDO ANTES
+           PERFORM 9400-VALIDA-DUPLICADO
+              THRU 9400-VALIDA-DUPLICADO-EXIT.
+      *
+      *ACUMULAMOS LOS TOTALES DE ENTRADA PARA EL CUADRE DE CONTROL
+           ADD WS-EMPLE-SALARIO  TO WC-SALARIO-ENTRADA.
+           ADD WS-EMPLE-COMISION TO WC-COMISION-ENTRADA.
+      *
       *LLAMAMOS AL PERFORM QUE EVALUA EL REGISTRO LEIDO
            PERFORM 3100-EVALUACION
               THRU 3100-EVALUACION-EXIT.
       *
+      *GUARDAMOS LA CLAVE DEL REGISTRO YA TRATADO ANTES DE LEER EL
+      *SIGUIENTE, PARA PODER GRABARLA EN EL CHECKPOINT MAS ABAJO
+           MOVE WS-EMPLE-CODIGO TO WK-CLAVE-CHECKPOINT.
+      *
       *LEE LA SIGUIENTE LINEA DEL FICHERO PRINCIPAL
            READ FICHERO RECORD INTO WS-REG-EMPLEADO
               AT END SET FIN-FICHERO TO TRUE.
@@ -199,6 +482,17 @@
            END-IF.
       *AÃ‘ADE UNA LINEA AL CONTADOR PRINCIPAL
            ADD 1 TO WC-CONTADOR.
+      *
+      *CADA LT-INTERVALO-CHECKPOINT REGISTROS DEJAMOS CONSTANCIA DE LA
+      *CLAVE Y EL CONTADOR ACTUALES, PARA QUE UN REINICIO TRAS UN
+      *ABEND PUEDA RETOMAR DESDE AQUI EN LUGAR DE DESDE EL PRINCIPIO
+           DIVIDE WC-CONTADOR BY LT-INTERVALO-CHECKPOINT
+              GIVING WK-COCIENTE-CHECKPOINT
+              REMAINDER WK-RESTO-CHECKPOINT.
+           IF WK-RESTO-CHECKPOINT = 0
+                PERFORM 8150-GRABA-CHECKPOINT
+                   THRU 8150-GRABA-CHECKPOINT-EXIT
+           END-IF.
       *
        3000-PROCESO-EXIT.
        EXIT.
@@ -206,17 +500,22 @@
       *****************************************************************
       *            EVALUACION DE REGISTROS                            *
       *****************************************************************
-*      3100-EVALUACION.
+       3100-EVALUACION.
       *HACE UNA EVALUACION DE LOS DATOS Y MANDA A DOS SALIDAS DISTINTAS
       *EN CADA ENVIO, COMPRUEBA ERRORES
            EVALUATE TRUE
-                 WHEN WS-EMPLE-APELLIDO(1:1) < "M"
+                 WHEN WS-EMPLE-APELLIDO(1:1) < WS-LETRA-CORTE
                       MOVE WS-EMPLE-NOMBRE   TO WS-NOMBRE-SALIDA1
                       MOVE WS-EMPLE-INICIAL  TO WS-INICIAL-SALIDA1
                       MOVE WS-EMPLE-APELLIDO TO WS-APELLIDO-SALIDA1
                       MOVE WS-EMPLE-SALARIO  TO WS-SALARIO-SALIDA1
                       MOVE WS-EMPLE-COMISION TO WS-COMISION-SALIDA1
                       MOVE WS-EMPLE-DEPT     TO WS-DEPT-SALIDA1
+                      MOVE WS-EMPLE-TIPO-REG TO WS-TIPO-REG-SALIDA1
+      *CALCULAMOS LA COMPENSACION ANUAL: SALARIO MAS DOCE VECES LA
+      *COMISION MENSUAL
+                      COMPUTE WS-ANUAL-SALIDA1 =
+                           WS-EMPLE-SALARIO + (WS-EMPLE-COMISION * 12)
                       MOVE WS-DATE           TO WS-FECHA-SALIDA1
                       WRITE REG-SALIDA1 FROM WS-REG-SALIDA1
                          AFTER ADVANCING 1 LINES
@@ -231,6 +530,8 @@
                            THRU 9100-ERRORES-EXIT
                       END-IF
                       ADD 1 TO WC-CONTADOR-EXIT1
+                      ADD WS-EMPLE-SALARIO  TO WC-SALARIO-SALIDA
+                      ADD WS-EMPLE-COMISION TO WC-COMISION-SALIDA
                  WHEN OTHER
                       MOVE WS-EMPLE-CODIGO   TO WS-CODIGO-SALIDA2
                       MOVE WS-EMPLE-NOMBRE   TO WS-NOMBRE-SALIDA2
@@ -238,6 +539,7 @@
                       MOVE WS-EMPLE-DEPT     TO WS-DEPT-SALIDA2
                       MOVE WS-EMPLE-SALARIO  TO WS-SALARIO-SALIDA2
                       MOVE WS-DATE           TO WS-FECHA-SALIDA2
+                      MOVE WS-EMPLE-TIPO-REG TO WS-TIPO-REG-SALIDA2
                       WRITE REG-SALIDA2 FROM WS-REG-SALIDA2
                            AFTER ADVANCING 1 LINES
                       IF WS-FILE-STATUS2 = 00
@@ -251,6 +553,7 @@
                            THRU 9100-ERRORES-EXIT
                       END-IF
                       ADD 1 TO WC-CONTADOR-EXIT2
+                      ADD WS-EMPLE-SALARIO  TO WC-SALARIO-SALIDA
            END-EVALUATE.
        3100-EVALUACION-EXIT.
        EXIT.
@@ -270,21 +573,97 @@
                  DISPLAY "**ESCRITOS FICHERO 1:     " WC-CONTADOR-EXIT1
                  DISPLAY "**ESCRITOS FICHERO 1:     " WC-CONTADOR-EXIT2
                  DISPLAY "******************************************"
+                 DISPLAY "**CODIGOS DUPLICADOS DETECTADOS: "
+                      WS-NUM-DUPLICADOS
+                 DISPLAY "******************************************"
+                 PERFORM 8100-CUADRE-CONTROL
+                    THRU 8100-CUADRE-CONTROL-EXIT
            END-IF.
       *
            CLOSE FICHERO.
            CLOSE SALIDA1.
            CLOSE SALIDA2.
+           CLOSE CHECKPOINT.
+           CLOSE AUDITORIA.
            DISPLAY "FICHEROS CERRADOS".
+      *
+      *DEVOLVEMOS EL CODIGO DE RETORNO AL SISTEMA OPERATIVO PARA QUE
+      *UN JOB/SCRIPT QUE ENCADENE VARIOS PROGRAMAS PUEDA DETECTAR EL
+      *FALLO SIN TENER QUE MIRAR EL LISTADO
+           IF SI-ERROR
+                MOVE 8 TO RETURN-CODE
+           ELSE
+                MOVE 0 TO RETURN-CODE
+           END-IF.
            STOP RUN.
       *
        8000-FIN-EXIT.
        EXIT.
       *****************************************************************
+      *          CUADRE DE CONTROL ENTRADA VERSUS SALIDAS             *
+      *****************************************************************
+       8100-CUADRE-CONTROL.
+      *COMPROBAMOS QUE LOS REGISTROS LEIDOS CUADRAN CON LOS ESCRITOS
+      *EN SALIDA1 MAS SALIDA2
+           ADD WC-CONTADOR-EXIT1 WC-CONTADOR-EXIT2
+              GIVING WC-CONTADOR-SUMA.
+           DISPLAY "******************************************".
+           DISPLAY "      CUADRE DE CONTROL".
+           DISPLAY "******************************************".
+           DISPLAY "**REGISTROS LEIDOS:        " WC-CONTADOR.
+           DISPLAY "**REGISTROS ESCRITOS (1+2):" WC-CONTADOR-SUMA.
+           IF WC-CONTADOR = WC-CONTADOR-SUMA
+                DISPLAY "**CUADRE DE REGISTROS:     CORRECTO"
+           ELSE
+                DISPLAY "**CUADRE DE REGISTROS:     DESCUADRADO"
+           END-IF.
+      *
+      *COMPROBAMOS QUE EL SALARIO ESCRITO CUADRA CON EL LEIDO (LAS
+      *DOS SALIDAS LLEVAN EL CAMPO SALARIO)
+           DISPLAY "**SALARIO LEIDO:           " WC-SALARIO-ENTRADA.
+           DISPLAY "**SALARIO ESCRITO:         " WC-SALARIO-SALIDA.
+           IF WC-SALARIO-ENTRADA = WC-SALARIO-SALIDA
+                DISPLAY "**CUADRE DE SALARIOS:      CORRECTO"
+           ELSE
+                DISPLAY "**CUADRE DE SALARIOS:      DESCUADRADO"
+           END-IF.
+      *
+      *LA COMISION SOLO VIAJA EN SALIDA1 (COPYSALIDA2 NO LA LLEVA),
+      *ASI QUE SE MUESTRAN AMBOS TOTALES PARA INFORMACION PERO NO
+      *SE EXIGE QUE CUADREN ENTRE SI
+           DISPLAY "**COMISION LEIDA:          " WC-COMISION-ENTRADA.
+           DISPLAY "**COMISION ESCRITA (SAL.1):" WC-COMISION-SALIDA.
+           DISPLAY "******************************************".
+      *
+       8100-CUADRE-CONTROL-EXIT.
+       EXIT.
+      *****************************************************************
+      *          GRABA UN CHECKPOINT CON LA CLAVE Y EL CONTADOR       *
+      *          ACTUALES PARA PERMITIR UN REINICIO POSTERIOR         *
+      *****************************************************************
+       8150-GRABA-CHECKPOINT.
+           MOVE WC-CONTADOR TO WK-CONTADOR-CHECKPOINT.
+           WRITE REG-CHECKPOINT FROM WS-REG-CHECKPOINT.
+           IF WS-FILE-STATUS-CHECKPOINT NOT = 00
+                MOVE LT-CHECKPOINT TO WS-FICHERO-ERROR
+                MOVE 8150 TO WS-PARRAFO-ERROR
+                MOVE LT-WRITE TO WS-OPERACION-ERROR
+                MOVE WS-FILE-STATUS-CHECKPOINT TO WS-FILE-STATUS-ERROR
+                PERFORM 9100-ERRORES
+                   THRU 9100-ERRORES-EXIT
+           END-IF.
+      *
+       8150-GRABA-CHECKPOINT-EXIT.
+       EXIT.
+      *****************************************************************
       *                COMPROBACION DE ERRORES                        *
       *****************************************************************
        9100-ERRORES.
            SET SI-ERROR TO TRUE.
+      *
+      *DEJAMOS CONSTANCIA DEL ERROR EN EL HISTORICO COMUN DE AUDITORIA
+           PERFORM 9150-GRABA-AUDITORIA
+              THRU 9150-GRABA-AUDITORIA-EXIT.
       *
            DISPLAY "************************************".
            DISPLAY "          E R R O R       ".
@@ -321,3 +700,13 @@
       *
        9100-ERRORES-EXIT.
        EXIT.
+      *
+      *****************************************************************
+      *                AUDITORIA COMUN DE ERRORES                     *
+      *****************************************************************
+       COPY ERRAUDPR.
+      *
+      *****************************************************************
+      *                VALIDACION DE CODIGOS DUPLICADOS               *
+      *****************************************************************
+       COPY CHKDUPPR.
