@@ -0,0 +1,7 @@
+      *****************************************************************
+      *               COPY ERRAUDFD                                   *
+      *               FD DEL FICHERO COMUN DE AUDITORIA DE ERRORES    *
+      *               (VER COPY ERRAUDWS Y COPY ERRAUDPR)             *
+      *****************************************************************
+       FD  AUDITORIA.
+       01  REG-AUDITORIA                        PIC X(81).
