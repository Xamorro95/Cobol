@@ -0,0 +1,9 @@
+      *****************************************************************
+      *               COPY ERRAUDFC                                   *
+      *               SELECT DEL FICHERO COMUN DE AUDITORIA DE        *
+      *               ERRORES (VER COPY ERRAUDWS, ERRAUDFD Y ERRAUDPR)*
+      *****************************************************************
+           SELECT AUDITORIA
+           ASSIGN TO
+           "/home/forma2/cobol/ficheros/fichero.auditoria.errores"
+             FILE STATUS IS WS-FILE-STATUS-AUD.
