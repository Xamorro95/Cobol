@@ -0,0 +1,6 @@
+      *****************************************************************
+      *               COPY CHKPTFD                                    *
+      *               FD DEL FICHERO DE CHECKPOINT (VER CHKPTWS)      *
+      *****************************************************************
+       FD  CHECKPOINT.
+       01  REG-CHECKPOINT                   PIC X(13).
