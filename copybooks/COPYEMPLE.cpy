@@ -0,0 +1,21 @@
+      *****************************************************************
+      *               COPY COPYEMPLE                                  *
+      *               LAYOUT DEL REGISTRO DE FICHERO.EMPLEADO         *
+      *****************************************************************
+       01  WS-REG-EMPLEADO.
+           05  WS-EMPLE-CODIGO                 PIC X(6).
+           05  WS-EMPLE-NOMBRE                 PIC X(12).
+           05  WS-EMPLE-INICIAL                PIC X(1).
+           05  WS-EMPLE-APELLIDO               PIC X(15).
+           05  WS-EMPLE-DEPT                   PIC X(3).
+           05  WS-EMPLE-SALARIO                PIC S9(9)V99.
+           05  WS-EMPLE-COMISION               PIC S9(9)V99.
+      *WS-EMPLE-TIPO-REG DISTINGUE UN REGISTRO NORMAL DE UNA LINEA DE
+      *AJUSTE (CORRECCION/CLAWBACK CON SALARIO Y/O COMISION EN
+      *NEGATIVO); OCUPA EL PRIMER BYTE DEL FILLER ORIGINAL, SIN
+      *AMPLIAR EL REGISTRO
+           05  WS-EMPLE-TIPO-REG               PIC X(1).
+                88  WS-EMPLE-REG-NORMAL        VALUE "N".
+                88  WS-EMPLE-REG-AJUSTE        VALUE "A".
+           05  WS-EMPLE-VACIO                  PIC X(1).
+           05  WS-EMPLE-FEC-ALTA                PIC 9(8).
