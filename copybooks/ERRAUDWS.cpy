@@ -0,0 +1,16 @@
+      *****************************************************************
+      *               COPY ERRAUDWS                                   *
+      *               VARIABLES PARA EL VOLCADO DE 9100-ERRORES AL    *
+      *               FICHERO COMUN DE AUDITORIA (VER COPY ERRAUDPR)  *
+      *****************************************************************
+       01  WS-REG-AUDITORIA.
+           05  WA-PROGRAMA                      PIC X(8).
+           05  WA-FECHA                         PIC 9(8).
+           05  WA-HORA                          PIC 9(8).
+           05  WA-FICHERO                       PIC X(25).
+           05  WA-PARRAFO                       PIC X(20).
+           05  WA-OPERACION                     PIC X(10).
+           05  WA-FILE-STATUS                   PIC XX.
+      *FILE STATUS DE LA APERTURA/ESCRITURA DEL PROPIO FICHERO DE
+      *AUDITORIA (NO SE COMPRUEBA TRAS EL WRITE, VER COPY ERRAUDPR)
+       01  WS-FILE-STATUS-AUD                   PIC XX.
