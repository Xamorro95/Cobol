@@ -0,0 +1,16 @@
+      *****************************************************************
+      *               COPY RUTEMPL1                                   *
+      *               AREA DE COMUNICACION CON LA RUTINA RUTEMPLE     *
+      *****************************************************************
+       01  CP100-RUTEMPL1.
+           05  CP100I-EMPNO                    PIC X(6).
+           05  CP100I-FEC-ALTA                  PIC 9(8).
+           05  CP100O-GENRE                    PIC X(1).
+           05  CP100O-STATUS                   PIC 9.
+                88  CP100-OK                   VALUE 0.
+                88  CP100-ERROR                VALUE 1.
+           05  CP100O-ANTIGUEDAD                PIC 9.
+                88  CP100-BANDA-MENOS-1        VALUE 1.
+                88  CP100-BANDA-1-A-5          VALUE 2.
+                88  CP100-BANDA-5-A-10         VALUE 3.
+                88  CP100-BANDA-10-MAS         VALUE 4.
