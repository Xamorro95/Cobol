@@ -0,0 +1,32 @@
+      *****************************************************************
+      *               COPY COPY_COD_DEPART                            *
+      *               TABLA MAESTRA DE DEPARTAMENTOS (24 ENTRADAS)    *
+      *               FORMATO DE CADA ENTRADA: COD(3) + NOMBRE(22)    *
+      *               ENTRADAS EN ORDEN ASCENDENTE POR CODIGO PARA    *
+      *               PERMITIR SEARCH ALL SOBRE WT-CODIGO-DEPART      *
+      *****************************************************************
+           05  WS-DATOS-TABLA.
+               10  FILLER  PIC X(25) VALUE "ADMADMINISTRACION".
+               10  FILLER  PIC X(25) VALUE "ALMALMACEN".
+               10  FILLER  PIC X(25) VALUE "ATCATENCION AL CLIENTE".
+               10  FILLER  PIC X(25) VALUE "AUDAUDITORIA".
+               10  FILLER  PIC X(25) VALUE "CALCALIDAD".
+               10  FILLER  PIC X(25) VALUE "COMCOMPRAS".
+               10  FILLER  PIC X(25) VALUE "CONCONTABILIDAD".
+               10  FILLER  PIC X(25) VALUE "DESDESARROLLO".
+               10  FILLER  PIC X(25) VALUE "EXPEXPORTACION".
+               10  FILLER  PIC X(25) VALUE "FINFINANZAS".
+               10  FILLER  PIC X(25) VALUE "IMPIMPORTACION".
+               10  FILLER  PIC X(25) VALUE "INVINVESTIGACION".
+               10  FILLER  PIC X(25) VALUE "LEGLEGAL".
+               10  FILLER  PIC X(25) VALUE "LOGLOGISTICA".
+               10  FILLER  PIC X(25) VALUE "MANMANTENIMIENTO".
+               10  FILLER  PIC X(25) VALUE "MKTMARKETING".
+               10  FILLER  PIC X(25) VALUE "PLAPLANIFICACION".
+               10  FILLER  PIC X(25) VALUE "PROPRODUCCION".
+               10  FILLER  PIC X(25) VALUE "RRHRECURSOS HUMANOS".
+               10  FILLER  PIC X(25) VALUE "SEGSEGURIDAD".
+               10  FILLER  PIC X(25) VALUE "SISSISTEMAS".
+               10  FILLER  PIC X(25) VALUE "SOPSOPORTE".
+               10  FILLER  PIC X(25) VALUE "TESTESORERIA".
+               10  FILLER  PIC X(25) VALUE "VENVENTAS".
