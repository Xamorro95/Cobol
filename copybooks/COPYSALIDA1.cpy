@@ -0,0 +1,14 @@
+      *****************************************************************
+      *               COPY COPYSALIDA1                                *
+      *               LAYOUT DEL REGISTRO DE SALIDA1 (COBOL300)       *
+      *****************************************************************
+       01  WS-REG-SALIDA1.
+           05  WS-NOMBRE-SALIDA1               PIC X(12).
+           05  WS-INICIAL-SALIDA1              PIC X(1).
+           05  WS-APELLIDO-SALIDA1             PIC X(15).
+           05  WS-DEPT-SALIDA1                 PIC X(3).
+           05  WS-SALARIO-SALIDA1              PIC S9(9)V99.
+           05  WS-COMISION-SALIDA1             PIC S9(9)V99.
+           05  WS-ANUAL-SALIDA1                PIC S9(9)V99.
+           05  WS-FECHA-SALIDA1                PIC 9(8).
+           05  WS-TIPO-REG-SALIDA1             PIC X(1).
