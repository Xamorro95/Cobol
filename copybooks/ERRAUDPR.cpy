@@ -0,0 +1,26 @@
+      *****************************************************************
+      *               COPY ERRAUDPR                                   *
+      *               VUELCA LOS DATOS DEL ERROR ACTUAL (WS-FICHERO-  *
+      *               ERROR/WS-PARRAFO-ERROR/WS-OPERACION-ERROR Y EL  *
+      *               FILE STATUS) AL FICHERO COMUN DE AUDITORIA. EL  *
+      *               PROGRAMA ANFITRION DEBE TENER UN LT-PROGRAMA    *
+      *               CON SU PROPIO NOMBRE Y UN CAMPO WS-FILE-STATUS- *
+      *               ERROR CON EL FILE STATUS DEL ERROR ACTUAL       *
+      *               (VER COPY ERRAUDWS)                             *
+      *****************************************************************
+       9150-GRABA-AUDITORIA.
+           MOVE LT-PROGRAMA        TO WA-PROGRAMA.
+           ACCEPT WA-FECHA FROM DATE YYYYMMDD.
+           ACCEPT WA-HORA FROM TIME.
+           MOVE WS-FICHERO-ERROR   TO WA-FICHERO.
+           MOVE WS-PARRAFO-ERROR   TO WA-PARRAFO.
+           MOVE WS-OPERACION-ERROR TO WA-OPERACION.
+           MOVE WS-FILE-STATUS-ERROR TO WA-FILE-STATUS.
+      *
+      *NO COMPROBAMOS EL FILE STATUS DE ESTA ESCRITURA: YA ESTAMOS
+      *DENTRO DE 9100-ERRORES, Y VOLVER A LLAMAR A 9100-ERRORES SI LA
+      *PROPIA AUDITORIA FALLA PRODUCIRIA UN BUCLE
+           WRITE REG-AUDITORIA FROM WS-REG-AUDITORIA.
+      *
+       9150-GRABA-AUDITORIA-EXIT.
+       EXIT.
