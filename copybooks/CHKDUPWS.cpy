@@ -0,0 +1,16 @@
+      *****************************************************************
+      *               COPY CHKDUPWS                                   *
+      *               VARIABLES PARA LA VALIDACION DE CODIGOS DE      *
+      *               EMPLEADO DUPLICADOS (VER COPY CHKDUPPR)         *
+      *****************************************************************
+       01  WS-TABLA-CODIGOS.
+           05  WS-NUM-CODIGOS           PIC 9(6) VALUE 0.
+           05  WS-NUM-DUPLICADOS        PIC 9(6) VALUE 0.
+           05  WS-CODIGOS-LEIDOS OCCURS 1 TO 999999 TIMES
+                  DEPENDING ON WS-NUM-CODIGOS
+                  INDEXED BY IX-DUP.
+               10  WS-CODIGO-LEIDO      PIC X(6).
+       01  SW-DUPLICADOS.
+           05  SW-DUPLICADO             PIC X VALUE "N".
+                88  ES-DUPLICADO        VALUE "S".
+                88  NO-ES-DUPLICADO     VALUE "N".
