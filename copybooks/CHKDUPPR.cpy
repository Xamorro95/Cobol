@@ -0,0 +1,39 @@
+      *****************************************************************
+      *               COPY CHKDUPPR                                   *
+      *               VALIDA SI WS-EMPLE-CODIGO YA HABIA APARECIDO    *
+      *               EN EL FICHERO (VER COPY CHKDUPWS)               *
+      *****************************************************************
+       9400-VALIDA-DUPLICADO.
+           SET NO-ES-DUPLICADO TO TRUE.
+      *
+           PERFORM 9410-BUSCA-CODIGO
+              THRU 9410-BUSCA-CODIGO-EXIT
+              VARYING IX-DUP FROM 1 BY 1
+              UNTIL IX-DUP > WS-NUM-CODIGOS
+                 OR ES-DUPLICADO.
+      *
+           IF ES-DUPLICADO
+                ADD 1 TO WS-NUM-DUPLICADOS
+                DISPLAY "************************************"
+                DISPLAY "   CODIGO DE EMPLEADO DUPLICADO    "
+                DISPLAY "************************************"
+                DISPLAY "****CODIGO:      " WS-EMPLE-CODIGO
+                DISPLAY "************************************"
+           ELSE
+                ADD 1 TO WS-NUM-CODIGOS
+                MOVE WS-EMPLE-CODIGO TO WS-CODIGO-LEIDO(WS-NUM-CODIGOS)
+           END-IF.
+      *
+       9400-VALIDA-DUPLICADO-EXIT.
+       EXIT.
+      *
+      *****************************************************************
+      *          BUSCA EL CODIGO EN LA TABLA DE CODIGOS LEIDOS        *
+      *****************************************************************
+       9410-BUSCA-CODIGO.
+           IF WS-CODIGO-LEIDO(IX-DUP) = WS-EMPLE-CODIGO
+                SET ES-DUPLICADO TO TRUE
+           END-IF.
+      *
+       9410-BUSCA-CODIGO-EXIT.
+       EXIT.
