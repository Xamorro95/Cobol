@@ -0,0 +1,9 @@
+      *****************************************************************
+      *               COPY COPYSALRUT                                 *
+      *               LAYOUT DEL REGISTRO DE SALIDA-RUTINA (COBOL900) *
+      *****************************************************************
+       01  WS-REG-SALRUTINA.
+           05  WS-CODIGO-SALRUTINA             PIC X(6).
+           05  WS-GENRE-SALRUTINA              PIC X(1).
+           05  WS-STATUS-SALRUTINA             PIC 9.
+           05  WS-ANTIGUEDAD-SALRUTINA         PIC 9.
