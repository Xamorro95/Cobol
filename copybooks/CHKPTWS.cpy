@@ -0,0 +1,20 @@
+      *****************************************************************
+      *               COPY CHKPTWS                                    *
+      *               VARIABLES PARA EL CHECKPOINT/REINICIO DE        *
+      *               PASADAS LARGAS SOBRE FICHERO.EMPLEADO (VER EL   *
+      *               FICHERO CHECKPOINT DEL PROGRAMA ANFITRION)      *
+      *****************************************************************
+       01  WS-REG-CHECKPOINT.
+           05  WK-CLAVE-CHECKPOINT          PIC X(6).
+           05  WK-CONTADOR-CHECKPOINT       PIC 9(7).
+       01  WS-CHECKPOINT-CONTROL.
+           05  WS-FILE-STATUS-CHECKPOINT    PIC XX.
+           05  WS-CLAVE-REINICIO            PIC X(6).
+           05  WK-COCIENTE-CHECKPOINT       PIC 9(7).
+           05  WK-RESTO-CHECKPOINT          PIC 9(7).
+           05  SW-CHECKPOINT                PIC X VALUE "N".
+                88  EXISTE-CHECKPOINT       VALUE "S".
+                88  NO-EXISTE-CHECKPOINT    VALUE "N".
+           05  SW-FIN-CHECKPOINT            PIC X VALUE "N".
+                88  FIN-CHECKPOINT          VALUE "S".
+                88  NO-FIN-CHECKPOINT       VALUE "N".
