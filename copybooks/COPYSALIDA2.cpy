@@ -0,0 +1,12 @@
+      *****************************************************************
+      *               COPY COPYSALIDA2                                *
+      *               LAYOUT DEL REGISTRO DE SALIDA2 (COBOL300)       *
+      *****************************************************************
+       01  WS-REG-SALIDA2.
+           05  WS-CODIGO-SALIDA2               PIC X(6).
+           05  WS-NOMBRE-SALIDA2               PIC X(12).
+           05  WS-APELLIDO-SALIDA2             PIC X(15).
+           05  WS-DEPT-SALIDA2                 PIC X(3).
+           05  WS-SALARIO-SALIDA2              PIC S9(9)V99.
+           05  WS-FECHA-SALIDA2                PIC 9(8).
+           05  WS-TIPO-REG-SALIDA2             PIC X(1).
