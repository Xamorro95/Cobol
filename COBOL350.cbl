@@ -1,8 +1,10 @@
       *****************************************************************
       *                                                               *
-      * PROGRAMA DE XXXXXXXXXXXXXXXX                                  *
+      * PROGRAMA DE MANTENIMIENTO DE DEPARTAMENTOS                    *
       *                                                               *
-      * ESTE PROGRAMA GENERA XXXXXXXXXXXXXXXXX                        *
+      * ESTE PROGRAMA MUESTRA UN MENU QUE PERMITE CONSULTAR, DAR DE   *
+      * ALTA, MODIFICAR Y DAR DE BAJA DEPARTAMENTOS EN LA TABLA       *
+      * MAESTRA, MANTENIENDO ACTUALIZADO FICHERO.DEPARTAMENTO         *
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID.    COBOL350.
@@ -15,6 +17,9 @@
       *
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT FICDEPT
+           ASSIGN TO "/home/forma2/cobol/ficheros/fichero.departamento"
+             FILE STATUS IS WS-FILE-STATUS.
       *
       *****************************************************************
       * DATA DIVISION                                                 *
@@ -22,6 +27,8 @@
        DATA DIVISION.
       *                                                               *
        FILE SECTION.
+       FD FICDEPT.
+       01  REG-DEPART                             PIC X(25).
       *                                                               *
       *****************************************************************
       * WORKING STORAGE SECTION                                       *
@@ -31,16 +38,70 @@
       ******************************************************************
       **              VARIABLES DE TABLAS                              *
       ******************************************************************
+      *LA TABLA SE CARGA DESDE FICHERO.DEPARTAMENTO EN 1010-CARGA-TABLA;
+      *LOS VALUE DE COPY_COD_DEPART QUEDAN COMO TABLA POR DEFECTO SI EL
+      *FICHERO NO EXISTE O NO SE PUEDE ABRIR. CUANDO EL FICHERO TIENE
+      *MENOS DE 24 REGISTROS, LAS POSICIONES SOBRANTES DE LA TABLA SE
+      *RELLENAN CON HIGH-VALUES EN 1010-CARGA-TABLA (VER
+      *1012-LIMPIA-SOBRANTES) PARA QUE NUNCA COINCIDAN CON UN CODIGO
+      *TECLEADO Y PARA MANTENER LA TABLA ORDENADA DE CARA AL SEARCH ALL
        01  WT-TABLA-DEPART.
            COPY COPY_COD_DEPART.
            05 WT-REG-TABLA REDEFINES WS-DATOS-TABLA
               OCCURS 24 TIMES
               ASCENDING KEY IS WT-CODIGO-DEPART
-              INDEXED BY I.
+              INDEXED BY I, J.
                 10 WT-CODIGO-DEPART              PIC X(3).
                 10 WT-NOMBRE-DEPART              PIC X(22).
+      *
+      *****************************************************************
+      *               SWITCHES                                        *
+      *****************************************************************
+       01  SW-SWITCHES.
+           05  SW-FIN-FICHERO                    PIC 9 VALUE 0.
+                88 FIN-FICHERO                    VALUE 1.
+                88 NO-FIN-FICHERO                 VALUE 0.
+           05  SW-ERRORES                        PIC 9 VALUE 0.
+                88 SI-ERROR                       VALUE 1.
+                88 NO-ERROR                       VALUE 0.
+           05  SW-FIN-MENU                       PIC 9 VALUE 0.
+                88 FIN-MENU                       VALUE 1.
+                88 NO-FIN-MENU                    VALUE 0.
+           05  SW-ENCONTRADO                      PIC X VALUE "N".
+                88 DEPART-ENCONTRADO               VALUE "S".
+                88 DEPART-NO-ENCONTRADO            VALUE "N".
+           05  SW-CODIGO-VALIDO                   PIC X VALUE "S".
+                88 CODIGO-VALIDO                   VALUE "S".
+                88 CODIGO-INVALIDO                 VALUE "N".
+      *
+      *****************************************************************
+      *               CONSTANTES Y LITERALES                          *
+      *****************************************************************
+       01  LT-LITERALES.
+           05  LT-FICHERO1          PIC X(20) VALUE
+                    "FICHERO.DEPARTAMENTO".
+           05  LT-OPEN              PIC X(4) VALUE "OPEN".
+           05  LT-READ              PIC X(4) VALUE "READ".
+           05  LT-CLOSE             PIC X(5) VALUE "CLOSE".
+      *
+      *****************************************************************
+      *               CONTADORES                                      *
+      *****************************************************************
+       01  WS-CONTADORES.
+           05 WC-NUM-DEPART                      PIC 9(2) VALUE 0.
+      *
+      *****************************************************************
+      *               VARIABLES AUXILIARES                            *
+      *****************************************************************
        01  WS-VARIABLES.
            05 WS-SYSIN                           PIC X(3).
+           05 WS-SYSIN-OPCION                    PIC 9(1).
+           05 WS-NUEVO-CODIGO                    PIC X(3).
+           05 WS-NUEVO-NOMBRE                    PIC X(22).
+           05 WS-FILE-STATUS                     PIC XX.
+           05 WS-FICHERO-ERROR                   PIC X(20).
+           05 WS-PARRAFO-ERROR                   PIC X(20).
+           05 WS-OPERACION-ERROR                 PIC X(5).
       *
       ***************************************************************** *
       **              PROCEDURE  DIVISION.                            * *
@@ -51,7 +112,8 @@
               THRU 1000-INICIO-EXIT.
       *
            PERFORM 3000-PROCESO
-              THRU 3000-PROCESO-EXIT.
+              THRU 3000-PROCESO-EXIT
+              UNTIL FIN-MENU.
       *
            PERFORM 8000-FIN
               THRU 8000-FIN-EXIT.
@@ -60,56 +122,419 @@
       **              INICIO                                          * *
       ***************************************************************** *
        1000-INICIO.
+      *CARGAMOS LA TABLA DE DEPARTAMENTOS DESDE EL FICHERO MAESTRO
+           PERFORM 1010-CARGA-TABLA
+              THRU 1010-CARGA-TABLA-EXIT.
       *
        1000-INICIO-EXIT.
        EXIT.
       *
+      ***************************************************************** *
+      **       CARGA DE LA TABLA DE DEPARTAMENTOS DESDE FICHERO       * *
+      ***************************************************************** *
+       1010-CARGA-TABLA.
+      *SI NO EXISTE EL FICHERO DE DEPARTAMENTOS SE MANTIENE LA TABLA
+      *POR DEFECTO CARGADA POR LOS VALUE DE COPY_COD_DEPART
+           OPEN INPUT FICDEPT.
+           IF WS-FILE-STATUS = 35
+                DISPLAY "AVISO: NO SE ENCUENTRA " LT-FICHERO1
+                DISPLAY "       SE UTILIZA LA TABLA DE DEPARTAMENTOS "
+                DISPLAY "       POR DEFECTO"
+                MOVE 24 TO WC-NUM-DEPART
+                GO TO 1010-CARGA-TABLA-EXIT
+           END-IF.
+           IF WS-FILE-STATUS NOT = 00
+                MOVE LT-FICHERO1 TO WS-FICHERO-ERROR
+                MOVE "1010-CARGA" TO WS-PARRAFO-ERROR
+                MOVE LT-OPEN TO WS-OPERACION-ERROR
+                PERFORM 9100-ERRORES
+                THRU 9100-ERRORES-EXIT
+           END-IF.
+      *
+      *LEEMOS HASTA 24 REGISTROS DEL FICHERO, SUSTITUYENDO LA TABLA
+      *POR DEFECTO ENTRADA A ENTRADA
+           PERFORM 1011-LEE-DEPART
+              THRU 1011-LEE-DEPART-EXIT
+              VARYING I FROM 1 BY 1
+              UNTIL I > 24
+                 OR FIN-FICHERO.
+      *
+           CLOSE FICDEPT.
+      *
+      *SI EL FICHERO TENIA MENOS DE 24 REGISTROS, LIMPIAMOS LAS
+      *POSICIONES SOBRANTES PARA QUE NO QUEDEN VALORES POR DEFECTO
+      *DE COPY_COD_DEPART QUE EL SEARCH ALL PUDIERA ENCONTRAR
+           PERFORM 1012-LIMPIA-SOBRANTES
+              THRU 1012-LIMPIA-SOBRANTES-EXIT
+              VARYING I FROM WC-NUM-DEPART BY 1
+              UNTIL I > 24.
+      *
+       1010-CARGA-TABLA-EXIT.
+       EXIT.
+      *
+      ***************************************************************** *
+      **       LEE UNA ENTRADA DEL FICHERO DE DEPARTAMENTOS           * *
+      ***************************************************************** *
+       1011-LEE-DEPART.
+           READ FICDEPT INTO WT-REG-TABLA(I)
+              AT END SET FIN-FICHERO TO TRUE.
+      *
+           IF WS-FILE-STATUS = 00
+                ADD 1 TO WC-NUM-DEPART
+           ELSE
+                IF WS-FILE-STATUS NOT = 10
+                     MOVE LT-FICHERO1 TO WS-FICHERO-ERROR
+                     MOVE "1011-LEE-DEPART" TO WS-PARRAFO-ERROR
+                     MOVE LT-READ TO WS-OPERACION-ERROR
+                     PERFORM 9100-ERRORES
+                     THRU 9100-ERRORES-EXIT
+                END-IF
+           END-IF.
+      *
+       1011-LEE-DEPART-EXIT.
+       EXIT.
+      *
+      ***************************************************************** *
+      **       LIMPIA LAS POSICIONES NO UTILIZADAS DE LA TABLA        * *
+      ***************************************************************** *
+       1012-LIMPIA-SOBRANTES.
+      *HIGH-VALUES ORDENA DETRAS DE CUALQUIER CODIGO REAL, POR LO QUE
+      *LA TABLA SIGUE ASCENDENTE PARA EL SEARCH ALL, Y NUNCA COINCIDE
+      *CON UN CODIGO DE 3 LETRAS TECLEADO POR EL USUARIO
+           MOVE HIGH-VALUES TO WT-CODIGO-DEPART(I)
+           MOVE HIGH-VALUES TO WT-NOMBRE-DEPART(I).
+      *
+       1012-LIMPIA-SOBRANTES-EXIT.
+       EXIT.
+      *
       *****************************************************
       * PROCESO                                           *
       *****************************************************
        3000-PROCESO.
-           DISPLAY "**************** FASE 1 ************************"
+      *MENU DE MANTENIMIENTO DEL MAESTRO DE DEPARTAMENTOS
+           DISPLAY "***************************************".
+           DISPLAY "   MANTENIMIENTO DE DEPARTAMENTOS".
+           DISPLAY "   1-CONSULTA  2-ALTA  3-MODIFICAR".
+           DISPLAY "   4-BAJA      5-FIN".
+           DISPLAY "***************************************".
+           ACCEPT WS-SYSIN-OPCION FROM SYSIN.
       *
-      *FASE 1: MUEVO 7 A INDICE Y MOSTRAMOS CODIGO
-           SET I TO 7.
-           DISPLAY "CODIGO DE DEPARTAMENTO 7: " WT-CODIGO-DEPART(I).
-      *FASE 1: MOVEMOS 17 A INDICE Y MOSTRAMOS NOMBRE
-           SET I TO 17.
-           DISPLAY "NOMBRE DE DEPARTAMENTO 17: " WT-NOMBRE-DEPART(I).
+           EVALUATE WS-SYSIN-OPCION
+                WHEN 1
+                     PERFORM 3100-CONSULTA
+                        THRU 3100-CONSULTA-EXIT
+                WHEN 2
+                     PERFORM 3200-ALTA
+                        THRU 3200-ALTA-EXIT
+                WHEN 3
+                     PERFORM 3300-MODIFICAR
+                        THRU 3300-MODIFICAR-EXIT
+                WHEN 4
+                     PERFORM 3400-BAJA
+                        THRU 3400-BAJA-EXIT
+                WHEN 5
+                     SET FIN-MENU TO TRUE
+                WHEN OTHER
+                     DISPLAY "OPCION NO VALIDA"
+           END-EVALUATE.
       *
-           DISPLAY "**************** FASE 2 ************************"
+       3000-PROCESO-EXIT.
+       EXIT.
       *
-      *FASE 2: SOLICITAMOS UN CODIGO Y LO BUSCAMOS MEDIANTE SEARCH
-           SET I TO 1.
+      *****************************************************
+      * CONSULTA DE UN DEPARTAMENTO                       *
+      *****************************************************
+       3100-CONSULTA.
            DISPLAY "INTRODUCE UN CODIGO DE DEPARTAMENTO: "
            ACCEPT WS-SYSIN FROM SYSIN.
-           SEARCH WT-REG-TABLA
+      *
+      *VALIDAMOS EL CODIGO ANTES DE LANZAR LA BUSQUEDA, PARA QUE UNA
+      *ENTRADA EN BLANCO O CON CARACTERES RAROS NO SE INFORME COMO
+      *"NO ENCONTRADO"
+           PERFORM 3110-VALIDA-CODIGO
+              THRU 3110-VALIDA-CODIGO-EXIT.
+      *
+           IF CODIGO-VALIDO
+                SEARCH ALL WT-REG-TABLA
+                   AT END
+                      DISPLAY "NO ENCONTRADO EL DEPARTAMENTO " WS-SYSIN
+                   WHEN WT-CODIGO-DEPART(I) = WS-SYSIN
+                      DISPLAY "NOMBRE DE DEPARTAMENTO: "
+                           WT-NOMBRE-DEPART(I)
+                END-SEARCH
+           END-IF.
+      *
+       3100-CONSULTA-EXIT.
+       EXIT.
+      *
+      *****************************************************
+      * VALIDACION DEL CODIGO DE DEPARTAMENTO TECLEADO    *
+      *****************************************************
+       3110-VALIDA-CODIGO.
+           SET CODIGO-VALIDO TO TRUE.
+      *
+           IF WS-SYSIN = SPACES OR LOW-VALUES
+                SET CODIGO-INVALIDO TO TRUE
+                DISPLAY "CODIGO VACIO, ENTRADA NO VALIDA"
+           ELSE
+      *LA CLASE ALPHABETIC CONSIDERA EL ESPACIO COMO UN CARACTER
+      *VALIDO, POR LO QUE UN CODIGO COMO "A  " PASARIA LA PRUEBA;
+      *COMPROBAMOS LAS 3 POSICIONES UNA A UNA CONTRA EL RANGO A-Z
+                IF WS-SYSIN(1:1) < "A" OR WS-SYSIN(1:1) > "Z"
+                   OR WS-SYSIN(2:1) < "A" OR WS-SYSIN(2:1) > "Z"
+                   OR WS-SYSIN(3:1) < "A" OR WS-SYSIN(3:1) > "Z"
+                     SET CODIGO-INVALIDO TO TRUE
+                     DISPLAY "CODIGO NO VALIDO (DEBE SER 3 LETRAS)"
+                END-IF
+           END-IF.
+      *
+       3110-VALIDA-CODIGO-EXIT.
+       EXIT.
+      *
+      *****************************************************
+      * ALTA DE UN NUEVO DEPARTAMENTO                     *
+      *****************************************************
+       3200-ALTA.
+           IF WC-NUM-DEPART >= 24
+                DISPLAY "TABLA DE DEPARTAMENTOS LLENA, NO SE PUEDE "
+                DISPLAY "DAR DE ALTA"
+                GO TO 3200-ALTA-EXIT
+           END-IF.
+      *
+           DISPLAY "CODIGO DEL NUEVO DEPARTAMENTO (3 LETRAS): "
+           ACCEPT WS-SYSIN FROM SYSIN.
+           PERFORM 3110-VALIDA-CODIGO
+              THRU 3110-VALIDA-CODIGO-EXIT.
+           IF CODIGO-INVALIDO
+                GO TO 3200-ALTA-EXIT
+           END-IF.
+      *
+      *COMPROBAMOS QUE EL CODIGO NO EXISTA YA EN LA TABLA
+           SET DEPART-NO-ENCONTRADO TO TRUE.
+           SEARCH ALL WT-REG-TABLA
               AT END
-                 DISPLAY "NO ENCONTRADO EL DEPARTAMENTO " WS-SYSIN
+                 CONTINUE
               WHEN WT-CODIGO-DEPART(I) = WS-SYSIN
-
-                 DISPLAY "NOMBRE DE DEPARTAMENTO: " WT-NOMBRE-DEPART(I)
+                 SET DEPART-ENCONTRADO TO TRUE
            END-SEARCH.
+           IF DEPART-ENCONTRADO
+                DISPLAY "YA EXISTE UN DEPARTAMENTO CON ESE CODIGO"
+                GO TO 3200-ALTA-EXIT
+           END-IF.
       *
-           DISPLAY "**************** FASE 3 ************************"
+           DISPLAY "NOMBRE DEL NUEVO DEPARTAMENTO: "
+           ACCEPT WS-NUEVO-NOMBRE FROM SYSIN.
+           MOVE WS-SYSIN TO WS-NUEVO-CODIGO.
       *
-      *FASE 3: SOLICITAMOS UN CODIGO Y LO BUSCAMOS MEDIANTE SEARCH ALL
-           DISPLAY "INTRODUCE UN CODIGO DE DEPARTAMENTO: "
+           PERFORM 3210-INSERTA-ORDENADO
+              THRU 3210-INSERTA-ORDENADO-EXIT.
+      *
+           PERFORM 3500-GRABA-FICHERO
+              THRU 3500-GRABA-FICHERO-EXIT.
+      *
+       3200-ALTA-EXIT.
+       EXIT.
+      *
+      *****************************************************
+      * INSERTA EL NUEVO DEPARTAMENTO EN ORDEN ASCENDENTE *
+      * DE CODIGO (LA TABLA DEBE QUEDAR ORDENADA PARA EL  *
+      * SEARCH ALL)                                       *
+      *****************************************************
+       3210-INSERTA-ORDENADO.
+      *BUSCAMOS LA PRIMERA POSICION CUYO CODIGO SEA MAYOR QUE EL
+      *NUEVO, QUE ES DONDE HAY QUE INSERTAR
+           SET J TO 1.
+           PERFORM 3211-BUSCA-POSICION
+              THRU 3211-BUSCA-POSICION-EXIT
+              VARYING J FROM 1 BY 1
+              UNTIL J > WC-NUM-DEPART
+                 OR WT-CODIGO-DEPART(J) > WS-NUEVO-CODIGO.
+      *
+      *DESPLAZAMOS UNA POSICION HACIA ABAJO TODAS LAS ENTRADAS DESDE
+      *EL FINAL DE LA TABLA HASTA LA POSICION DE INSERCION
+           PERFORM 3212-DESPLAZA-ABAJO
+              THRU 3212-DESPLAZA-ABAJO-EXIT
+              VARYING I FROM WC-NUM-DEPART BY -1
+              UNTIL I < J.
+      *
+           MOVE WS-NUEVO-CODIGO TO WT-CODIGO-DEPART(J).
+           MOVE WS-NUEVO-NOMBRE TO WT-NOMBRE-DEPART(J).
+           ADD 1 TO WC-NUM-DEPART.
+      *
+       3210-INSERTA-ORDENADO-EXIT.
+       EXIT.
+      *
+       3211-BUSCA-POSICION.
+      *PARRAFO VACIO, LA CONDICION SE EVALUA EN LA CLAUSULA VARYING
+      *DE 3210-INSERTA-ORDENADO
+           CONTINUE.
+       3211-BUSCA-POSICION-EXIT.
+       EXIT.
+      *
+       3212-DESPLAZA-ABAJO.
+           MOVE WT-REG-TABLA(I) TO WT-REG-TABLA(I + 1).
+       3212-DESPLAZA-ABAJO-EXIT.
+       EXIT.
+      *
+      *****************************************************
+      * MODIFICACION DEL NOMBRE DE UN DEPARTAMENTO        *
+      *****************************************************
+       3300-MODIFICAR.
+           DISPLAY "CODIGO DEL DEPARTAMENTO A MODIFICAR: "
            ACCEPT WS-SYSIN FROM SYSIN.
+           PERFORM 3110-VALIDA-CODIGO
+              THRU 3110-VALIDA-CODIGO-EXIT.
+           IF CODIGO-INVALIDO
+                GO TO 3300-MODIFICAR-EXIT
+           END-IF.
+      *
+           SET DEPART-NO-ENCONTRADO TO TRUE.
            SEARCH ALL WT-REG-TABLA
               AT END
-                 DISPLAY "NO ENCONTRADO EL DEPARTAMENTO " WS-SYSIN
+                 CONTINUE
               WHEN WT-CODIGO-DEPART(I) = WS-SYSIN
-                 DISPLAY "NOMBRE DE DEPARTAMENTO: " WT-NOMBRE-DEPART(I)
+                 SET DEPART-ENCONTRADO TO TRUE
            END-SEARCH.
       *
-       3000-PROCESO-EXIT.
+           IF DEPART-NO-ENCONTRADO
+                DISPLAY "NO ENCONTRADO EL DEPARTAMENTO " WS-SYSIN
+                GO TO 3300-MODIFICAR-EXIT
+           END-IF.
+      *
+           DISPLAY "NUEVO NOMBRE DEL DEPARTAMENTO: "
+           ACCEPT WS-NUEVO-NOMBRE FROM SYSIN.
+           MOVE WS-NUEVO-NOMBRE TO WT-NOMBRE-DEPART(I).
+      *
+           PERFORM 3500-GRABA-FICHERO
+              THRU 3500-GRABA-FICHERO-EXIT.
+      *
+       3300-MODIFICAR-EXIT.
+       EXIT.
+      *
+      *****************************************************
+      * BAJA DE UN DEPARTAMENTO                           *
+      *****************************************************
+       3400-BAJA.
+           DISPLAY "CODIGO DEL DEPARTAMENTO A DAR DE BAJA: "
+           ACCEPT WS-SYSIN FROM SYSIN.
+           PERFORM 3110-VALIDA-CODIGO
+              THRU 3110-VALIDA-CODIGO-EXIT.
+           IF CODIGO-INVALIDO
+                GO TO 3400-BAJA-EXIT
+           END-IF.
+      *
+           SET DEPART-NO-ENCONTRADO TO TRUE.
+           SEARCH ALL WT-REG-TABLA
+              AT END
+                 CONTINUE
+              WHEN WT-CODIGO-DEPART(I) = WS-SYSIN
+                 SET DEPART-ENCONTRADO TO TRUE
+           END-SEARCH.
+      *
+           IF DEPART-NO-ENCONTRADO
+                DISPLAY "NO ENCONTRADO EL DEPARTAMENTO " WS-SYSIN
+                GO TO 3400-BAJA-EXIT
+           END-IF.
+      *
+      *DESPLAZAMOS HACIA ARRIBA TODAS LAS ENTRADAS POSTERIORES A LA
+      *BORRADA PARA NO DEJAR UN HUECO EN MEDIO DE LA TABLA
+           PERFORM 3410-DESPLAZA-ARRIBA
+              THRU 3410-DESPLAZA-ARRIBA-EXIT
+              VARYING J FROM I BY 1
+              UNTIL J >= WC-NUM-DEPART.
+      *
+           SUBTRACT 1 FROM WC-NUM-DEPART.
+      *
+           PERFORM 3500-GRABA-FICHERO
+              THRU 3500-GRABA-FICHERO-EXIT.
+      *
+       3400-BAJA-EXIT.
+       EXIT.
+      *
+       3410-DESPLAZA-ARRIBA.
+           MOVE WT-REG-TABLA(J + 1) TO WT-REG-TABLA(J).
+       3410-DESPLAZA-ARRIBA-EXIT.
+       EXIT.
+      *
+      *****************************************************
+      * REGRABA EL FICHERO MAESTRO CON LA TABLA ACTUAL    *
+      *****************************************************
+       3500-GRABA-FICHERO.
+           OPEN OUTPUT FICDEPT.
+           IF WS-FILE-STATUS NOT = 00
+                MOVE LT-FICHERO1 TO WS-FICHERO-ERROR
+                MOVE "3500-GRABA" TO WS-PARRAFO-ERROR
+                MOVE LT-OPEN TO WS-OPERACION-ERROR
+                PERFORM 9100-ERRORES
+                THRU 9100-ERRORES-EXIT
+           END-IF.
+      *
+           PERFORM 3510-ESCRIBE-DEPART
+              THRU 3510-ESCRIBE-DEPART-EXIT
+              VARYING I FROM 1 BY 1
+              UNTIL I > WC-NUM-DEPART.
+      *
+           CLOSE FICDEPT.
+      *
+       3500-GRABA-FICHERO-EXIT.
+       EXIT.
+      *
+       3510-ESCRIBE-DEPART.
+           WRITE REG-DEPART FROM WT-REG-TABLA(I).
+           IF WS-FILE-STATUS NOT = 00
+                MOVE LT-FICHERO1 TO WS-FICHERO-ERROR
+                MOVE "3510-ESCRIBE" TO WS-PARRAFO-ERROR
+                MOVE "WRITE" TO WS-OPERACION-ERROR
+                PERFORM 9100-ERRORES
+                THRU 9100-ERRORES-EXIT
+           END-IF.
+       3510-ESCRIBE-DEPART-EXIT.
        EXIT.
       *
       *****************************************************
       * FIN                                               *
       *****************************************************
        8000-FIN.
+           IF SI-ERROR
+                MOVE 8 TO RETURN-CODE
+           ELSE
+                MOVE 0 TO RETURN-CODE
+           END-IF.
            STOP RUN.
        8000-FIN-EXIT.
        EXIT.
+      *
+      *****************************************************
+      * COMPROBACION DE ERRORES                           *
+      *****************************************************
+       9100-ERRORES.
+           SET SI-ERROR TO TRUE.
+      *
+           DISPLAY "************************************".
+           DISPLAY "          E R R O R       ".
+           DISPLAY "************************************".
+      *
+           EVALUATE WS-FILE-STATUS
+                WHEN 04
+                     DISPLAY "SE HA PRODUCIDO UN DESBORDAMIENTO"
+                WHEN 10
+                     DISPLAY "EL FICHERO ESTA VACIO"
+                WHEN 35
+                     DISPLAY "NO SE ENCUENTRA EL FICHERO"
+                WHEN OTHER
+                     DISPLAY "SE HA PRODUCIDO UN ERROR"
+           END-EVALUATE.
+      *
+           DISPLAY "*********************************".
+           DISPLAY "ANALISIS DE ERROR: ".
+           DISPLAY "****FILE STATUS: " WS-FILE-STATUS.
+           DISPLAY "****FICHERO:     " WS-FICHERO-ERROR.
+           DISPLAY "****PARRAFO:     " WS-PARRAFO-ERROR.
+           DISPLAY "****OPERACION:   " WS-OPERACION-ERROR.
+           DISPLAY "*********************************".
+      *
+           PERFORM 8000-FIN
+              THRU 8000-FIN-EXIT.
+      *
+       9100-ERRORES-EXIT.
+       EXIT.
