@@ -0,0 +1,387 @@
+      *****************************************************************
+      *           PROGRAMA DE MIGUEL ANTONIO CHAMORRO MARTINEZ        *
+      *                                                               *
+      *  ESTE PROGRAMA LEE FICHERO.EMPLEADO Y PRODUCE UN LISTADO      *
+      *  PAGINADO, CON CABECERA Y TITULOS DE COLUMNA EN CADA PAGINA,  *
+      *  LISTO PARA IMPRIMIR Y ENTREGAR A UN USUARIO SIN NECESIDAD    *
+      *  DE REFORMATEARLO                                             *
+      *                                                               *
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    COBOL600.
+      *
+      *****************************************************************
+      *                  ENVIROMENT DIVISION                          *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICHERO
+           ASSIGN TO
+           "/home/forma2/cobol/ficheros/fichero.empleado"
+             FILE STATUS IS WS-FILE-STATUS.
+      *
+           SELECT LISTADO
+           ASSIGN TO "/home/forma2/cobol/ficheros/fichero.listado"
+             FILE STATUS IS WS-FILE-STATUS-LISTADO.
+      *
+      *****************************************************************
+      *                    DATA DIVISION                              *
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD FICHERO.
+       01  REG-EMPLE                              PIC X(69).
+      *
+       FD LISTADO.
+       01  REG-LISTADO                            PIC X(132).
+      *
+      *****************************************************************
+      *               WORKING STORAGE SECTION                         *
+      *****************************************************************
+       WORKING-STORAGE SECTION.
+      *
+      *****************************************************************
+      *               VARIABLES  FICHERO ENTRADA                      *
+      *****************************************************************
+       COPY COPYEMPLE.
+      *
+      *****************************************************************
+      *               SWITCHES                                        *
+      *****************************************************************
+       01  SW-SWITCHES.
+           05  SW-FIN-FICHERO                    PIC 9.
+                88 FIN-FICHERO                   VALUE 1.
+                88 NO-FIN-FICHERO                VALUE 0.
+           05  SW-ERRORES                        PIC 9 VALUE 0.
+                88 SI-ERROR                      VALUE 1.
+                88 NO-ERROR                      VALUE 0.
+      *
+      *****************************************************************
+      *               CONSTANTES Y LITERALES                           *
+      *****************************************************************
+       01  LT-LITERALES.
+           05  LT-FICHERO1          PIC X(16) VALUE "FICHERO.EMPLEADO".
+           05  LT-FICHERO2          PIC X(16) VALUE "LISTADO".
+           05  LT-OPEN              PIC X(4) VALUE "OPEN".
+           05  LT-READ              PIC X(4) VALUE "READ".
+           05  LT-WRITE             PIC X(5) VALUE "WRITE".
+           05  LT-CLOSE             PIC X(5) VALUE "CLOSE".
+           05  LT-MAX-LINEAS-PAGINA PIC 9(2) VALUE 60.
+      *
+      *****************************************************************
+      *               VARIABLES AUXILIARES                            *
+      *****************************************************************
+       01  WS-VARIABLES.
+           05  WS-FILE-STATUS                       PIC XX.
+           05  WS-FILE-STATUS-LISTADO                PIC XX.
+           05  WS-FICHERO-ERROR                     PIC X(16).
+           05  WS-PARRAFO-ERROR                     PIC X(20).
+           05  WS-OPERACION-ERROR                   PIC X(10).
+           05  WS-FECHA-HOY                         PIC 9(8).
+           05  WS-FECHA-HOY-R REDEFINES WS-FECHA-HOY.
+               10  WS-HOY-ANIO                      PIC 9(4).
+               10  WS-HOY-MES                       PIC 9(2).
+               10  WS-HOY-DIA                       PIC 9(2).
+      *
+      *****************************************************************
+      *               CONTADORES                                      *
+      *****************************************************************
+       01  WS-CONTADORES.
+           05 WC-CONTADOR                        PIC 9(4).
+           05 WC-LINEA-PAGINA                    PIC 9(2).
+           05 WC-PAGINA                          PIC 9(4).
+      *
+      *****************************************************************
+      *               LINEA GENERICA DE IMPRESION                     *
+      *****************************************************************
+       01  WS-LINEA-IMPRIMIR                     PIC X(132).
+      *
+      *****************************************************************
+      *               LINEAS DE CABECERA                              *
+      *****************************************************************
+       01  WS-LINEA-TITULO.
+           05  FILLER                 PIC X(5)  VALUE SPACES.
+           05  FILLER                 PIC X(40)
+                    VALUE "LISTADO DE PLANTILLA DE EMPLEADOS".
+           05  FILLER                 PIC X(10) VALUE "FECHA: ".
+           05  WT-FECHA               PIC 9999/99/99.
+           05  FILLER                 PIC X(10) VALUE SPACES.
+           05  FILLER                 PIC X(7)  VALUE "PAGINA ".
+           05  WT-PAGINA              PIC ZZZ9.
+      *
+       01  WS-LINEA-COLUMNAS.
+           05  FILLER                 PIC X(2)  VALUE SPACES.
+           05  FILLER                 PIC X(8)  VALUE "CODIGO".
+           05  FILLER                 PIC X(2)  VALUE SPACES.
+           05  FILLER                 PIC X(14) VALUE "NOMBRE".
+           05  FILLER                 PIC X(17) VALUE "APELLIDOS".
+           05  FILLER                 PIC X(5)  VALUE "DEPT".
+           05  FILLER                 PIC X(13) VALUE "SALARIO".
+           05  FILLER                 PIC X(13) VALUE "COMISION".
+           05  FILLER                 PIC X(11) VALUE "ALTA".
+           05  FILLER                 PIC X(4)  VALUE "TIPO".
+      *
+      *****************************************************************
+      *               LINEA DE DETALLE                                *
+      *****************************************************************
+       01  WS-LINEA-DETALLE.
+           05  FILLER                 PIC X(2)  VALUE SPACES.
+           05  WD-CODIGO              PIC X(6).
+           05  FILLER                 PIC X(2)  VALUE SPACES.
+           05  WD-NOMBRE              PIC X(12).
+           05  FILLER                 PIC X(2)  VALUE SPACES.
+           05  WD-APELLIDO            PIC X(15).
+           05  FILLER                 PIC X(2)  VALUE SPACES.
+           05  WD-DEPT                PIC X(3).
+           05  FILLER                 PIC X(2)  VALUE SPACES.
+           05  WD-SALARIO             PIC -(9)9.99.
+           05  FILLER                 PIC X(1)  VALUE SPACES.
+           05  WD-COMISION            PIC -(9)9.99.
+           05  FILLER                 PIC X(1)  VALUE SPACES.
+           05  WD-FEC-ALTA            PIC 9999/99/99.
+           05  FILLER                 PIC X(2)  VALUE SPACES.
+           05  WD-TIPO-REG            PIC X(1).
+      *
+      *****************************************************************
+      *               PROCEDURE  DIVISION.                            *
+      *****************************************************************
+       PROCEDURE DIVISION.
+      *
+           PERFORM 1000-INICIO
+              THRU 1000-INICIO-EXIT.
+      *
+           PERFORM 3000-PROCESO
+              THRU 3000-PROCESO-EXIT
+              UNTIL FIN-FICHERO.
+      *
+           PERFORM 8000-FIN
+              THRU 8000-FIN-EXIT.
+      *
+      *****************************************************************
+      *               INICIO                                          *
+      *****************************************************************
+       1000-INICIO.
+      *INICIALIZAMOS LAS VARIABLES NECESARIAS
+           INITIALIZE WS-CONTADORES.
+      *
+      *TOMAMOS LA FECHA DE HOY PARA LA CABECERA DEL LISTADO
+           ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD.
+      *
+      *ABRO LOS FICHEROS Y COMPRUEBO SI HAY ERRORES
+           OPEN INPUT FICHERO.
+           IF WS-FILE-STATUS NOT = 00
+                MOVE "1000-INICIO" TO WS-PARRAFO-ERROR
+                MOVE LT-OPEN TO WS-OPERACION-ERROR
+                MOVE LT-FICHERO1 TO WS-FICHERO-ERROR
+                PERFORM 9100-ERRORES
+                THRU 9100-ERRORES-EXIT
+           END-IF.
+      *
+           OPEN OUTPUT LISTADO.
+           IF WS-FILE-STATUS-LISTADO NOT = 00
+                MOVE "1000-INICIO" TO WS-PARRAFO-ERROR
+                MOVE LT-OPEN TO WS-OPERACION-ERROR
+                MOVE LT-FICHERO2 TO WS-FICHERO-ERROR
+                PERFORM 9100-ERRORES
+                THRU 9100-ERRORES-EXIT
+           END-IF.
+      *
+      *IMPRIMIMOS LA CABECERA DE LA PRIMERA PAGINA
+           PERFORM 2000-IMPRIME-CABECERA
+              THRU 2000-IMPRIME-CABECERA-EXIT.
+      *
+      *LLAMAMOS AL PERFORM DE LECTURA DEL FICHERO
+           PERFORM 9200-LEER-FICHERO
+              THRU 9200-LEER-FICHERO-EXIT.
+       1000-INICIO-EXIT.
+       EXIT.
+      *
+      *****************************************************************
+      *             PROCESO                                           *
+      *****************************************************************
+       3000-PROCESO.
+      *SI NO QUEDAN LINEAS LIBRES EN LA PAGINA ACTUAL, SALTAMOS DE
+      *PAGINA ANTES DE IMPRIMIR EL SIGUIENTE DETALLE
+           IF WC-LINEA-PAGINA >= LT-MAX-LINEAS-PAGINA
+                PERFORM 2000-IMPRIME-CABECERA
+                   THRU 2000-IMPRIME-CABECERA-EXIT
+           END-IF.
+      *
+           PERFORM 3100-IMPRIME-DETALLE
+              THRU 3100-IMPRIME-DETALLE-EXIT.
+      *
+           ADD 1 TO WC-CONTADOR.
+      *
+      *LEE EL SIGUIENTE REGISTRO
+           PERFORM 9200-LEER-FICHERO
+              THRU 9200-LEER-FICHERO-EXIT.
+      *
+       3000-PROCESO-EXIT.
+       EXIT.
+      *
+      *****************************************************************
+      *             IMPRESION DE CABECERA Y TITULOS DE COLUMNA        *
+      *****************************************************************
+       2000-IMPRIME-CABECERA.
+           ADD 1 TO WC-PAGINA.
+           MOVE 0 TO WC-LINEA-PAGINA.
+      *
+           MOVE WS-FECHA-HOY TO WT-FECHA.
+           MOVE WC-PAGINA TO WT-PAGINA.
+           MOVE WS-LINEA-TITULO TO WS-LINEA-IMPRIMIR.
+           WRITE REG-LISTADO FROM WS-LINEA-IMPRIMIR
+              AFTER ADVANCING PAGE.
+           IF WS-FILE-STATUS-LISTADO NOT = 00
+                MOVE "2000-CABECERA" TO WS-PARRAFO-ERROR
+                MOVE LT-WRITE TO WS-OPERACION-ERROR
+                MOVE LT-FICHERO2 TO WS-FICHERO-ERROR
+                PERFORM 9100-ERRORES
+                THRU 9100-ERRORES-EXIT
+           END-IF.
+      *
+           MOVE SPACES TO WS-LINEA-IMPRIMIR.
+           WRITE REG-LISTADO FROM WS-LINEA-IMPRIMIR
+              AFTER ADVANCING 1 LINES.
+      *
+           MOVE WS-LINEA-COLUMNAS TO WS-LINEA-IMPRIMIR.
+           WRITE REG-LISTADO FROM WS-LINEA-IMPRIMIR
+              AFTER ADVANCING 1 LINES.
+      *
+           MOVE SPACES TO WS-LINEA-IMPRIMIR.
+           WRITE REG-LISTADO FROM WS-LINEA-IMPRIMIR
+              AFTER ADVANCING 1 LINES.
+      *
+      *LA CABECERA OCUPA CUATRO LINEAS DE LA PAGINA
+           ADD 4 TO WC-LINEA-PAGINA.
+      *
+       2000-IMPRIME-CABECERA-EXIT.
+       EXIT.
+      *
+      *****************************************************************
+      *             IMPRESION DE UNA LINEA DE DETALLE                 *
+      *****************************************************************
+       3100-IMPRIME-DETALLE.
+           MOVE WS-EMPLE-CODIGO   TO WD-CODIGO.
+           MOVE WS-EMPLE-NOMBRE   TO WD-NOMBRE.
+           MOVE WS-EMPLE-APELLIDO TO WD-APELLIDO.
+           MOVE WS-EMPLE-DEPT     TO WD-DEPT.
+           MOVE WS-EMPLE-SALARIO  TO WD-SALARIO.
+           MOVE WS-EMPLE-COMISION TO WD-COMISION.
+           MOVE WS-EMPLE-FEC-ALTA TO WD-FEC-ALTA.
+           MOVE WS-EMPLE-TIPO-REG TO WD-TIPO-REG.
+      *
+           MOVE WS-LINEA-DETALLE TO WS-LINEA-IMPRIMIR.
+           WRITE REG-LISTADO FROM WS-LINEA-IMPRIMIR
+              AFTER ADVANCING 1 LINES.
+           IF WS-FILE-STATUS-LISTADO NOT = 00
+                MOVE "3100-DETALLE" TO WS-PARRAFO-ERROR
+                MOVE LT-WRITE TO WS-OPERACION-ERROR
+                MOVE LT-FICHERO2 TO WS-FICHERO-ERROR
+                PERFORM 9100-ERRORES
+                THRU 9100-ERRORES-EXIT
+           END-IF.
+      *
+           ADD 1 TO WC-LINEA-PAGINA.
+      *
+       3100-IMPRIME-DETALLE-EXIT.
+       EXIT.
+      *
+      *****************************************************************
+      *             FIN                                               *
+      *****************************************************************
+       8000-FIN.
+      *SI NO SE PRODUCEN ERRORES DURANTE EL PROGRAMA MOSTRAMOS LAS
+      *ESTADISTICAS DEL LISTADO GENERADO
+           IF NO-ERROR
+                 DISPLAY "******************************************"
+                 DISPLAY "      LISTADO DE PLANTILLA GENERADO"
+                 DISPLAY "******************************************"
+                 DISPLAY "**TOTAL EMPLEADOS LISTADOS:    " WC-CONTADOR
+                 DISPLAY "**TOTAL PAGINAS GENERADAS:     " WC-PAGINA
+                 DISPLAY "******************************************"
+           END-IF.
+      *
+           CLOSE FICHERO.
+           CLOSE LISTADO.
+           DISPLAY "FICHEROS CERRADOS".
+      *
+      *DEVOLVEMOS EL CODIGO DE RETORNO AL SISTEMA OPERATIVO PARA QUE
+      *UN JOB/SCRIPT QUE ENCADENE VARIOS PROGRAMAS PUEDA DETECTAR EL
+      *FALLO SIN TENER QUE MIRAR EL LISTADO
+           IF SI-ERROR
+                MOVE 8 TO RETURN-CODE
+           ELSE
+                MOVE 0 TO RETURN-CODE
+           END-IF.
+           STOP RUN.
+      *
+       8000-FIN-EXIT.
+       EXIT.
+      *****************************************************************
+      *                COMPROBACION DE ERRORES                        *
+      *****************************************************************
+       9100-ERRORES.
+           SET SI-ERROR TO TRUE.
+      *
+           DISPLAY "************************************".
+           DISPLAY "          E R R O R       ".
+           DISPLAY "************************************".
+           DISPLAY "************************************".
+      *
+      *EVALUAMOS EL TIPO DE ERROR Y LO MOSTRAMOS POR PANTALLA
+           EVALUATE WS-FILE-STATUS
+                WHEN 04
+                      DISPLAY "SE HA PRODUCIDO UN DESBORDAMIENTO"
+                WHEN 10
+                     DISPLAY "EL FICHERO ESTA VACIO"
+                WHEN 35
+                     DISPLAY "NO SE ENCUENTRA EL FICHERO"
+                WHEN OTHER
+                     DISPLAY "SE HA PRODUCIDO UN ERROR"
+           END-EVALUATE.
+      *
+      *MOSTRAMOS UN ANALISIS DEL ERROR PRODUCIDO
+           DISPLAY "*********************************".
+           DISPLAY "*********************************".
+           DISPLAY "ANALISIS DE ERROR: ".
+           DISPLAY "*********************************".
+           DISPLAY "****FILE STATUS: " WS-FILE-STATUS.
+           DISPLAY "****FICHERO:     " WS-FICHERO-ERROR.
+           DISPLAY "****PARRAFO:     " WS-PARRAFO-ERROR.
+           DISPLAY "****LINEA:       " WC-CONTADOR.
+           DISPLAY "****OPERACION:   " WS-OPERACION-ERROR.
+           DISPLAY "*********************************".
+      *
+      *LLAMAMOS AL PERFORM QUE CIERRA EL PROGRAMA
+           PERFORM 8000-FIN
+              THRU 8000-FIN-EXIT.
+      *
+       9100-ERRORES-EXIT.
+       EXIT.
+      *
+      *****************************************************************
+      *               LEE EL FICHERO                                  *
+      *****************************************************************
+       9200-LEER-FICHERO.
+      *LEO UN REGISTRO DEL FICHERO  Y COMPRUEBA ERRORES
+           READ FICHERO RECORD INTO WS-REG-EMPLEADO
+              AT END SET FIN-FICHERO TO TRUE.
+      *
+      *CONTROL DE ERRORES DE LECTURA
+           IF WS-FILE-STATUS = 00
+               CONTINUE
+           ELSE
+               IF WS-FILE-STATUS = 10 AND WC-CONTADOR > 0
+                  CONTINUE
+               ELSE
+                  MOVE "9200-LEER" TO WS-PARRAFO-ERROR
+                  MOVE LT-READ TO WS-OPERACION-ERROR
+                  PERFORM 9100-ERRORES
+                   THRU 9100-ERRORES-EXIT
+           END-IF.
+      *
+       9200-LEER-FICHERO-EXIT.
+       EXIT.
